@@ -26,6 +26,9 @@
            SELECT SALES            ASSIGN TO DA-S-SALES
                FILE STATUS         IS WS-FS-SALES.
 
+           SELECT INVALID-MONTHS   ASSIGN TO DA-S-INVALIDMO
+               FILE STATUS         IS WS-FS-INVALID-MONTHS.
+
       *================================================================*
        DATA                        DIVISION.
       *================================================================*
@@ -37,17 +40,30 @@
 
        01  REG-SALES.
            03  FD-INVOICE          PIC 9(6).
+           03  FD-YEAR             PIC 9(4).
            03  FD-MONTH            PIC 9(2).
            03  FD-VALUE            PIC 9(6)V9(2).
 
+       FD  INVALID-MONTHS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-INVALID-MONTHS.
+           03  FD-IM-INVOICE       PIC 9(6).
+           03  FD-IM-YEAR          PIC 9(4).
+           03  FD-IM-MONTH         PIC 9(2).
+           03  FD-IM-VALUE         PIC 9(6)V9(2).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
 
        77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62512'.
 
        77  WS-FS-SALES             PIC X(2)            VALUE ZEROS.
+       77  WS-FS-INVALID-MONTHS    PIC X(2)            VALUE ZEROS.
 
        77  WS-READ-SALES           PIC 9(3)            VALUE ZEROS.
+       77  WS-WRITE-INVALID-MONTHS PIC 9(3)            VALUE ZEROS.
 
        77  WS-FMT-AMOUNT           PIC ZZ9             VALUE ZEROS.
 
@@ -55,8 +71,15 @@
 
        77  WS-IND-MONTH            PIC 9(2) COMP-3     VALUE ZEROS.
 
-       01  WS-TOTAL-MONTH.
-           03  WS-MONTH            PIC 9(8)V9(2) OCCURS 13 TIMES
+       77  WS-YEAR-COUNT           PIC 9(2) COMP-3     VALUE ZEROS.
+       77  WS-YR-POS               PIC 9(2) COMP-3     VALUE ZEROS.
+
+       01  WS-YEAR-TABLE.
+           03  WS-YEAR-ENTRY       OCCURS 1 TO 20 TIMES
+                                   DEPENDING ON WS-YEAR-COUNT
+                                   INDEXED BY WS-YR-IDX.
+               05  WS-YEAR-VALUE   PIC 9(4).
+               05  WS-MONTH        PIC 9(8)V9(2) OCCURS 13 TIMES
                                                        VALUE ZEROS.
 
        77  WS-FMT-VALUE            PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
@@ -89,6 +112,7 @@
        0101-00-INITIAL.
 
            PERFORM 0102-00-OPEN-SALES.
+           PERFORM 0103-00-OPEN-INVALID-MONTHS.
 
        0101-00-EXIT.
            EXIT.
@@ -114,17 +138,38 @@
        0102-00-EXIT.
            EXIT.
 
+       0103-00-OPEN-INVALID-MONTHS.
+
+           OPEN OUTPUT INVALID-MONTHS.
+
+           EVALUATE WS-FS-INVALID-MONTHS
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0103-00-OPEN-INVALID-MONTHS'
+                                    ' FILE STATUS: '
+                                    WS-FS-INVALID-MONTHS
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0103-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0200-00-CENTRAL-PROCESSING  SECTION.
       *----------------------------------------------------------------*
 
        0201-00-CENTRAL-PROCESSING.
 
+           PERFORM 0202-00-GET-YEAR-POS.
+
            IF  FD-MONTH            NOT LESS     1 AND
                FD-MONTH            NOT GREATER 12
-               ADD FD-VALUE    TO WS-MONTH(FD-MONTH)
+               ADD FD-VALUE    TO WS-MONTH(WS-YR-POS, FD-MONTH)
            ELSE
-               ADD FD-VALUE    TO WS-MONTH(WS-INVALID-MONTH)
+               ADD FD-VALUE    TO WS-MONTH(WS-YR-POS, WS-INVALID-MONTH)
+               PERFORM 0203-00-WRITE-INVALID-MONTH
            END-IF.
 
            PERFORM 0301-00-READ-SALES.
@@ -132,6 +177,57 @@
        0201-00-EXIT.
            EXIT.
 
+       0202-00-GET-YEAR-POS.
+
+           MOVE ZEROS              TO WS-YR-POS.
+
+           PERFORM VARYING WS-YR-POS FROM 1 BY 1
+               UNTIL WS-YR-POS     GREATER WS-YEAR-COUNT
+               IF  WS-YEAR-VALUE(WS-YR-POS)
+                                   EQUAL FD-YEAR
+                   NEXT SENTENCE
+               END-IF
+           END-PERFORM.
+
+           IF  WS-YR-POS           GREATER WS-YEAR-COUNT
+               IF  WS-YEAR-COUNT   LESS 20
+                   ADD 1           TO WS-YEAR-COUNT
+                   MOVE WS-YEAR-COUNT
+                                   TO WS-YR-POS
+                   MOVE FD-YEAR    TO WS-YEAR-VALUE(WS-YR-POS)
+               ELSE
+                   DISPLAY 'YEAR TABLE FULL, GROUPING UNDER LAST YEAR'
+                   MOVE WS-YEAR-COUNT
+                                   TO WS-YR-POS
+               END-IF
+           END-IF.
+
+       0202-00-EXIT.
+           EXIT.
+
+       0203-00-WRITE-INVALID-MONTH.
+
+           MOVE FD-INVOICE         TO FD-IM-INVOICE.
+           MOVE FD-YEAR            TO FD-IM-YEAR.
+           MOVE FD-MONTH           TO FD-IM-MONTH.
+           MOVE FD-VALUE           TO FD-IM-VALUE.
+
+           WRITE REG-INVALID-MONTHS.
+
+           EVALUATE WS-FS-INVALID-MONTHS
+             WHEN '00'
+               ADD 1               TO WS-WRITE-INVALID-MONTHS
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0203-00-WRITE-INVALID-MONTH'
+                                    ' FILE STATUS: '
+                                    WS-FS-INVALID-MONTHS
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0203-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0300-00-READ                SECTION.
       *----------------------------------------------------------------*
@@ -161,21 +257,25 @@
 
        0901-00-FINAL.
 
-           PERFORM VARYING WS-IND-MONTH FROM 1 BY 1
-             UNTIL WS-IND-MONTH GREATER 12
-               MOVE WS-MONTH(WS-IND-MONTH)
+           PERFORM VARYING WS-YR-POS FROM 1 BY 1
+             UNTIL WS-YR-POS       GREATER WS-YEAR-COUNT
+               PERFORM VARYING WS-IND-MONTH FROM 1 BY 1
+                 UNTIL WS-IND-MONTH GREATER 12
+                   MOVE WS-MONTH(WS-YR-POS, WS-IND-MONTH)
                                    TO WS-FMT-VALUE
-               DISPLAY 'TOTAL SALES FOR THE MONTH '
-               '(' WS-IND-MONTH ') => $ ' WS-FMT-VALUE
-           END-PERFORM.
+                   DISPLAY 'TOTAL SALES FOR YEAR '
+                       WS-YEAR-VALUE(WS-YR-POS) ' MONTH '
+                       '(' WS-IND-MONTH ') => $ ' WS-FMT-VALUE
+               END-PERFORM
 
-           IF  WS-MONTH(WS-INVALID-MONTH)
+               IF  WS-MONTH(WS-YR-POS, WS-INVALID-MONTH)
                                    GREATER ZEROS
-               MOVE WS-MONTH(WS-INVALID-MONTH)
+                   MOVE WS-MONTH(WS-YR-POS, WS-INVALID-MONTH)
                                    TO WS-FMT-VALUE
-               DISPLAY 'TOTAL SALES WITH INVALID MONTH => $ '
-                                                         WS-FMT-VALUE
-           END-IF.
+                   DISPLAY 'TOTAL SALES WITH INVALID MONTH FOR YEAR '
+                       WS-YEAR-VALUE(WS-YR-POS) ' => $ ' WS-FMT-VALUE
+               END-IF
+           END-PERFORM.
 
            PERFORM 0902-00-CLOSE-FILES.
 
@@ -187,6 +287,10 @@
            MOVE WS-READ-SALES      TO WS-FMT-AMOUNT
            DISPLAY '*  READ SALES: ' WS-FMT-AMOUNT
                                      '                             *'.
+           MOVE WS-WRITE-INVALID-MONTHS
+                                   TO WS-FMT-AMOUNT
+           DISPLAY '*  WRITE INVALID-MONTHS: ' WS-FMT-AMOUNT
+                                     '                    *'.
            DISPLAY '*                                              *'.
            DISPLAY '*----------------------------------------------*'.
 
@@ -195,7 +299,8 @@
 
        0902-00-CLOSE-FILES.
 
-           CLOSE SALES.
+           CLOSE SALES
+                 INVALID-MONTHS.
 
        0902-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
