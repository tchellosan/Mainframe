@@ -18,13 +18,36 @@
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                SECTION.
+
+       FILE-CONTROL.
+
+           SELECT AMORTSCH         ASSIGN TO DA-S-AMORTSCH
+               FILE STATUS         IS WS-FS-AMORTSCH.
+
       *================================================================*
        DATA                        DIVISION.
       *================================================================*
+       FILE                        SECTION.
+
+       FD  AMORTSCH
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-AMORTSCH.
+           03  AM-MONTH            PIC 9(3).
+           03  AM-INTEREST         PIC 9(5)V9(2).
+           03  AM-PAYMENT          PIC 9(5)V9(2).
+           03  AM-DEBT             PIC 9(7)V9(2).
+
+      *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
 
        77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62508'.
 
+       77  WS-FS-AMORTSCH          PIC X(2)            VALUE ZEROS.
+
        77  WS-DEBT                 PIC 9(7)V9(2)       VALUE ZEROS.
        77  WS-PAYMENT              PIC 9(5)V9(2)       VALUE ZEROS.
        77  WS-RATE                 PIC 9(1)V9(2)       VALUE ZEROS.
@@ -49,6 +72,18 @@
            ACCEPT WS-PAYMENT       FROM SYSIN.
            ACCEPT WS-RATE          FROM SYSIN.
 
+           OPEN OUTPUT AMORTSCH.
+
+           EVALUATE WS-FS-AMORTSCH
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0001-00-MAIN'
+                                    ' FILE STATUS: ' WS-FS-AMORTSCH
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
            DISPLAY '*----------------------------------------------*'.
            DISPLAY '* ' WS-PROGRAM
                    ' PROGRAM SUCCESSFULLY EXECUTED       *'.
@@ -57,6 +92,8 @@
            PERFORM 0101-00-CALC-REDEMPTION
                UNTIL WS-DEBT       EQUAL ZEROS.
 
+           CLOSE AMORTSCH.
+
            DISPLAY SPACES.
            DISPLAY ' THE DEBT HAS BEEN PAID IN ' WS-MONTH ' MONTHS'
 
@@ -77,6 +114,7 @@
 
            IF  WS-INTEREST         NOT LESS WS-PAYMENT
                DISPLAY ' PAYMENT AMOUNT UNDER THE CALCULATED INTEREST'
+               CLOSE AMORTSCH
                STOP RUN
            END-IF.
 
@@ -96,5 +134,29 @@
            DISPLAY ' MONTH: ' WS-MONTH ' INTEREST: ' WS-FMT-INTEREST
                    ' PAYMENT: ' WS-FMT-PAYMENT ' DEBT: ' WS-FMT-DEBT.
 
+           PERFORM 0102-00-WRITE-AMORTSCH.
+
        0101-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+       0102-00-WRITE-AMORTSCH.
+
+           MOVE WS-MONTH           TO AM-MONTH.
+           MOVE WS-INTEREST        TO AM-INTEREST.
+           MOVE WS-PAYMENT         TO AM-PAYMENT.
+           MOVE WS-DEBT            TO AM-DEBT.
+
+           WRITE REG-AMORTSCH.
+
+           EVALUATE WS-FS-AMORTSCH
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0102-00-WRITE-AMORTSCH'
+                                    ' FILE STATUS: ' WS-FS-AMORTSCH
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0102-00-EXIT.
+           EXIT.
