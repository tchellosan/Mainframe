@@ -0,0 +1,112 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID.                 EAD62527.
+       AUTHOR.                     MARCELO SILVA.
+       DATE-WRITTEN.               AUG/2026.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *   PROGRAMMER    : MARCELO SILVA                                *
+      *   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
+      *   PROGRAM       : EAD62527                                     *
+      *   LANGUAGE      : COBOL                                        *
+      *   TARGET        : FIND THE LARGEST AMONG N NUMBERS             *
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                 DIVISION.
+      *================================================================*
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *================================================================*
+       DATA                        DIVISION.
+      *================================================================*
+       WORKING-STORAGE             SECTION.
+
+       77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62527'.
+
+       77  WS-COUNT                PIC 9(3)            VALUE ZEROS.
+       77  WS-IDX                  PIC 9(3)            VALUE ZEROS.
+
+       77  WS-MAX                  PIC 9(2)            VALUE ZEROS.
+       77  WS-TIE-COUNT            PIC 9(3)            VALUE ZEROS.
+
+       01  WS-NUM-TABLE.
+           03  WS-NUM-ENTRY        PIC 9(2) OCCURS 1 TO 100 TIMES
+                                   DEPENDING ON WS-COUNT
+                                   INDEXED BY WS-NUM-IDX
+                                                       VALUE ZEROS.
+
+      *================================================================*
+       PROCEDURE                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-00-MAIN                SECTION.
+      *----------------------------------------------------------------*
+
+       0001-00-MAIN.
+
+           ACCEPT WS-COUNT         FROM SYSIN.
+
+           IF  WS-COUNT            GREATER 100
+               DISPLAY ' COUNT EXCEEDS MAXIMUM OF 100. USING 100.'
+               MOVE 100            TO WS-COUNT
+           END-IF.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX        GREATER WS-COUNT
+               ACCEPT WS-NUM-ENTRY(WS-IDX)
+                                   FROM SYSIN
+           END-PERFORM.
+
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '* ' WS-PROGRAM
+                   ' PROGRAM SUCCESSFULLY EXECUTED       *'.
+           DISPLAY '*----------------------------------------------*'.
+
+           PERFORM 0101-00-FIND-MAXIMUM.
+
+           DISPLAY '*----------------------------------------------*'.
+
+           STOP RUN.
+
+       0001-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0100-00-FIND-MAXIMUM        SECTION.
+      *----------------------------------------------------------------*
+
+       0101-00-FIND-MAXIMUM.
+
+           MOVE ZEROS              TO WS-MAX.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX        GREATER WS-COUNT
+               IF  WS-NUM-ENTRY(WS-IDX)
+                                   GREATER WS-MAX
+                   MOVE WS-NUM-ENTRY(WS-IDX)
+                                   TO WS-MAX
+               END-IF
+           END-PERFORM.
+
+           DISPLAY ' THE LARGEST VALUE IS: ' WS-MAX.
+
+           MOVE ZEROS              TO WS-TIE-COUNT.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX        GREATER WS-COUNT
+               IF  WS-NUM-ENTRY(WS-IDX)
+                                   EQUAL WS-MAX
+                   ADD 1           TO WS-TIE-COUNT
+                   DISPLAY ' FOUND AT POSITION: ' WS-IDX
+               END-IF
+           END-PERFORM.
+
+           IF  WS-TIE-COUNT        GREATER 1
+               DISPLAY ' THE LARGEST VALUE OCCURS ' WS-TIE-COUNT
+                       ' TIMES'
+           END-IF.
+
+       0101-00-EXIT.
+           EXIT.
