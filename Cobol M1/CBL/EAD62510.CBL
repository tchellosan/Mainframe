@@ -32,6 +32,13 @@
            SELECT CLIENTSN         ASSIGN TO DA-S-CLIENTSN
                FILE STATUS         IS WS-FS-CLIENTSN.
 
+           SELECT REJECTED-RELEASES
+                                   ASSIGN TO DA-S-REJECTED
+               FILE STATUS         IS WS-FS-REJECTED.
+
+           SELECT RESTART-FILE     ASSIGN TO DA-S-RESTART
+               FILE STATUS         IS WS-FS-RESTART.
+
       *================================================================*
        DATA                        DIVISION.
       *================================================================*
@@ -71,6 +78,35 @@
            03  FD-CLIENT-NAME      PIC A(20).
            03  FD-BANK-BALANCE     PIC 9(6)V9(2).
 
+       FD  REJECTED-RELEASES
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-REJECTED-RELEASES.
+           03  FD-REJ-KEY.
+               05  FD-REJ-BRANCH   PIC X(4).
+               05  FD-REJ-ACCOUNT  PIC 9(5).
+           03  FD-REJ-DOC-NUMBER   PIC 9(4).
+           03  FD-REJ-REASON-CODE  PIC 9(2).
+           03  FD-REJ-REASON-DESC  PIC X(30).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-RESTART.
+           03  CKP-CLIENT-KEY.
+               05  CKP-BANK-BRANCH PIC X(4).
+               05  CKP-BANK-ACCOUNT PIC 9(5).
+           03  CKP-READ-CLIENTSO   PIC 9(3).
+           03  CKP-READ-RELEASES   PIC 9(3).
+           03  CKP-WRITE-CLIENTSN  PIC 9(3).
+           03  CKP-TOTAL-CLIENTSO  PIC 9(9)V9(2).
+           03  CKP-TOTAL-CREDITS   PIC 9(9)V9(2).
+           03  CKP-TOTAL-DEBITS    PIC 9(9)V9(2).
+           03  CKP-TOTAL-CLIENTSN  PIC 9(9)V9(2).
+           03  CKP-TOTAL-FEES      PIC 9(9)V9(2).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
 
@@ -79,18 +115,59 @@
        77  WS-FS-CLIENTSO          PIC X(2)            VALUE ZEROS.
        77  WS-FS-RELEASES          PIC X(2)            VALUE ZEROS.
        77  WS-FS-CLIENTSN          PIC X(2)            VALUE ZEROS.
+       77  WS-FS-REJECTED          PIC X(2)            VALUE ZEROS.
+       77  WS-FS-RESTART           PIC X(2)            VALUE ZEROS.
 
        77  WS-WRITE-CLIENTSN       PIC 9(3)            VALUE ZEROS.
        77  WS-READ-CLIENTSO        PIC 9(3)            VALUE ZEROS.
        77  WS-READ-RELEASES        PIC 9(3)            VALUE ZEROS.
+       77  WS-WRITE-REJECTED       PIC 9(3)            VALUE ZEROS.
+
+       77  WS-RESTART-IND          PIC X(1)            VALUE 'N'.
+           88  WS-RESTART-YES                          VALUE 'Y'.
+
+       77  WS-CHECKPOINT-INTERVAL  PIC 9(3)            VALUE 050.
+
+       01  WS-LAST-CHECKPOINT.
+           03  WS-CKP-CLIENT-KEY.
+               05  WS-CKP-BANK-BRANCH   PIC X(4).
+               05  WS-CKP-BANK-ACCOUNT  PIC 9(5).
+           03  WS-CKP-READ-CLIENTSO     PIC 9(3).
+           03  WS-CKP-READ-RELEASES     PIC 9(3).
+           03  WS-CKP-WRITE-CLIENTSN    PIC 9(3).
+           03  WS-CKP-TOTAL-CLIENTSO    PIC 9(9)V9(2).
+           03  WS-CKP-TOTAL-CREDITS     PIC 9(9)V9(2).
+           03  WS-CKP-TOTAL-DEBITS      PIC 9(9)V9(2).
+           03  WS-CKP-TOTAL-CLIENTSN    PIC 9(9)V9(2).
+           03  WS-CKP-TOTAL-FEES        PIC 9(9)V9(2).
 
        01  WS-RELEASE-TYPE         PIC A(1)            VALUE SPACES.
            88  WS-CREDIT                               VALUE 'C'.
            88  WS-DEBIT                                VALUE 'D'.
+           88  WS-FEE                                  VALUE 'F'.
+
+       77  WS-REJ-REASON-CODE      PIC 9(2)            VALUE ZEROS.
+
+       01  WS-REJ-REASON-MESSAGE.
+           05  FILLER              PIC X(30)           VALUE
+           'RELEASE KEY INVALID'.
+           05  FILLER              PIC X(30)           VALUE
+           'INSUFFICIENT BALANCE'.
+       01  FILLER                      REDEFINES WS-REJ-REASON-MESSAGE.
+           05  WS-REJ-MESSAGE          PIC X(30) OCCURS 2 TIMES.
 
        77  WS-FMT-VALUE            PIC ZZZ.ZZ9,99      VALUE ZEROS.
        77  WS-FMT-AMOUNT           PIC ZZ9             VALUE ZEROS.
 
+       77  WS-TOTAL-CLIENTSO       PIC 9(9)V9(2)       VALUE ZEROS.
+       77  WS-TOTAL-CREDITS        PIC 9(9)V9(2)       VALUE ZEROS.
+       77  WS-TOTAL-DEBITS         PIC 9(9)V9(2)       VALUE ZEROS.
+       77  WS-TOTAL-CLIENTSN       PIC 9(9)V9(2)       VALUE ZEROS.
+       77  WS-TOTAL-FEES           PIC 9(9)V9(2)       VALUE ZEROS.
+       77  WS-VARIANCE             PIC S9(9)V9(2)      VALUE ZEROS.
+       77  WS-FMT-TOTAL            PIC ZZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WS-FMT-VARIANCE         PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
       *================================================================*
        PROCEDURE                   DIVISION.
       *================================================================*
@@ -119,9 +196,19 @@
 
        0101-00-INITIAL.
 
+           PERFORM 0106-00-ACCEPT-RESTART-PARM.
+           PERFORM 0107-00-OPEN-RESTART.
            PERFORM 0102-00-OPEN-CLIENTSO.
            PERFORM 0103-00-OPEN-RELEASES.
            PERFORM 0104-00-OPEN-CLIENTSN.
+           PERFORM 0105-00-OPEN-REJECTED.
+
+           IF  WS-RESTART-YES
+               PERFORM 0108-00-REPOSITION-FILES
+           ELSE
+               PERFORM 0301-00-READ-CLIENTSO
+               PERFORM 0302-00-READ-RELEASES
+           END-IF.
 
        0101-00-EXIT.
            EXIT.
@@ -132,7 +219,7 @@
 
            EVALUATE WS-FS-CLIENTSO
              WHEN '00'
-               PERFORM 0301-00-READ-CLIENTSO
+               CONTINUE
              WHEN '35'
                DISPLAY ' CUSTOMER FILE NOT FOUND'
                MOVE 12             TO RETURN-CODE
@@ -153,7 +240,7 @@
 
            EVALUATE WS-FS-RELEASES
              WHEN '00'
-               PERFORM 0302-00-READ-RELEASES
+               CONTINUE
              WHEN '35'
                DISPLAY ' RELEASES FILE NOT FOUND'
                MOVE 12             TO RETURN-CODE
@@ -170,7 +257,11 @@
 
        0104-00-OPEN-CLIENTSN.
 
-           OPEN OUTPUT CLIENTSN.
+           IF  WS-RESTART-YES
+               OPEN EXTEND         CLIENTSN
+           ELSE
+               OPEN OUTPUT         CLIENTSN
+           END-IF.
 
            EVALUATE WS-FS-CLIENTSN
              WHEN '00'
@@ -185,6 +276,160 @@
        0104-00-EXIT.
            EXIT.
 
+       0105-00-OPEN-REJECTED.
+
+           IF  WS-RESTART-YES
+               OPEN EXTEND         REJECTED-RELEASES
+           ELSE
+               OPEN OUTPUT         REJECTED-RELEASES
+           END-IF.
+
+           EVALUATE WS-FS-REJECTED
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0105-00-OPEN-REJECTED'
+                                    ' FILE STATUS: ' WS-FS-REJECTED
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0105-00-EXIT.
+           EXIT.
+
+       0106-00-ACCEPT-RESTART-PARM.
+
+           ACCEPT WS-RESTART-IND   FROM SYSIN.
+
+       0106-00-EXIT.
+           EXIT.
+
+       0107-00-OPEN-RESTART.
+
+           IF  WS-RESTART-YES
+               OPEN INPUT          RESTART-FILE
+
+               EVALUATE WS-FS-RESTART
+                 WHEN '00'
+                   PERFORM UNTIL WS-FS-RESTART EQUAL '10'
+                       READ RESTART-FILE
+                       EVALUATE WS-FS-RESTART
+                         WHEN '00'
+                           MOVE REG-RESTART TO WS-LAST-CHECKPOINT
+                         WHEN '10'
+                           CONTINUE
+                         WHEN OTHER
+                           DISPLAY ' ERROR READING RESTART-FILE'
+                                   ' FS: ' WS-FS-RESTART
+                           MOVE 12 TO RETURN-CODE
+                           STOP RUN
+                       END-EVALUATE
+                   END-PERFORM
+                 WHEN OTHER
+                   DISPLAY ' RESTART FILE NOT FOUND - CANNOT RESTART'
+                   MOVE 12         TO RETURN-CODE
+                   STOP RUN
+               END-EVALUATE
+
+               CLOSE RESTART-FILE
+
+               MOVE WS-CKP-READ-CLIENTSO
+                                   TO WS-READ-CLIENTSO
+               MOVE WS-CKP-READ-RELEASES
+                                   TO WS-READ-RELEASES
+               MOVE WS-CKP-WRITE-CLIENTSN
+                                   TO WS-WRITE-CLIENTSN
+               MOVE WS-CKP-TOTAL-CLIENTSO
+                                   TO WS-TOTAL-CLIENTSO
+               MOVE WS-CKP-TOTAL-CREDITS
+                                   TO WS-TOTAL-CREDITS
+               MOVE WS-CKP-TOTAL-DEBITS
+                                   TO WS-TOTAL-DEBITS
+               MOVE WS-CKP-TOTAL-CLIENTSN
+                                   TO WS-TOTAL-CLIENTSN
+               MOVE WS-CKP-TOTAL-FEES
+                                   TO WS-TOTAL-FEES
+
+               OPEN EXTEND         RESTART-FILE
+           ELSE
+               OPEN OUTPUT         RESTART-FILE
+           END-IF.
+
+           EVALUATE WS-FS-RESTART
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0107-00-OPEN-RESTART'
+                                    ' FILE STATUS: ' WS-FS-RESTART
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0107-00-EXIT.
+           EXIT.
+
+       0108-00-REPOSITION-FILES.
+
+           PERFORM UNTIL FD-CLIENT-KEY OF REG-CLIENTSO
+                                   GREATER WS-CKP-CLIENT-KEY
+                      OR WS-FS-CLIENTSO EQUAL '10'
+               PERFORM 0109-00-SKIP-CLIENTSO
+           END-PERFORM.
+
+           IF  WS-FS-CLIENTSO EQUAL '00'
+               PERFORM 0303-00-COUNT-CLIENTSO
+           END-IF.
+
+           PERFORM UNTIL FD-RELEASE-KEY GREATER WS-CKP-CLIENT-KEY
+                      OR WS-FS-RELEASES EQUAL '10'
+               PERFORM 0110-00-SKIP-RELEASES
+           END-PERFORM.
+
+           IF  WS-FS-RELEASES EQUAL '00'
+               PERFORM 0304-00-COUNT-RELEASES
+           END-IF.
+
+       0108-00-EXIT.
+           EXIT.
+
+       0109-00-SKIP-CLIENTSO.
+
+           READ CLIENTSO.
+
+           EVALUATE WS-FS-CLIENTSO
+             WHEN '00'
+               CONTINUE
+             WHEN '10'
+               MOVE HIGH-VALUES    TO FD-CLIENT-KEY OF REG-CLIENTSO
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0109-00-SKIP-CLIENTSO'
+                                    ' FILE STATUS: ' WS-FS-CLIENTSO
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0109-00-EXIT.
+           EXIT.
+
+       0110-00-SKIP-RELEASES.
+
+           READ RELEASES.
+
+           EVALUATE WS-FS-RELEASES
+             WHEN '00'
+               CONTINUE
+             WHEN '10'
+               MOVE HIGH-VALUES    TO FD-RELEASE-KEY
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0110-00-SKIP-RELEASES'
+                                    ' FILE STATUS: ' WS-FS-RELEASES
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0110-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0200-00-CENTRAL-PROCESSING  SECTION.
       *----------------------------------------------------------------*
@@ -206,6 +451,8 @@
                DISPLAY ' =======> RELEASE KEY INVALID =>'
                                  ' KEY: ' FD-RELEASE-KEY
                                  ' (DOCUMENT NUMBER: ' FD-DOC-NUMBER ')'
+               MOVE 1              TO WS-REJ-REASON-CODE
+               PERFORM 0205-00-WRITE-REJECTED
                PERFORM 0302-00-READ-RELEASES
 
            END-EVALUATE.
@@ -227,6 +474,8 @@
            EVALUATE WS-FS-CLIENTSN
              WHEN '00'
                ADD 1               TO WS-WRITE-CLIENTSN
+               ADD FD-BANK-BALANCE OF REG-CLIENTSN
+                                   TO WS-TOTAL-CLIENTSN
              WHEN OTHER
                DISPLAY ' ERROR FOUND IN 0202-WRITE-CLIENTSN'
                                     ' FILE STATUS: ' WS-FS-CLIENTSN
@@ -234,6 +483,11 @@
                STOP RUN
            END-EVALUATE.
 
+           IF  FUNCTION MOD(WS-WRITE-CLIENTSN WS-CHECKPOINT-INTERVAL)
+                                   EQUAL ZEROS
+               PERFORM 0206-00-WRITE-CHECKPOINT
+           END-IF.
+
        0202-00-EXIT.
            EXIT.
 
@@ -246,6 +500,8 @@
                ADD FD-RELEASE-VALUE
                                    TO FD-BANK-BALANCE OF REG-CLIENTSO
 
+               ADD FD-RELEASE-VALUE TO WS-TOTAL-CREDITS
+
                MOVE FD-RELEASE-VALUE
                                    TO WS-FMT-VALUE
                DISPLAY ' =======> CREDIT: ' WS-FMT-VALUE
@@ -255,6 +511,8 @@
                    SUBTRACT FD-RELEASE-VALUE
                                    FROM FD-BANK-BALANCE OF REG-CLIENTSO
 
+                   ADD FD-RELEASE-VALUE TO WS-TOTAL-DEBITS
+
                    MOVE FD-RELEASE-VALUE
                                    TO WS-FMT-VALUE
                    DISPLAY ' =======> DEBIT.: ' WS-FMT-VALUE
@@ -264,6 +522,29 @@
                    DISPLAY ' =======> DEBIT.: ' WS-FMT-VALUE
                            ' => INSUFFICIENT BALANCE '
                                  '(DOCUMENT NUMBER: ' FD-DOC-NUMBER ')'
+                   MOVE 2          TO WS-REJ-REASON-CODE
+                   PERFORM 0205-00-WRITE-REJECTED
+               END-IF
+
+             WHEN WS-FEE
+               IF  FD-BANK-BALANCE OF REG-CLIENTSO
+                                   NOT LESS FD-RELEASE-VALUE
+                   SUBTRACT FD-RELEASE-VALUE
+                                   FROM FD-BANK-BALANCE OF REG-CLIENTSO
+
+                   ADD FD-RELEASE-VALUE TO WS-TOTAL-FEES
+
+                   MOVE FD-RELEASE-VALUE
+                                   TO WS-FMT-VALUE
+                   DISPLAY ' =======> FEE...: ' WS-FMT-VALUE
+               ELSE
+                   MOVE FD-RELEASE-VALUE
+                                   TO WS-FMT-VALUE
+                   DISPLAY ' =======> FEE...: ' WS-FMT-VALUE
+                           ' => INSUFFICIENT BALANCE '
+                                 '(DOCUMENT NUMBER: ' FD-DOC-NUMBER ')'
+                   MOVE 2          TO WS-REJ-REASON-CODE
+                   PERFORM 0205-00-WRITE-REJECTED
                END-IF
 
              WHEN OTHER
@@ -277,6 +558,57 @@
        0203-00-EXIT.
            EXIT.
 
+       0205-00-WRITE-REJECTED.
+
+           MOVE FD-RELEASE-KEY     TO FD-REJ-KEY.
+           MOVE FD-DOC-NUMBER      TO FD-REJ-DOC-NUMBER.
+           MOVE WS-REJ-REASON-CODE TO FD-REJ-REASON-CODE.
+           MOVE WS-REJ-MESSAGE(WS-REJ-REASON-CODE)
+                                   TO FD-REJ-REASON-DESC.
+
+           WRITE REG-REJECTED-RELEASES.
+
+           EVALUATE WS-FS-REJECTED
+             WHEN '00'
+               ADD 1               TO WS-WRITE-REJECTED
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0205-00-WRITE-REJECTED'
+                                    ' FILE STATUS: ' WS-FS-REJECTED
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0205-00-EXIT.
+           EXIT.
+
+       0206-00-WRITE-CHECKPOINT.
+
+           MOVE FD-CLIENT-KEY OF REG-CLIENTSN
+                                   TO CKP-CLIENT-KEY.
+           MOVE WS-READ-CLIENTSO   TO CKP-READ-CLIENTSO.
+           MOVE WS-READ-RELEASES   TO CKP-READ-RELEASES.
+           MOVE WS-WRITE-CLIENTSN  TO CKP-WRITE-CLIENTSN.
+           MOVE WS-TOTAL-CLIENTSO  TO CKP-TOTAL-CLIENTSO.
+           MOVE WS-TOTAL-CREDITS   TO CKP-TOTAL-CREDITS.
+           MOVE WS-TOTAL-DEBITS    TO CKP-TOTAL-DEBITS.
+           MOVE WS-TOTAL-CLIENTSN  TO CKP-TOTAL-CLIENTSN.
+           MOVE WS-TOTAL-FEES      TO CKP-TOTAL-FEES.
+
+           WRITE REG-RESTART.
+
+           EVALUATE WS-FS-RESTART
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0206-00-WRITE-CHECKPOINT'
+                                    ' FILE STATUS: ' WS-FS-RESTART
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0206-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0300-00-READ                SECTION.
       *----------------------------------------------------------------*
@@ -294,7 +626,7 @@
                        FD-CLIENT-NAME OF REG-CLIENTSO
                DISPLAY '===> INITIAL BALANCE: ' WS-FMT-VALUE
 
-               ADD 1               TO WS-READ-CLIENTSO
+               PERFORM 0303-00-COUNT-CLIENTSO
              WHEN '10'
                MOVE HIGH-VALUES    TO FD-CLIENT-KEY OF REG-CLIENTSO
              WHEN OTHER
@@ -313,7 +645,7 @@
 
            EVALUATE WS-FS-RELEASES
              WHEN '00'
-               ADD 1               TO WS-READ-RELEASES
+               PERFORM 0304-00-COUNT-RELEASES
              WHEN '10'
                MOVE HIGH-VALUES    TO FD-RELEASE-KEY
              WHEN OTHER
@@ -326,6 +658,22 @@
        0302-00-EXIT.
            EXIT.
 
+       0303-00-COUNT-CLIENTSO.
+
+           ADD 1               TO WS-READ-CLIENTSO.
+           ADD FD-BANK-BALANCE OF REG-CLIENTSO
+                               TO WS-TOTAL-CLIENTSO.
+
+       0303-00-EXIT.
+           EXIT.
+
+       0304-00-COUNT-RELEASES.
+
+           ADD 1               TO WS-READ-RELEASES.
+
+       0304-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0900-00-FINAL               SECTION.
       *----------------------------------------------------------------*
@@ -348,9 +696,14 @@
            MOVE WS-WRITE-CLIENTSN  TO WS-FMT-AMOUNT
            DISPLAY '*  WRITE CLIENTSN: ' WS-FMT-AMOUNT
                                          '                         *'.
+           MOVE WS-WRITE-REJECTED  TO WS-FMT-AMOUNT
+           DISPLAY '*  WRITE REJECTED: ' WS-FMT-AMOUNT
+                                         '                         *'.
            DISPLAY '*                                              *'.
            DISPLAY '*----------------------------------------------*'.
 
+           PERFORM 0906-00-RECONCILE.
+
        0901-00-EXIT.
            EXIT.
 
@@ -360,6 +713,8 @@
                  RELEASES.
 
            PERFORM 0903-00-CLOSE-CLIENTSN.
+           PERFORM 0904-00-CLOSE-REJECTED.
+           PERFORM 0905-00-CLOSE-RESTART.
 
        0902-00-EXIT.
            EXIT.
@@ -379,4 +734,72 @@
            END-EVALUATE.
 
        0903-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+       0904-00-CLOSE-REJECTED.
+
+           CLOSE REJECTED-RELEASES.
+
+           EVALUATE WS-FS-REJECTED
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0904-00-CLOSE-REJECTED'
+                                    ' FILE STATUS: ' WS-FS-REJECTED
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0904-00-EXIT.
+           EXIT.
+
+       0905-00-CLOSE-RESTART.
+
+           CLOSE RESTART-FILE.
+
+           EVALUATE WS-FS-RESTART
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0905-00-CLOSE-RESTART'
+                                    ' FILE STATUS: ' WS-FS-RESTART
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0905-00-EXIT.
+           EXIT.
+
+       0906-00-RECONCILE.
+
+           COMPUTE WS-VARIANCE =
+               WS-TOTAL-CLIENTSO + WS-TOTAL-CREDITS - WS-TOTAL-DEBITS
+                                   - WS-TOTAL-FEES - WS-TOTAL-CLIENTSN.
+
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '*  BALANCING / RECONCILIATION                  *'.
+           DISPLAY '*----------------------------------------------*'.
+           MOVE WS-TOTAL-CLIENTSO  TO WS-FMT-TOTAL
+           DISPLAY '*  TOTAL CLIENTSO.: ' WS-FMT-TOTAL.
+           MOVE WS-TOTAL-CREDITS   TO WS-FMT-TOTAL
+           DISPLAY '*  TOTAL CREDITS..: ' WS-FMT-TOTAL.
+           MOVE WS-TOTAL-DEBITS    TO WS-FMT-TOTAL
+           DISPLAY '*  TOTAL DEBITS...: ' WS-FMT-TOTAL.
+           MOVE WS-TOTAL-FEES      TO WS-FMT-TOTAL
+           DISPLAY '*  TOTAL FEES.....: ' WS-FMT-TOTAL.
+           MOVE WS-TOTAL-CLIENTSN  TO WS-FMT-TOTAL
+           DISPLAY '*  TOTAL CLIENTSN.: ' WS-FMT-TOTAL.
+
+           IF  WS-VARIANCE         EQUAL ZEROS
+               DISPLAY '*  BALANCING OK - NO VARIANCE                 *'
+           ELSE
+               MOVE WS-VARIANCE    TO WS-FMT-VARIANCE
+               DISPLAY '*  ** DISCREPANCY FOUND ** VARIANCE: '
+                                   WS-FMT-VARIANCE
+               MOVE 8              TO RETURN-CODE
+           END-IF.
+
+           DISPLAY '*----------------------------------------------*'.
+
+       0906-00-EXIT.
+           EXIT.
