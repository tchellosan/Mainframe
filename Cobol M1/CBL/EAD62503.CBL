@@ -18,13 +18,58 @@
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                SECTION.
+
+       FILE-CONTROL.
+
+           SELECT NUMPAIRS         ASSIGN TO DA-S-NUMPAIRS
+               FILE STATUS         IS WS-FS-NUMPAIRS.
+
+           SELECT RESULTS          ASSIGN TO DA-S-RESULTS
+               FILE STATUS         IS WS-FS-RESULTS.
+
       *================================================================*
        DATA                        DIVISION.
       *================================================================*
+       FILE                        SECTION.
+
+       FD  NUMPAIRS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-NUMPAIRS.
+           03  FD-NP-NUM-1         PIC 9(2)V9(2).
+           03  FD-NP-NUM-2         PIC 9(2)V9(2).
+
+       FD  RESULTS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-RESULTS.
+           03  FD-R-ROW            PIC 9(5).
+           03  FD-R-NUM-1          PIC S9(3)V9(2).
+           03  FD-R-NUM-2          PIC S9(3)V9(2).
+           03  FD-R-ADD            PIC S9(3)V9(2).
+           03  FD-R-SUBTRACT       PIC S9(3)V9(2).
+           03  FD-R-MULTIPLY       PIC S9(3)V9(2).
+           03  FD-R-DIVIDE         PIC S9(3)V9(2).
+           03  FD-R-DIVIDE-REM     PIC S9(3)V9(2).
+           03  FD-R-AVERAGE        PIC S9(3)V9(2).
+
+      *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
 
        77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62503'.
 
+       77  WS-FS-NUMPAIRS          PIC X(2)            VALUE ZEROS.
+       77  WS-FS-RESULTS           PIC X(2)            VALUE ZEROS.
+
+       77  WS-BATCH-IND            PIC X(1)            VALUE 'N'.
+           88  WS-BATCH-YES                            VALUE 'Y'.
+
+       77  WS-BATCH-ROW            PIC 9(5)            VALUE ZEROS.
+
        77  WS-CONST                PIC 9(2)V9(2)       VALUE ZEROS.
 
        77  WS-NUM-1                PIC 9(2)V9(2)       VALUE ZEROS.
@@ -46,6 +91,13 @@
 
        77  WS-RES-COMPUTE-AVG      PIC S9(3)V9(2)      VALUE ZEROS.
 
+       77  WS-DIV-VALID-IND        PIC X(1)            VALUE 'Y'.
+           88  WS-DIV-VALID                            VALUE 'Y'.
+       77  WS-DIV-INTO-VALID-IND   PIC X(1)            VALUE 'Y'.
+           88  WS-DIV-INTO-VALID                       VALUE 'Y'.
+       77  WS-DIV-REM-VALID-IND    PIC X(1)            VALUE 'Y'.
+           88  WS-DIV-REM-VALID                        VALUE 'Y'.
+
        77  WS-FMT-NUM-1            PIC Z9,99           VALUE ZEROS.
        77  WS-FMT-NUM-2            PIC Z9,99           VALUE ZEROS.
        77  WS-FMT-RESULT           PIC -ZZ9,99         VALUE ZEROS.
@@ -59,30 +111,36 @@
 
        0001-00-MAIN.
 
-           ACCEPT WS-NUM-1         FROM SYSIN.
-           ACCEPT WS-NUM-2         FROM SYSIN.
-
-           MOVE WS-NUM-1           TO WS-FMT-NUM-1.
-           MOVE WS-NUM-2           TO WS-FMT-NUM-2.
+           ACCEPT WS-BATCH-IND     FROM SYSIN.
 
            DISPLAY '*----------------------------------------------*'.
            DISPLAY '* ' WS-PROGRAM
                    ' PROGRAM SUCCESSFULLY EXECUTED       *'.
            DISPLAY '*----------------------------------------------*'.
 
-           PERFORM 0101-00-ADD-TO.
-           PERFORM 0102-00-ADD-GIVING.
+           IF  WS-BATCH-YES
+               PERFORM 0002-00-BATCH-PROCESSING
+           ELSE
+               ACCEPT WS-NUM-1     FROM SYSIN
+               ACCEPT WS-NUM-2     FROM SYSIN
+
+               MOVE WS-NUM-1       TO WS-FMT-NUM-1
+               MOVE WS-NUM-2       TO WS-FMT-NUM-2
+
+               PERFORM 0101-00-ADD-TO
+               PERFORM 0102-00-ADD-GIVING
 
-           PERFORM 0201-00-SUBTRACT.
-           PERFORM 0202-00-SUBTRACT-GIVING.
+               PERFORM 0201-00-SUBTRACT
+               PERFORM 0202-00-SUBTRACT-GIVING
 
-           PERFORM 0301-00-MULTIPLY.
+               PERFORM 0301-00-MULTIPLY
 
-           PERFORM 0401-00-DIVIDE.
-           PERFORM 0402-00-DIVIDE-INTO.
-           PERFORM 0403-00-DIVIDE-REMAINDER.
+               PERFORM 0401-00-DIVIDE
+               PERFORM 0402-00-DIVIDE-INTO
+               PERFORM 0403-00-DIVIDE-REMAINDER
 
-           PERFORM 0501-00-COMPUTE-AVERAGE.
+               PERFORM 0501-00-COMPUTE-AVERAGE
+           END-IF.
 
            DISPLAY '*----------------------------------------------*'.
 
@@ -91,6 +149,111 @@
        0001-99-EXIT.
            EXIT.
 
+       0002-00-BATCH-PROCESSING.
+
+           OPEN INPUT NUMPAIRS.
+
+           EVALUATE WS-FS-NUMPAIRS
+             WHEN '00'
+               CONTINUE
+             WHEN '35'
+               DISPLAY ' NUMPAIRS FILE NOT FOUND'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0002-00-BATCH-PROCESSING'
+                                    ' FILE STATUS: ' WS-FS-NUMPAIRS
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+           OPEN OUTPUT RESULTS.
+
+           EVALUATE WS-FS-RESULTS
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0002-00-BATCH-PROCESSING'
+                                    ' FILE STATUS: ' WS-FS-RESULTS
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+           PERFORM UNTIL WS-FS-NUMPAIRS EQUAL '10'
+               READ NUMPAIRS
+
+               EVALUATE WS-FS-NUMPAIRS
+                 WHEN '00'
+                   MOVE FD-NP-NUM-1 TO WS-NUM-1
+                   MOVE FD-NP-NUM-2 TO WS-NUM-2
+                   MOVE WS-NUM-1   TO WS-FMT-NUM-1
+                   MOVE WS-NUM-2   TO WS-FMT-NUM-2
+                   ADD 1           TO WS-BATCH-ROW
+
+                   PERFORM 0101-00-ADD-TO
+                   PERFORM 0102-00-ADD-GIVING
+                   PERFORM 0201-00-SUBTRACT
+                   PERFORM 0202-00-SUBTRACT-GIVING
+                   PERFORM 0301-00-MULTIPLY
+                   PERFORM 0401-00-DIVIDE
+                   PERFORM 0402-00-DIVIDE-INTO
+                   PERFORM 0403-00-DIVIDE-REMAINDER
+                   PERFORM 0501-00-COMPUTE-AVERAGE
+
+                   PERFORM 0003-00-WRITE-RESULT
+                 WHEN '10'
+                   CONTINUE
+                 WHEN OTHER
+                   DISPLAY ' ERROR FOUND IN 0002-00-BATCH-PROCESSING'
+                                    ' FILE STATUS: ' WS-FS-NUMPAIRS
+                   MOVE 12         TO RETURN-CODE
+                   STOP RUN
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE NUMPAIRS
+                 RESULTS.
+
+       0002-00-EXIT.
+           EXIT.
+
+       0003-00-WRITE-RESULT.
+
+           MOVE WS-BATCH-ROW       TO FD-R-ROW.
+           MOVE WS-NUM-1           TO FD-R-NUM-1.
+           MOVE WS-NUM-2           TO FD-R-NUM-2.
+           MOVE WS-RES-ADD-TO      TO FD-R-ADD.
+           MOVE WS-RES-SUB-FROM    TO FD-R-SUBTRACT.
+           MOVE WS-RES-MULTIPLY    TO FD-R-MULTIPLY.
+           IF  WS-DIV-VALID
+               MOVE WS-RES-DIVIDE  TO FD-R-DIVIDE
+           ELSE
+               MOVE HIGH-VALUES    TO FD-R-DIVIDE
+           END-IF.
+
+           IF  WS-DIV-REM-VALID
+               MOVE WS-RES-DIVIDE-REM
+                                   TO FD-R-DIVIDE-REM
+           ELSE
+               MOVE HIGH-VALUES    TO FD-R-DIVIDE-REM
+           END-IF.
+           MOVE WS-RES-COMPUTE-AVG TO FD-R-AVERAGE.
+
+           WRITE REG-RESULTS.
+
+           EVALUATE WS-FS-RESULTS
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0003-00-WRITE-RESULT'
+                                    ' FILE STATUS: ' WS-FS-RESULTS
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0003-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0100-00-ADD                 SECTION.
       *----------------------------------------------------------------*
@@ -180,9 +343,15 @@
 
        0401-00-DIVIDE.
 
+           MOVE 'Y'                TO WS-DIV-VALID-IND.
+
            DISPLAY '*'.
            DIVIDE WS-NUM-1         BY WS-NUM-2
-                                   GIVING WS-RES-DIVIDE ROUNDED.
+                                   GIVING WS-RES-DIVIDE ROUNDED
+                   ON SIZE ERROR DISPLAY ' FIELD OVERFLOW'
+                                 MOVE 'N' TO WS-DIV-VALID-IND
+               NOT ON SIZE ERROR DISPLAY ' NOT FIELD OVERFLOW'
+           END-DIVIDE.
 
            MOVE WS-RES-DIVIDE      TO WS-FMT-RESULT.
            DISPLAY ' RES-DIVIDE.....: '
@@ -193,8 +362,14 @@
 
        0402-00-DIVIDE-INTO.
 
+           MOVE 'Y'                TO WS-DIV-INTO-VALID-IND.
+
            MOVE WS-NUM-1           TO WS-RES-DIVIDE-INTO.
-           DIVIDE WS-NUM-2         INTO WS-RES-DIVIDE-INTO ROUNDED.
+           DIVIDE WS-NUM-2         INTO WS-RES-DIVIDE-INTO ROUNDED
+                   ON SIZE ERROR DISPLAY ' FIELD OVERFLOW'
+                                 MOVE 'N' TO WS-DIV-INTO-VALID-IND
+               NOT ON SIZE ERROR DISPLAY ' NOT FIELD OVERFLOW'
+           END-DIVIDE.
 
            MOVE WS-RES-DIVIDE-INTO
                                    TO WS-FMT-RESULT.
@@ -206,10 +381,16 @@
 
        0403-00-DIVIDE-REMAINDER.
 
+           MOVE 'Y'                TO WS-DIV-REM-VALID-IND.
+
            DISPLAY '*'.
            DIVIDE WS-NUM-1         BY WS-NUM-2
                                    GIVING WS-RES-DIVIDE-INTEGER
-                                   REMAINDER WS-RES-DIVIDE-REM.
+                                   REMAINDER WS-RES-DIVIDE-REM
+                   ON SIZE ERROR DISPLAY ' FIELD OVERFLOW'
+                                 MOVE 'N' TO WS-DIV-REM-VALID-IND
+               NOT ON SIZE ERROR DISPLAY ' NOT FIELD OVERFLOW'
+           END-DIVIDE.
 
            MOVE WS-RES-DIVIDE-INTEGER
                                    TO WS-FMT-RESULT.
@@ -238,4 +419,4 @@
                                                   ' = ' WS-FMT-RESULT.
 
        0501-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
