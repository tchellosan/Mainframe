@@ -18,13 +18,37 @@
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                SECTION.
+
+       FILE-CONTROL.
+
+           SELECT RATES            ASSIGN TO DA-S-RATES
+               FILE STATUS         IS WS-FS-RATES.
+
       *================================================================*
        DATA                        DIVISION.
       *================================================================*
+       FILE                        SECTION.
+
+       FD  RATES
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-RATES.
+           03  FD-RATE-MONTH       PIC 9(3).
+           03  FD-RATE-VALUE       PIC 9(1)V9(2).
+
+      *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
 
        77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62507'.
 
+       77  WS-FS-RATES             PIC X(2)            VALUE ZEROS.
+
+       77  WS-RATES-IND            PIC X(1)            VALUE 'N'.
+           88  WS-RATES-YES                            VALUE 'Y'.
+
        77  WS-BALANCE              PIC 9(7)V9(2)       VALUE ZEROS.
        77  WS-DEPOSIT              PIC 9(5)V9(2)       VALUE ZEROS.
        77  WS-PERIOD               PIC 9(3)            VALUE ZEROS.
@@ -33,6 +57,10 @@
 
        77  WS-MONTH                PIC 9(3)            VALUE ZEROS.
 
+       01  WS-RATE-TABLE.
+           03  WS-RATE-ENTRY       PIC 9(1)V9(2) OCCURS 999 TIMES
+                                                       VALUE ZEROS.
+
        77  WS-FMT-BALANCE          PIC Z.ZZZ.ZZ9,99    VALUE ZEROS.
 
       *================================================================*
@@ -47,6 +75,11 @@
            ACCEPT WS-DEPOSIT       FROM SYSIN.
            ACCEPT WS-PERIOD        FROM SYSIN.
            ACCEPT WS-RATE          FROM SYSIN.
+           ACCEPT WS-RATES-IND     FROM SYSIN.
+
+           IF  WS-RATES-YES
+               PERFORM 0002-00-LOAD-RATES
+           END-IF.
 
            DISPLAY '*----------------------------------------------*'.
            DISPLAY '* ' WS-PROGRAM
@@ -68,13 +101,63 @@
        0001-00-EXIT.
            EXIT.
 
+       0002-00-LOAD-RATES.
+
+           OPEN INPUT RATES.
+
+           EVALUATE WS-FS-RATES
+             WHEN '00'
+               PERFORM UNTIL WS-FS-RATES EQUAL '10'
+                   READ RATES
+                   EVALUATE WS-FS-RATES
+                     WHEN '00'
+                       IF  FD-RATE-MONTH   NUMERIC AND
+                           FD-RATE-MONTH   GREATER ZEROS AND
+                           FD-RATE-MONTH   NOT GREATER 999
+                           MOVE FD-RATE-VALUE
+                               TO WS-RATE-ENTRY(FD-RATE-MONTH)
+                       ELSE
+                           DISPLAY ' INVALID RATE MONTH REJECTED: '
+                                   FD-RATE-MONTH
+                       END-IF
+                     WHEN '10'
+                       CONTINUE
+                     WHEN OTHER
+                       DISPLAY ' ERROR FOUND IN 0002-00-LOAD-RATES'
+                                    ' FILE STATUS: ' WS-FS-RATES
+                       MOVE 12     TO RETURN-CODE
+                       STOP RUN
+                   END-EVALUATE
+               END-PERFORM
+             WHEN '35'
+               DISPLAY ' RATES FILE NOT FOUND'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0002-00-LOAD-RATES'
+                                    ' FILE STATUS: ' WS-FS-RATES
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+           CLOSE RATES.
+
+       0002-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0100-00-CALC-INVEST         SECTION.
       *----------------------------------------------------------------*
 
        0101-00-CALC-INVEST.
 
-           COMPUTE WS-INCOME = (WS-BALANCE * WS-RATE) / 100.
+           IF  WS-RATES-YES
+               COMPUTE WS-INCOME =
+                   (WS-BALANCE * WS-RATE-ENTRY(WS-MONTH)) / 100
+           ELSE
+               COMPUTE WS-INCOME = (WS-BALANCE * WS-RATE) / 100
+           END-IF.
+
            ADD WS-INCOME       TO WS-BALANCE.
            ADD WS-DEPOSIT      TO WS-BALANCE.
 
@@ -83,4 +166,4 @@
                                                        WS-FMT-BALANCE.
 
        0101-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
