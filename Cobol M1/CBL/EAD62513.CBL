@@ -26,6 +26,14 @@
            SELECT SALES3L          ASSIGN TO DA-S-SALES3L
                FILE STATUS         IS WS-FS-SALES3L.
 
+           SELECT STATES3L         ASSIGN TO DA-S-STATES3L
+               FILE STATUS         IS WS-FS-STATES3L.
+
+           SELECT SELLERS3L        ASSIGN TO DA-S-SELLERS3L
+               FILE STATUS         IS WS-FS-SELLERS3L.
+
+           SELECT REPORTV          ASSIGN TO DA-S-REPORTV.
+
       *================================================================*
        DATA                        DIVISION.
       *================================================================*
@@ -42,12 +50,35 @@
            03  FD-INVOICE          PIC 9(6).
            03  FD-VALUE            PIC 9(6)V9(2).
 
+       FD  STATES3L
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-STATES3L.
+           03  FD-STATE-CODE       PIC 9(2).
+           03  FD-STATE-ID         PIC X(2).
+
+       FD  SELLERS3L
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-SELLERS3L.
+           03  FD-SELLER-CODE      PIC 9(2).
+
+       FD  REPORTV
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-REPORTV             PIC X(50).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
 
        77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62513'.
 
        77  WS-FS-SALES3L           PIC X(2)            VALUE ZEROS.
+       77  WS-FS-STATES3L          PIC X(2)            VALUE ZEROS.
+       77  WS-FS-SELLERS3L         PIC X(2)            VALUE ZEROS.
 
        77  WS-READ-SALES3L         PIC 9(3)            VALUE ZEROS.
 
@@ -57,25 +88,79 @@
        77  WS-ST                   PIC 9(2) COMP-3     VALUE ZEROS.
        77  WS-MO                   PIC 9(2) COMP-3     VALUE ZEROS.
        77  WS-POS                  PIC 9(2) COMP-3     VALUE ZEROS.
+       77  WS-SELLER-POS           PIC 9(2) COMP-3     VALUE ZEROS.
+
+       77  WS-STATE-COUNT          PIC 9(2) COMP-3     VALUE ZEROS.
+       77  WS-SELLER-COUNT         PIC 9(2) COMP-3     VALUE ZEROS.
 
-       01  WS-STATES.
-           03 FILLER               PIC X(4)            VALUE '01SP'.
-           03 FILLER               PIC X(4)            VALUE '02RJ'.
-           03 FILLER               PIC X(4)            VALUE '03MG'.
-       01  WS-STATES-R             REDEFINES WS-STATES.
-           03 FILLER               OCCURS 3 TIMES.
+       01  WS-STATES-TABLE.
+           03 WS-STATE-ENTRY       OCCURS 1 TO 20 TIMES
+                                   DEPENDING ON WS-STATE-COUNT
+                                   INDEXED BY WS-ST-IDX.
               05 WS-STATE-CODE     PIC 9(2).
               05 WS-STATE-ID       PIC X(2).
 
+       01  WS-SELLERS-TABLE.
+           03 WS-SELLER-ENTRY      OCCURS 1 TO 20 TIMES
+                                   DEPENDING ON WS-SELLER-COUNT
+                                   INDEXED BY WS-SE-IDX.
+              05 WS-SELLER-ID      PIC 9(2).
+
        01  WS-TOTAL.
-           03  WS-SELLER           OCCURS 2 TIMES.
-               05  WS-STATE        OCCURS 3 TIMES.
+           03  WS-SELLER           OCCURS 20 TIMES.
+               05  WS-STATE        OCCURS 20 TIMES.
                    07  WS-MONTH    OCCURS 4 TIMES.
                        09  WS-TOT-VALUE
                                    PIC 9(8)V9(2)       VALUE ZEROS.
 
        77  WS-FMT-VALUE            PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
 
+       77  WS-SELLER-TOTAL         PIC 9(8)V9(2)       VALUE ZEROS.
+       77  WS-SELLER-DETAILS       PIC 9(3)            VALUE ZEROS.
+       77  WS-PRINTED-DETAILS      PIC 9(2)            VALUE 99.
+
+       01  WS-HEADER-1.
+           03 FILLER               PIC X(3)            VALUE SPACES.
+           03 FILLER               PIC X(24)           VALUE
+           'SALES BY STATE AND MONTH'.
+           03 FILLER               PIC X(4)            VALUE SPACES.
+           03 FILLER               PIC X(5)            VALUE
+           'PAGE:'.
+           03 FILLER               PIC X(1)            VALUE SPACES.
+           03 WS-H-NUMBER-PAGE     PIC 9(3)            VALUE ZEROS.
+
+       01  WS-HEADER-2.
+           03 FILLER               PIC X(7)            VALUE SPACES.
+           03 FILLER               PIC X(8)            VALUE
+           'SELLER: '.
+           03 WS-H-SELLER          PIC 9(2)            VALUE ZEROS.
+
+       01  WS-HEADER-3.
+           03 FILLER               PIC X(5)            VALUE
+           'STATE'.
+           03 FILLER               PIC X(3)            VALUE SPACES.
+           03 FILLER               PIC X(5)            VALUE
+           'MONTH'.
+           03 FILLER               PIC X(3)            VALUE SPACES.
+           03 FILLER               PIC X(5)            VALUE
+           'VALUE'.
+
+       01  WS-DETAIL-1.
+           03 FILLER               PIC X(2)            VALUE SPACES.
+           03 WS-D-STATE-ID        PIC X(2)            VALUE SPACES.
+           03 FILLER               PIC X(6)            VALUE SPACES.
+           03 WS-D-MONTH           PIC 9(2)            VALUE ZEROS.
+           03 FILLER               PIC X(6)            VALUE SPACES.
+           03 WS-D-VALUE           PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
+
+       01  WS-FOOTER-1.
+           03 FILLER               PIC X(17)           VALUE
+           'SELLER TOTAL     '.
+           03 FILLER               PIC X(2)            VALUE
+           '=>'.
+           03 FILLER               PIC X(1)            VALUE SPACES.
+           03 WS-F-SELLER-TOTAL    PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
+
       *================================================================*
        PROCEDURE                   DIVISION.
       *================================================================*
@@ -105,12 +190,95 @@
 
       *    INITIALIZE WS-TOTAL.
 
-           PERFORM 0102-00-OPEN-SALES3L.
+           PERFORM 0102-00-OPEN-STATES3L.
+           PERFORM 0103-00-OPEN-SELLERS3L.
+           PERFORM 0104-00-OPEN-SALES3L.
+           PERFORM 0105-00-OPEN-REPORTV.
 
        0101-00-EXIT.
            EXIT.
 
-       0102-00-OPEN-SALES3L.
+       0102-00-OPEN-STATES3L.
+
+           OPEN INPUT STATES3L.
+
+           EVALUATE WS-FS-STATES3L
+             WHEN '00'
+               PERFORM UNTIL WS-FS-STATES3L EQUAL '10'
+                   READ STATES3L
+                   EVALUATE WS-FS-STATES3L
+                     WHEN '00'
+                       IF  WS-STATE-COUNT  LESS 20
+                           ADD 1           TO WS-STATE-COUNT
+                           MOVE FD-STATE-CODE
+                                   TO WS-STATE-CODE(WS-STATE-COUNT)
+                           MOVE FD-STATE-ID
+                                   TO WS-STATE-ID(WS-STATE-COUNT)
+                       END-IF
+                     WHEN '10'
+                       CONTINUE
+                     WHEN OTHER
+                       DISPLAY ' ERROR FOUND IN 0102-00-OPEN-STATES3L'
+                                    ' FILE STATUS: ' WS-FS-STATES3L
+                       MOVE 12     TO RETURN-CODE
+                       STOP RUN
+                   END-EVALUATE
+               END-PERFORM
+               CLOSE STATES3L
+             WHEN '35'
+               DISPLAY ' STATES REFERENCE FILE NOT FOUND'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0102-00-OPEN-STATES3L'
+                                    ' FILE STATUS: ' WS-FS-STATES3L
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0102-00-EXIT.
+           EXIT.
+
+       0103-00-OPEN-SELLERS3L.
+
+           OPEN INPUT SELLERS3L.
+
+           EVALUATE WS-FS-SELLERS3L
+             WHEN '00'
+               PERFORM UNTIL WS-FS-SELLERS3L EQUAL '10'
+                   READ SELLERS3L
+                   EVALUATE WS-FS-SELLERS3L
+                     WHEN '00'
+                       IF  WS-SELLER-COUNT LESS 20
+                           ADD 1           TO WS-SELLER-COUNT
+                           MOVE FD-SELLER-CODE
+                                   TO WS-SELLER-ID(WS-SELLER-COUNT)
+                       END-IF
+                     WHEN '10'
+                       CONTINUE
+                     WHEN OTHER
+                       DISPLAY ' ERROR FOUND IN 0103-00-OPEN-SELLERS3L'
+                                    ' FILE STATUS: ' WS-FS-SELLERS3L
+                       MOVE 12     TO RETURN-CODE
+                       STOP RUN
+                   END-EVALUATE
+               END-PERFORM
+               CLOSE SELLERS3L
+             WHEN '35'
+               DISPLAY ' SELLERS REFERENCE FILE NOT FOUND'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0103-00-OPEN-SELLERS3L'
+                                    ' FILE STATUS: ' WS-FS-SELLERS3L
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0103-00-EXIT.
+           EXIT.
+
+       0104-00-OPEN-SALES3L.
 
            OPEN INPUT SALES3L.
 
@@ -122,13 +290,20 @@
                MOVE 12             TO RETURN-CODE
                STOP RUN
              WHEN OTHER
-               DISPLAY ' ERROR FOUND IN 0102-00-OPEN-SALES3L'
+               DISPLAY ' ERROR FOUND IN 0104-00-OPEN-SALES3L'
                                     ' FILE STATUS: ' WS-FS-SALES3L
                MOVE 12             TO RETURN-CODE
                STOP RUN
            END-EVALUATE.
 
-       0102-00-EXIT.
+       0104-00-EXIT.
+           EXIT.
+
+       0105-00-OPEN-REPORTV.
+
+           OPEN OUTPUT REPORTV.
+
+       0105-00-EXIT.
            EXIT.
 
       *----------------------------------------------------------------*
@@ -137,15 +312,18 @@
 
        0201-00-CENTRAL-PROCESSING.
 
-           PERFORM 0202-00-GET-STATE-CODE.
+           PERFORM 0203-00-GET-SELLER-CODE
 
-           IF  WS-POS              NOT GREATER 3
-               MOVE WS-STATE-CODE(WS-POS)
-                                   TO WS-POS
-           ADD FD-VALUE            TO
-                              WS-TOT-VALUE(FD-SELLER, WS-POS, FD-MONTH)
+           IF  WS-SELLER-POS       NOT GREATER WS-SELLER-COUNT
+               PERFORM 0202-00-GET-STATE-CODE
+               IF  WS-POS          NOT GREATER WS-STATE-COUNT
+                   ADD FD-VALUE    TO
+                           WS-TOT-VALUE(WS-SELLER-POS, WS-POS, FD-MONTH)
+               ELSE
+                   DISPLAY 'STATE IDENTIFIER INVALID'
+               END-IF
            ELSE
-               DISPLAY 'STATE IDENTIFIER INVALID'
+               DISPLAY 'SELLER IDENTIFIER INVALID'
            END-IF.
 
            PERFORM 0301-00-READ-SALES3L.
@@ -156,7 +334,7 @@
        0202-00-GET-STATE-CODE.
 
            PERFORM VARYING WS-POS FROM 1 BY 1
-               UNTIL WS-POS        GREATER 3
+               UNTIL WS-POS        GREATER WS-STATE-COUNT
                IF  WS-STATE-ID(WS-POS)
                                    EQUAL FD-STATE
                    NEXT SENTENCE
@@ -166,6 +344,19 @@
        0202-00-EXIT.
            EXIT.
 
+       0203-00-GET-SELLER-CODE.
+
+           PERFORM VARYING WS-SELLER-POS FROM 1 BY 1
+               UNTIL WS-SELLER-POS GREATER WS-SELLER-COUNT
+               IF  WS-SELLER-ID(WS-SELLER-POS)
+                                   EQUAL FD-SELLER
+                   NEXT SENTENCE
+               END-IF
+           END-PERFORM.
+
+       0203-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0300-00-READ                SECTION.
       *----------------------------------------------------------------*
@@ -196,22 +387,25 @@
        0901-00-FINAL.
 
            PERFORM VARYING WS-SE FROM 1 BY 1
-             UNTIL WS-SE           GREATER 2
+             UNTIL WS-SE           GREATER WS-SELLER-COUNT
+               MOVE ZEROS          TO WS-SELLER-TOTAL
+               MOVE ZEROS          TO WS-SELLER-DETAILS
                PERFORM VARYING WS-ST FROM 1 BY 1
-                 UNTIL WS-ST       GREATER 3
+                 UNTIL WS-ST       GREATER WS-STATE-COUNT
                    PERFORM VARYING WS-MO FROM 1 BY 1
                      UNTIL WS-MO   GREATER 4
                        IF  WS-TOT-VALUE(WS-SE, WS-ST, WS-MO)
                                    GREATER ZEROS
-                           MOVE WS-TOT-VALUE(WS-SE, WS-ST, WS-MO)
-                                   TO WS-FMT-VALUE
-                           DISPLAY ' TOTAL SALES FROM SELLER ' WS-SE
-                               ' IN STATE ' WS-STATE-ID(WS-ST)
-                               ' IN MONTH OF ' '(' WS-MO ') => $ '
-                                                          WS-FMT-VALUE
+                           PERFORM 0903-PRINT-SALES-DETAIL
+                           ADD WS-TOT-VALUE(WS-SE, WS-ST, WS-MO)
+                                   TO WS-SELLER-TOTAL
+                           ADD 1   TO WS-SELLER-DETAILS
                        END-IF
                   END-PERFORM
                END-PERFORM
+               IF  WS-SELLER-DETAILS GREATER ZEROS
+                   PERFORM 0905-PRINT-SELLER-FOOTER
+               END-IF
            END-PERFORM.
 
            PERFORM 0902-00-CLOSE-FILES.
@@ -232,7 +426,56 @@
 
        0902-00-CLOSE-FILES.
 
-           CLOSE SALES3L.
+           CLOSE SALES3L
+                 REPORTV.
 
        0902-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+       0903-PRINT-SALES-DETAIL.
+
+           IF  WS-PRINTED-DETAILS  NOT LESS 5
+               PERFORM 0904-PRINT-HEADER
+           END-IF.
+
+           MOVE WS-STATE-ID(WS-ST) TO WS-D-STATE-ID.
+           MOVE WS-MO              TO WS-D-MONTH.
+           MOVE WS-TOT-VALUE(WS-SE, WS-ST, WS-MO)
+                                   TO WS-D-VALUE.
+
+           WRITE REG-REPORTV       FROM WS-DETAIL-1.
+
+           ADD 1                   TO WS-PRINTED-DETAILS.
+
+       0903-00-EXIT.
+           EXIT.
+
+       0904-PRINT-HEADER.
+
+           ADD 1                   TO WS-H-NUMBER-PAGE.
+           WRITE REG-REPORTV       FROM WS-HEADER-1
+                                   AFTER PAGE.
+
+           MOVE WS-SELLER-ID(WS-SE)
+                                   TO WS-H-SELLER.
+           WRITE REG-REPORTV       FROM WS-HEADER-2.
+
+           WRITE REG-REPORTV       FROM WS-HEADER-3
+                                   AFTER 2 LINES.
+
+           MOVE ZEROS              TO WS-PRINTED-DETAILS.
+
+       0904-00-EXIT.
+           EXIT.
+
+       0905-PRINT-SELLER-FOOTER.
+
+           MOVE WS-SELLER-TOTAL    TO WS-F-SELLER-TOTAL.
+
+           WRITE REG-REPORTV       FROM WS-FOOTER-1
+                                   AFTER 2 LINES.
+
+           MOVE 99                 TO WS-PRINTED-DETAILS.
+
+       0905-00-EXIT.
+           EXIT.
