@@ -10,7 +10,7 @@
       *   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
       *   PROGRAM       : EAD62506                                     *
       *   LANGUAGE      : COBOL                                        *
-      *   TARGET        : CALCULATE THE CUBE FROM A NUMBER             *
+      *   TARGET        : CALCULATE A NUMBER RAISED TO A POWER         *
       *                                                                *
       *================================================================*
        ENVIRONMENT                 DIVISION.
@@ -29,6 +29,9 @@
 
        77  WS-IND                  PIC 9(2)            VALUE ZEROS.
 
+       77  WS-EXPONENT             PIC 9(2)            VALUE 3.
+       77  WS-MULT-COUNT           PIC 9(2)            VALUE ZEROS.
+
        77  WS-FIELD-OVERFLOW       PIC X(1)            VALUE SPACES.
 
       *================================================================*
@@ -40,6 +43,14 @@
 
        0001-00-MAIN.
 
+           ACCEPT WS-EXPONENT      FROM SYSIN.
+
+           IF  WS-EXPONENT         EQUAL ZEROS
+               MOVE ZEROS          TO WS-MULT-COUNT
+           ELSE
+               COMPUTE WS-MULT-COUNT = WS-EXPONENT - 1
+           END-IF.
+
            DISPLAY '*----------------------------------------------*'.
            DISPLAY '* ' WS-PROGRAM
                    ' PROGRAM SUCCESSFULLY EXECUTED       *'.
@@ -48,9 +59,13 @@
            PERFORM VARYING WS-IND  FROM 2 BY 1
                UNTIL WS-IND        GREATER 10
 
-               MOVE WS-IND         TO WS-NUM-CALC
+               IF  WS-EXPONENT     EQUAL ZEROS
+                   MOVE 1          TO WS-NUM-CALC
+               ELSE
+                   MOVE WS-IND     TO WS-NUM-CALC
+               END-IF
 
-               PERFORM 2 TIMES
+               PERFORM WS-MULT-COUNT TIMES
                    MULTIPLY WS-IND
                                    BY WS-NUM-CALC
                        ON SIZE ERROR MOVE 'Y' TO WS-FIELD-OVERFLOW
@@ -59,10 +74,12 @@
 
                IF  WS-FIELD-OVERFLOW
                                    EQUAL 'Y'
-                   DISPLAY ' NUMBER: ' WS-IND ' CUBE: FIELD-OVERFLOW'
+                   DISPLAY ' NUMBER: ' WS-IND ' POWER: ' WS-EXPONENT
+                           ' RESULT: FIELD-OVERFLOW'
                    MOVE SPACES     TO WS-FIELD-OVERFLOW
                ELSE
-                   DISPLAY ' NUMBER: ' WS-IND ' CUBE: ' WS-NUM-CALC
+                   DISPLAY ' NUMBER: ' WS-IND ' POWER: ' WS-EXPONENT
+                           ' RESULT: ' WS-NUM-CALC
                END-IF
 
            END-PERFORM.
@@ -72,4 +89,4 @@
            STOP RUN.
 
        0001-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
