@@ -42,6 +42,27 @@
        01  FILLER                  REDEFINES WS-MONTH-OF-YEAR.
            03  WS-NAME-MONTH       PIC X(9) OCCURS 12 TIMES.
 
+       01  WS-CUM-DAYS-BEFORE-MONTH.
+           03  FILLER              PIC 9(3)            VALUE 000.
+           03  FILLER              PIC 9(3)            VALUE 031.
+           03  FILLER              PIC 9(3)            VALUE 059.
+           03  FILLER              PIC 9(3)            VALUE 090.
+           03  FILLER              PIC 9(3)            VALUE 120.
+           03  FILLER              PIC 9(3)            VALUE 151.
+           03  FILLER              PIC 9(3)            VALUE 181.
+           03  FILLER              PIC 9(3)            VALUE 212.
+           03  FILLER              PIC 9(3)            VALUE 243.
+           03  FILLER              PIC 9(3)            VALUE 273.
+           03  FILLER              PIC 9(3)            VALUE 304.
+           03  FILLER              PIC 9(3)            VALUE 334.
+       01  FILLER                  REDEFINES WS-CUM-DAYS-BEFORE-MONTH.
+           03  WS-CUM-DAYS         PIC 9(3) OCCURS 12 TIMES.
+
+       77  WS-FULL-YEAR            PIC 9(4)            VALUE ZEROS.
+
+       77  WS-LEAP-IND             PIC X(1)            VALUE 'N'.
+           88  WS-LEAP-YEAR                            VALUE 'Y'.
+
        01  WS-DAYS-OF-WEEK.
            03  FILLER              PIC X(9)            VALUE 'MONDAY'.
            03  FILLER              PIC X(9)            VALUE 'TUESDAY'.
@@ -61,10 +82,15 @@
            03  LKG-INPUT.
                05  LKG-MONTH       PIC 9(2).
                05  LKG-DAY         PIC 9(1).
+               05  LKG-YEAR        PIC 9(2).
+               05  LKG-DAY-OF-MONTH
+                                   PIC 9(2).
            03  LKG-OUTPUT.
                05  LKG-NAME-MONTH  PIC X(9).
                05  LKG-NAME-DAY-WEEK
                                    PIC X(9).
+               05  LKG-DAY-OF-YEAR PIC 9(3).
+               05  LKG-WEEK-NUMBER PIC 9(2).
 
       *================================================================*
        PROCEDURE                   DIVISION USING LKG-COMMAREA.
@@ -105,12 +131,47 @@
 
            MOVE WS-NAME-MONTH(LKG-MONTH)
                                    TO LKG-NAME-MONTH.
-           MOVE WS-NAME-DAY-OF-WEEK(LKG-DAY)
-                                   TO LKG-NAME-DAY-WEEK.
+
+           IF  LKG-DAY             NUMERIC AND
+               LKG-DAY             GREATER ZEROS AND
+               LKG-DAY             NOT GREATER 7
+               MOVE WS-NAME-DAY-OF-WEEK(LKG-DAY)
+                                   TO LKG-NAME-DAY-WEEK
+           ELSE
+               MOVE SPACES         TO LKG-NAME-DAY-WEEK
+           END-IF.
+
+           PERFORM 0202-00-COMPUTE-DATE-INFO.
 
        0201-00-EXIT.
            EXIT.
 
+       0202-00-COMPUTE-DATE-INFO.
+
+           COMPUTE WS-FULL-YEAR = 2000 + LKG-YEAR.
+
+           IF  (FUNCTION MOD(WS-FULL-YEAR, 4) EQUAL 0 AND
+                FUNCTION MOD(WS-FULL-YEAR, 100) NOT EQUAL 0) OR
+                FUNCTION MOD(WS-FULL-YEAR, 400) EQUAL 0
+               SET WS-LEAP-YEAR TO TRUE
+           ELSE
+               MOVE 'N'            TO WS-LEAP-IND
+           END-IF.
+
+           COMPUTE LKG-DAY-OF-YEAR =
+               WS-CUM-DAYS(LKG-MONTH) + LKG-DAY-OF-MONTH.
+
+           IF  WS-LEAP-YEAR AND LKG-MONTH GREATER 2
+               ADD 1               TO LKG-DAY-OF-YEAR
+           END-IF.
+
+      *    STANDARD ISO-8601 APPROXIMATION (NO YEAR-BOUNDARY ROLLOVER)
+           COMPUTE LKG-WEEK-NUMBER =
+               (LKG-DAY-OF-YEAR - LKG-DAY + 10) / 7.
+
+       0202-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0900-00-FINAL               SECTION.
       *----------------------------------------------------------------*
@@ -120,4 +181,4 @@
            GOBACK.
 
        0901-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
