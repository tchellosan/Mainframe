@@ -14,13 +14,35 @@
       *                                                                *
       *================================================================*
        ENVIRONMENT                 DIVISION.
+      *================================================================*
+       INPUT-OUTPUT                SECTION.
+
+       FILE-CONTROL.
+
+           SELECT NAMES            ASSIGN TO DA-S-NAMES
+               FILE STATUS         IS WS-FS-NAMES.
+
       *================================================================*
        DATA                        DIVISION.
       *================================================================*
+       FILE                        SECTION.
+
+       FD  NAMES
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-NAMES               PIC A(60).
+
+      *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
 
        77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62502'.
 
+       77  WS-FS-NAMES             PIC X(2)            VALUE ZEROS.
+
+       77  WS-BATCH-IND            PIC X(1)            VALUE 'N'.
+           88  WS-BATCH-YES                            VALUE 'Y'.
+
        01  WS-SYS-DATE.
            03  WS-YEAR             PIC 9(2)            VALUE ZEROS.
            03  WS-MONTH            PIC 9(2)            VALUE ZEROS.
@@ -58,7 +80,67 @@
 
        0001-00-MAIN.
 
-           ACCEPT WS-NAME          FROM SYSIN.
+           ACCEPT WS-BATCH-IND     FROM SYSIN.
+
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '* ' WS-PROGRAM
+                   ' PROGRAM SUCCESSFULLY EXECUTED       *'.
+           DISPLAY '*----------------------------------------------*'.
+
+           IF  WS-BATCH-YES
+               PERFORM 0002-00-BATCH-PROCESSING
+           ELSE
+               ACCEPT WS-NAME      FROM SYSIN
+               PERFORM 0003-00-DISPLAY-GREETING
+           END-IF.
+
+           DISPLAY '*----------------------------------------------*'.
+
+           STOP RUN.
+
+       0001-00-EXIT.
+           EXIT.
+
+       0002-00-BATCH-PROCESSING.
+
+           OPEN INPUT NAMES.
+
+           EVALUATE WS-FS-NAMES
+             WHEN '00'
+               CONTINUE
+             WHEN '35'
+               DISPLAY ' NAMES FILE NOT FOUND'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0002-00-BATCH-PROCESSING'
+                                    ' FILE STATUS: ' WS-FS-NAMES
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+           PERFORM UNTIL WS-FS-NAMES EQUAL '10'
+               READ NAMES          INTO WS-NAME
+
+               EVALUATE WS-FS-NAMES
+                 WHEN '00'
+                   PERFORM 0003-00-DISPLAY-GREETING
+                 WHEN '10'
+                   CONTINUE
+                 WHEN OTHER
+                   DISPLAY ' ERROR FOUND IN 0002-00-BATCH-PROCESSING'
+                                    ' FILE STATUS: ' WS-FS-NAMES
+                   MOVE 12         TO RETURN-CODE
+                   STOP RUN
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE NAMES.
+
+       0002-00-EXIT.
+           EXIT.
+
+       0003-00-DISPLAY-GREETING.
 
            ACCEPT WS-SYS-DATE      FROM DATE.
            MOVE CORRESPONDING  WS-SYS-DATE
@@ -68,17 +150,10 @@
            MOVE CORRESPONDING  WS-SYS-TIME
                                    TO WS-TIME-FORMAT
 
-
-           DISPLAY '*----------------------------------------------*'.
-           DISPLAY '* ' WS-PROGRAM
-                   ' PROGRAM SUCCESSFULLY EXECUTED       *'.
-           DISPLAY '*----------------------------------------------*'.
            DISPLAY ' NAME...: ' WS-NAME.
            DISPLAY ' SYSDATE: ' WS-DATE-FORMAT.
            DISPLAY ' SYSTIME: ' WS-TIME-FORMAT.
-           DISPLAY '*----------------------------------------------*'.
-
-           STOP RUN.
+           DISPLAY SPACES.
 
-       0001-00-EXIT.
-           EXIT.
\ No newline at end of file
+       0003-00-EXIT.
+           EXIT.
