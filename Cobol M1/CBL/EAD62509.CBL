@@ -26,6 +26,9 @@
            SELECT CLIENTS          ASSIGN TO DA-S-CLIENTS
                FILE STATUS         IS WS-FS-CLIENTS.
 
+           SELECT INVALID-CLIENTS  ASSIGN TO DA-S-INVALIDCL
+               FILE STATUS         IS WS-FS-INVALID-CLIENTS.
+
       *================================================================*
        DATA                        DIVISION.
       *================================================================*
@@ -41,12 +44,29 @@
            03  FD-CLIENT-NAME      PIC A(20).
            03  FD-BANK-BALANCE     PIC 9(6)V9(2).
 
+       FD  INVALID-CLIENTS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-INVALID-CLIENTS.
+           03  FD-IC-BANK-BRANCH   PIC X(4).
+           03  FD-IC-BANK-ACCOUNT  PIC 9(5).
+           03  FD-IC-CLIENT-NAME   PIC X(20).
+           03  FD-IC-BANK-BALANCE  PIC X(8).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
 
        77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62509'.
 
        77  WS-FS-CLIENTS           PIC X(2)            VALUE ZEROS.
+       77  WS-FS-INVALID-CLIENTS   PIC X(2)            VALUE ZEROS.
+
+       77  WS-READ-CLIENTS         PIC 9(3)            VALUE ZEROS.
+       77  WS-WRITE-INVALID-CLIENTS
+                                   PIC 9(3)            VALUE ZEROS.
+
+       77  WS-FMT-AMOUNT           PIC ZZ9             VALUE ZEROS.
 
        77  WS-FMT-BANK-BALANCE     PIC ZZZ.ZZ9,99      VALUE ZEROS.
 
@@ -77,6 +97,14 @@
 
        0101-00-INITIAL.
 
+           PERFORM 0102-00-OPEN-CLIENTS.
+           PERFORM 0103-00-OPEN-INVALID-CLIENTS.
+
+       0101-00-EXIT.
+           EXIT.
+
+       0102-00-OPEN-CLIENTS.
+
            OPEN INPUT CLIENTS.
 
            EVALUATE WS-FS-CLIENTS
@@ -87,13 +115,31 @@
                MOVE 12             TO RETURN-CODE
                STOP RUN
              WHEN OTHER
-               DISPLAY ' ERROR FOUND IN 0101-00-INITIAL'
+               DISPLAY ' ERROR FOUND IN 0102-00-OPEN-CLIENTS'
                                     ' FILE STATUS: ' WS-FS-CLIENTS
                MOVE 12             TO RETURN-CODE
                STOP RUN
            END-EVALUATE.
 
-       0101-00-EXIT.
+       0102-00-EXIT.
+           EXIT.
+
+       0103-00-OPEN-INVALID-CLIENTS.
+
+           OPEN OUTPUT INVALID-CLIENTS.
+
+           EVALUATE WS-FS-INVALID-CLIENTS
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0103-00-OPEN-INVALID-CLIENTS'
+                                    ' FILE STATUS: '
+                                    WS-FS-INVALID-CLIENTS
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0103-00-EXIT.
            EXIT.
 
       *----------------------------------------------------------------*
@@ -102,19 +148,50 @@
 
        0201-00-CENTRAL-PROCESSING.
 
-           MOVE FD-BANK-BALANCE    TO WS-FMT-BANK-BALANCE
-
-           DISPLAY 'BRANCH.: ' FD-BANK-BRANCH.
-           DISPLAY 'ACCOUNT: ' FD-BANK-ACCOUNT.
-           DISPLAY 'NAME...: ' FD-CLIENT-NAME.
-           DISPLAY 'BALANCE: ' WS-FMT-BANK-BALANCE.
-           DISPLAY SPACES.
+           IF  FD-BANK-BALANCE     IS NUMERIC   AND
+               FD-CLIENT-NAME      NOT EQUAL SPACES
+               MOVE FD-BANK-BALANCE
+                                   TO WS-FMT-BANK-BALANCE
+
+               DISPLAY 'BRANCH.: ' FD-BANK-BRANCH
+               DISPLAY 'ACCOUNT: ' FD-BANK-ACCOUNT
+               DISPLAY 'NAME...: ' FD-CLIENT-NAME
+               DISPLAY 'BALANCE: ' WS-FMT-BANK-BALANCE
+               DISPLAY SPACES
+           ELSE
+               DISPLAY ' INVALID CLIENT RECORD REJECTED'
+                                    ' ACCOUNT: ' FD-BANK-ACCOUNT
+               PERFORM 0203-00-WRITE-INVALID-CLIENT
+           END-IF.
 
            PERFORM 0301-00-READ-CLIENTS.
 
        0201-00-EXIT.
            EXIT.
 
+       0203-00-WRITE-INVALID-CLIENT.
+
+           MOVE FD-BANK-BRANCH     TO FD-IC-BANK-BRANCH.
+           MOVE FD-BANK-ACCOUNT    TO FD-IC-BANK-ACCOUNT.
+           MOVE FD-CLIENT-NAME     TO FD-IC-CLIENT-NAME.
+           MOVE FD-BANK-BALANCE    TO FD-IC-BANK-BALANCE.
+
+           WRITE REG-INVALID-CLIENTS.
+
+           EVALUATE WS-FS-INVALID-CLIENTS
+             WHEN '00'
+               ADD 1               TO WS-WRITE-INVALID-CLIENTS
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0203-00-WRITE-INVALID-CLIENT'
+                                    ' FILE STATUS: '
+                                    WS-FS-INVALID-CLIENTS
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0203-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0300-00-READ-CLIENTS        SECTION.
       *----------------------------------------------------------------*
@@ -125,7 +202,7 @@
 
            EVALUATE WS-FS-CLIENTS
              WHEN '00'
-               CONTINUE
+               ADD 1               TO WS-READ-CLIENTS
              WHEN '10'
                DISPLAY ' END OF FILE'
              WHEN OTHER
@@ -144,22 +221,30 @@
 
        0901-00-FINAL.
 
-           CLOSE CLIENTS.
-
-           EVALUATE WS-FS-CLIENTS
-             WHEN '00'
-               CONTINUE
-             WHEN OTHER
-               DISPLAY ' ERROR FOUND IN 0901-00-FINAL'
-                                    ' FILE STATUS: ' WS-FS-CLIENTS
-               MOVE 12             TO RETURN-CODE
-               STOP RUN
-           END-EVALUATE.
+           PERFORM 0902-00-CLOSE-FILES.
 
            DISPLAY '*----------------------------------------------*'.
            DISPLAY '* ' WS-PROGRAM
                    ' PROGRAM SUCCESSFULLY EXECUTED       *'.
            DISPLAY '*----------------------------------------------*'.
+           DISPLAY '*                                              *'.
+           MOVE WS-READ-CLIENTS    TO WS-FMT-AMOUNT
+           DISPLAY '*  READ CLIENTS: ' WS-FMT-AMOUNT
+                                     '                            *'.
+           MOVE WS-WRITE-INVALID-CLIENTS
+                                   TO WS-FMT-AMOUNT
+           DISPLAY '*  WRITE INVALID-CLIENTS: ' WS-FMT-AMOUNT
+                                     '                   *'.
+           DISPLAY '*                                              *'.
+           DISPLAY '*----------------------------------------------*'.
 
        0901-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+       0902-00-CLOSE-FILES.
+
+           CLOSE CLIENTS
+                 INVALID-CLIENTS.
+
+       0902-00-EXIT.
+           EXIT.
