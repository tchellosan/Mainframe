@@ -37,10 +37,14 @@
            03  WS-INPUT.
                05  WS-MONTH        PIC 9(2)            VALUE ZEROS.
                05  WS-DAY          PIC 9(1)            VALUE ZEROS.
+               05  WS-YEAR         PIC 9(2)            VALUE ZEROS.
+               05  WS-DAY-OF-MONTH PIC 9(2)            VALUE ZEROS.
            03  WS-OUTPUT.
                05  WS-NAME-MONTH   PIC X(9)            VALUE SPACES.
                05  WS-NAME-DAY-WEEK
                                    PIC X(9)            VALUE SPACES.
+               05  WS-DAY-OF-YEAR  PIC 9(3)            VALUE ZEROS.
+               05  WS-WEEK-NUMBER  PIC 9(2)            VALUE ZEROS.
 
        77  WS-EAD62515             PIC X(8)            VALUE 'EAD62515'.
 
@@ -89,6 +93,10 @@
                                 TO WS-MONTH OF WS-INPUT.
            MOVE WS-DAY OF WS-SYS-DAY-OF-WEEK
                                 TO WS-DAY OF WS-INPUT.
+           MOVE WS-YEAR OF WS-SYS-DATE
+                                TO WS-YEAR OF WS-INPUT.
+           MOVE WS-DAY OF WS-SYS-DATE
+                                TO WS-DAY-OF-MONTH OF WS-INPUT.
 
            CALL WS-EAD62515     USING WS-COMMAREA.
 
@@ -107,9 +115,13 @@
            DISPLAY '*----------------------------------------------*'.
            DISPLAY '*                                              *'.
            DISPLAY '* ' WS-NAME-MONTH ', ' WS-DAY OF WS-SYS-DATE
-             ' OF 20' WS-YEAR ', ' WS-NAME-DAY-WEEK '             *'.
+             ' OF 20' WS-YEAR OF WS-SYS-DATE ', ' WS-NAME-DAY-WEEK
+             '             *'.
+           DISPLAY '* DAY OF YEAR: ' WS-DAY-OF-YEAR
+                   '  WEEK NUMBER: ' WS-WEEK-NUMBER
+                   '                 *'.
            DISPLAY '*                                              *'.
            DISPLAY '*----------------------------------------------*'.
 
        0901-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
