@@ -28,6 +28,9 @@
 
            SELECT REPORTC          ASSIGN TO DA-S-REPORTC.
 
+           SELECT REPORTCSV        ASSIGN TO DA-S-REPORTCSV
+               FILE STATUS         IS WS-FS-REPORTCSV.
+
       *================================================================*
        DATA                        DIVISION.
       *================================================================*
@@ -50,6 +53,12 @@
 
        01  REG-REPORTC             PIC X(50).
 
+       FD  REPORTCSV
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-REPORTCSV           PIC X(80).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
 
@@ -100,7 +109,46 @@
            03 FILLER               PIC X(1)            VALUE SPACES.
            03 WS-F-TOTAL-BALANCE   PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
 
+       01  WS-GRAND-HEADER.
+           03 FILLER               PIC X(22)           VALUE
+           'GENERAL SUMMARY'.
+
+       01  WS-GRAND-COUNT-LINE.
+           03 FILLER               PIC X(21)           VALUE
+           'TOTAL ACCOUNTS READ:'.
+           03 FILLER               PIC X(1)            VALUE SPACES.
+           03 WS-G-READ-CLIENTSR   PIC ZZ9             VALUE ZEROS.
+
+       01  WS-GRAND-FOOTER.
+           03 FILLER               PIC X(17)           VALUE
+           'GRAND TOTAL     '.
+           03 FILLER               PIC X(3)            VALUE
+           '=> '.
+           03 WS-G-TOTAL-BALANCE   PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
+
+       01  WS-ZERO-BALANCE-HEADER.
+           03 FILLER               PIC X(31)           VALUE
+           'ZERO BALANCE ACCOUNTS (REVIEW)'.
+
+       01  WS-ZERO-BALANCE-NONE.
+           03 FILLER               PIC X(20)           VALUE
+           'NONE'.
+
+       01  WS-ZERO-BALANCE-DETAIL.
+           03 FILLER               PIC X(2)            VALUE SPACES.
+           03 WS-ZB-BRANCH         PIC X(4)            VALUE SPACES.
+           03 FILLER               PIC X(1)            VALUE SPACES.
+           03 WS-ZB-ACCOUNT        PIC 9(5)            VALUE ZEROS.
+           03 FILLER               PIC X(1)            VALUE SPACES.
+           03 WS-ZB-NAME           PIC A(20)           VALUE SPACES.
+
+       01  WS-CSV-DETAIL           PIC X(80)           VALUE SPACES.
+
        77  WS-FS-CLIENTSR          PIC X(2)            VALUE ZEROS.
+       77  WS-FS-REPORTCSV         PIC X(2)            VALUE ZEROS.
+
+       77  WS-CSV-IND              PIC X(1)            VALUE 'N'.
+           88  WS-CSV-YES                              VALUE 'Y'.
 
        77  WS-READ-CLIENTSR        PIC 9(3)            VALUE ZEROS.
 
@@ -108,8 +156,17 @@
 
        77  WS-CURRENT-BRANCH       PIC X(4)            VALUE ZEROS.
        77  WS-TOTAL-BALANCE        PIC 9(8)V9(2)       VALUE ZEROS.
+       77  WS-GRAND-TOTAL-BALANCE  PIC 9(8)V9(2)       VALUE ZEROS.
+       77  WS-ZERO-BALANCE-COUNT   PIC 9(3)            VALUE ZEROS.
+       77  WS-ZB-SUB               PIC 9(3)            VALUE ZEROS.
        77  WS-PRINTED-DETAILS      PIC 9(2)            VALUE 99.
 
+       01  WS-ZERO-BALANCE-TABLE.
+           05  WS-ZB-ENTRY         OCCURS 500 TIMES.
+               10  WS-ZB-T-BRANCH  PIC X(4).
+               10  WS-ZB-T-ACCOUNT PIC 9(5).
+               10  WS-ZB-T-NAME    PIC A(20).
+
       *================================================================*
        PROCEDURE                   DIVISION.
       *================================================================*
@@ -137,9 +194,15 @@
 
        0101-00-INITIAL.
 
+           PERFORM 0104-00-ACCEPT-CSV-PARM.
+
            PERFORM 0102-00-OPEN-CLIENTSR.
            PERFORM 0103-00-OPEN-REPORTC.
 
+           IF  WS-CSV-YES
+               PERFORM 0105-00-OPEN-REPORTCSV
+           END-IF.
+
        0101-00-EXIT.
            EXIT.
 
@@ -175,6 +238,31 @@
        0103-00-EXIT.
            EXIT.
 
+       0104-00-ACCEPT-CSV-PARM.
+
+           ACCEPT WS-CSV-IND       FROM SYSIN.
+
+       0104-00-EXIT.
+           EXIT.
+
+       0105-00-OPEN-REPORTCSV.
+
+           OPEN OUTPUT REPORTCSV.
+
+           EVALUATE WS-FS-REPORTCSV
+             WHEN '00'
+               MOVE 'ACCOUNT,NAME,BALANCE' TO REG-REPORTCSV
+               WRITE REG-REPORTCSV
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0105-00-OPEN-REPORTCSV'
+                                    ' FILE STATUS: ' WS-FS-REPORTCSV
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0105-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0200-00-CENTRAL-PROCESSING  SECTION.
       *----------------------------------------------------------------*
@@ -203,8 +291,17 @@
 
            WRITE REG-REPORTC       FROM WS-DETAIL-1.
 
+           IF  WS-CSV-YES
+               PERFORM 0207-WRITE-CSV-DETAIL
+           END-IF.
+
            ADD 1                   TO WS-PRINTED-DETAILS.
            ADD FD-BANK-BALANCE     TO WS-TOTAL-BALANCE.
+           ADD FD-BANK-BALANCE     TO WS-GRAND-TOTAL-BALANCE.
+
+           IF  FD-BANK-BALANCE     EQUAL ZEROS
+               PERFORM 0205-CAPTURE-ZERO-BALANCE
+           END-IF.
 
        0202-00-EXIT.
            EXIT.
@@ -241,6 +338,81 @@
        0204-00-EXIT.
            EXIT.
 
+       0205-CAPTURE-ZERO-BALANCE.
+
+           IF  WS-ZERO-BALANCE-COUNT
+                                   LESS 500
+               ADD 1               TO WS-ZERO-BALANCE-COUNT
+               MOVE FD-BANK-BRANCH
+                          TO WS-ZB-T-BRANCH(WS-ZERO-BALANCE-COUNT)
+               MOVE FD-BANK-ACCOUNT
+                          TO WS-ZB-T-ACCOUNT(WS-ZERO-BALANCE-COUNT)
+               MOVE FD-CLIENT-NAME
+                          TO WS-ZB-T-NAME(WS-ZERO-BALANCE-COUNT)
+           END-IF.
+
+       0205-00-EXIT.
+           EXIT.
+
+       0206-PRINT-GRAND-TOTAL.
+
+           WRITE REG-REPORTC       FROM WS-GRAND-HEADER
+                                   AFTER PAGE.
+
+           MOVE WS-READ-CLIENTSR   TO WS-G-READ-CLIENTSR.
+           WRITE REG-REPORTC       FROM WS-GRAND-COUNT-LINE
+                                   AFTER 2 LINES.
+
+           MOVE WS-GRAND-TOTAL-BALANCE
+                                   TO WS-G-TOTAL-BALANCE.
+           WRITE REG-REPORTC       FROM WS-GRAND-FOOTER
+                                   AFTER 1 LINES.
+
+           WRITE REG-REPORTC       FROM WS-ZERO-BALANCE-HEADER
+                                   AFTER 2 LINES.
+
+           IF  WS-ZERO-BALANCE-COUNT
+                                   EQUAL ZEROS
+               WRITE REG-REPORTC   FROM WS-ZERO-BALANCE-NONE
+                                   AFTER 1 LINES
+           ELSE
+               PERFORM VARYING WS-ZB-SUB FROM 1 BY 1
+                 UNTIL WS-ZB-SUB  GREATER WS-ZERO-BALANCE-COUNT
+                   MOVE WS-ZB-T-BRANCH(WS-ZB-SUB)
+                                   TO WS-ZB-BRANCH
+                   MOVE WS-ZB-T-ACCOUNT(WS-ZB-SUB)
+                                   TO WS-ZB-ACCOUNT
+                   MOVE WS-ZB-T-NAME(WS-ZB-SUB)
+                                   TO WS-ZB-NAME
+                   WRITE REG-REPORTC
+                                   FROM WS-ZERO-BALANCE-DETAIL
+                                   AFTER 1 LINES
+               END-PERFORM
+           END-IF.
+
+       0206-00-EXIT.
+           EXIT.
+
+       0207-WRITE-CSV-DETAIL.
+
+           MOVE SPACES             TO WS-CSV-DETAIL.
+
+           STRING
+               FD-BANK-ACCOUNT     DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               FUNCTION TRIM(FD-CLIENT-NAME)
+                                   DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               WS-D-BALANCE        DELIMITED BY SIZE
+               INTO WS-CSV-DETAIL
+           END-STRING.
+
+           MOVE WS-CSV-DETAIL      TO REG-REPORTCSV.
+           WRITE REG-REPORTCSV.
+
+       0207-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0300-00-READ                SECTION.
       *----------------------------------------------------------------*
@@ -272,6 +444,8 @@
 
            PERFORM 0203-PRINT-FOOTER.
 
+           PERFORM 0206-PRINT-GRAND-TOTAL.
+
            PERFORM 0902-00-CLOSE-FILES.
 
            DISPLAY '*----------------------------------------------*'.
@@ -293,5 +467,9 @@
            CLOSE CLIENTSR
                  REPORTC.
 
+           IF  WS-CSV-YES
+               CLOSE REPORTCSV
+           END-IF.
+
        0902-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
