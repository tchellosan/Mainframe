@@ -0,0 +1,66 @@
+//EAD625JB JOB (ACCTNO),'MARCELO SILVA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*================================================================*
+//*                                                                *
+//*   PROGRAMMER    : MARCELO SILVA                                *
+//*   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
+//*   JOB           : EAD625JB                                     *
+//*   TARGET        : RUN THE CLIENT/RELEASES/REPORT NIGHTLY BATCH *
+//*                   PIPELINE (EAD62509 -> EAD62510 -> EAD62511)  *
+//*                                                                *
+//*   TO RESTART A FAILED RUN AT A GIVEN STEP, RESUBMIT WITH THE   *
+//*   JOB-CARD PARAMETER RESTART=stepname, E.G. RESTART=STEP020.   *
+//*   EAD62510 ALSO HAS ITS OWN INTERNAL CHECKPOINT/RESTART FILE   *
+//*   (DA-S-RESTART) SO A RERUN OF STEP020 RESUMES AT THE LAST     *
+//*   CHECKPOINTED ACCOUNT INSTEAD OF REPROCESSING THE WHOLE FILE. *
+//*                                                                *
+//*   CLIENTSO/CLIENTSN ARE A GDG (GENERATION DATA GROUP) ON BASE  *
+//*   EAD625.CLIENTS.MASTER SO EVERY RUN KEEPS THE PRIOR DAY'S     *
+//*   MASTER INSTEAD OF OVERWRITING IT. THE BASE IS DEFINED ONCE,  *
+//*   OUTSIDE THIS JOB, VIA IDCAMS:                                *
+//*       DEFINE GDG (NAME(EAD625.CLIENTS.MASTER)  -               *
+//*              LIMIT(30) NOEMPTY SCRATCH)                        *
+//*   STEP020 READS THE CURRENT GENERATION (0) AS CLIENTSO AND     *
+//*   CATALOGS THE NEW GENERATION (+1) AS CLIENTSN; ONCE CATALOGED *
+//*   THAT NEW GENERATION BECOMES (0), SO STEP030 CAN READ IT BACK *
+//*   AS CLIENTSR WITHOUT A BACKWARD STEP REFERENCE. A BAD RUN CAN *
+//*   BE INVESTIGATED BY POINTING A ONE-OFF JOB AT (0), (-1), ETC. *
+//*                                                                *
+//*================================================================*
+//*
+//STEP010  EXEC PGM=EAD62509
+//STEPLIB  DD   DSN=EAD625.LOADLIB,DISP=SHR
+//CLIENTS  DD   DSN=EAD625.CLIENTS.DIARIO,DISP=SHR
+//INVALIDCL DD  DSN=EAD625.CLIENTS.INVALIDOS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=EAD62510,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=EAD625.LOADLIB,DISP=SHR
+//CLIENTSO DD   DSN=EAD625.CLIENTS.MASTER(0),DISP=SHR
+//RELEASES DD   DSN=EAD625.RELEASES.DIARIO,DISP=SHR
+//CLIENTSN DD   DSN=EAD625.CLIENTS.MASTER(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//REJECTED DD   DSN=EAD625.RELEASES.REJEITADAS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//RESTART  DD   DSN=EAD625.CLIENTSN.RESTART,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=EAD62511,COND=(0,NE,STEP020)
+//STEPLIB  DD   DSN=EAD625.LOADLIB,DISP=SHR
+//CLIENTSR DD   DSN=EAD625.CLIENTS.MASTER(0),DISP=SHR
+//REPORTC  DD   SYSOUT=*
+//REPORTCSV DD  DSN=EAD625.CLIENTS.REPORTCSV,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+Y
+/*
+//SYSOUT   DD   SYSOUT=*
