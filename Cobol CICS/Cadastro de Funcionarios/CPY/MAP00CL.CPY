@@ -0,0 +1,179 @@
+       01  MAPLISTI.
+           02  FILLER PIC X(12).
+           02  CODTRANL    COMP  PIC  S9(4).
+           02  CODTRANF    PICTURE X.
+           02  FILLER REDEFINES CODTRANF.
+             03 CODTRANA    PICTURE X.
+           02  CODTRANI  PIC X(4).
+           02  DATAL    COMP  PIC  S9(4).
+           02  DATAF    PICTURE X.
+           02  FILLER REDEFINES DATAF.
+             03 DATAA    PICTURE X.
+           02  DATAI  PIC X(10).
+           02  HORAL    COMP  PIC  S9(4).
+           02  HORAF    PICTURE X.
+           02  FILLER REDEFINES HORAF.
+             03 HORAA    PICTURE X.
+           02  HORAI  PIC X(8).
+           02  PAGINAL    COMP  PIC  S9(4).
+           02  PAGINAF    PICTURE X.
+           02  FILLER REDEFINES PAGINAF.
+             03 PAGINAA    PICTURE X.
+           02  PAGINAI  PIC 9(4).
+           02  LIN1IDL    COMP  PIC  S9(4).
+           02  LIN1IDF    PICTURE X.
+           02  FILLER REDEFINES LIN1IDF.
+             03 LIN1IDA    PICTURE X.
+           02  LIN1IDI  PIC X(4).
+           02  LIN1NOMEL    COMP  PIC  S9(4).
+           02  LIN1NOMEF    PICTURE X.
+           02  FILLER REDEFINES LIN1NOMEF.
+             03 LIN1NOMEA    PICTURE X.
+           02  LIN1NOMEI  PIC X(30).
+           02  LIN1DEPTOL    COMP  PIC  S9(4).
+           02  LIN1DEPTOF    PICTURE X.
+           02  FILLER REDEFINES LIN1DEPTOF.
+             03 LIN1DEPTOA    PICTURE X.
+           02  LIN1DEPTOI  PIC X(3).
+           02  LIN1SALL    COMP  PIC  S9(4).
+           02  LIN1SALF    PICTURE X.
+           02  FILLER REDEFINES LIN1SALF.
+             03 LIN1SALA    PICTURE X.
+           02  LIN1SALI  PIC X(9).
+           02  LIN2IDL    COMP  PIC  S9(4).
+           02  LIN2IDF    PICTURE X.
+           02  FILLER REDEFINES LIN2IDF.
+             03 LIN2IDA    PICTURE X.
+           02  LIN2IDI  PIC X(4).
+           02  LIN2NOMEL    COMP  PIC  S9(4).
+           02  LIN2NOMEF    PICTURE X.
+           02  FILLER REDEFINES LIN2NOMEF.
+             03 LIN2NOMEA    PICTURE X.
+           02  LIN2NOMEI  PIC X(30).
+           02  LIN2DEPTOL    COMP  PIC  S9(4).
+           02  LIN2DEPTOF    PICTURE X.
+           02  FILLER REDEFINES LIN2DEPTOF.
+             03 LIN2DEPTOA    PICTURE X.
+           02  LIN2DEPTOI  PIC X(3).
+           02  LIN2SALL    COMP  PIC  S9(4).
+           02  LIN2SALF    PICTURE X.
+           02  FILLER REDEFINES LIN2SALF.
+             03 LIN2SALA    PICTURE X.
+           02  LIN2SALI  PIC X(9).
+           02  LIN3IDL    COMP  PIC  S9(4).
+           02  LIN3IDF    PICTURE X.
+           02  FILLER REDEFINES LIN3IDF.
+             03 LIN3IDA    PICTURE X.
+           02  LIN3IDI  PIC X(4).
+           02  LIN3NOMEL    COMP  PIC  S9(4).
+           02  LIN3NOMEF    PICTURE X.
+           02  FILLER REDEFINES LIN3NOMEF.
+             03 LIN3NOMEA    PICTURE X.
+           02  LIN3NOMEI  PIC X(30).
+           02  LIN3DEPTOL    COMP  PIC  S9(4).
+           02  LIN3DEPTOF    PICTURE X.
+           02  FILLER REDEFINES LIN3DEPTOF.
+             03 LIN3DEPTOA    PICTURE X.
+           02  LIN3DEPTOI  PIC X(3).
+           02  LIN3SALL    COMP  PIC  S9(4).
+           02  LIN3SALF    PICTURE X.
+           02  FILLER REDEFINES LIN3SALF.
+             03 LIN3SALA    PICTURE X.
+           02  LIN3SALI  PIC X(9).
+           02  LIN4IDL    COMP  PIC  S9(4).
+           02  LIN4IDF    PICTURE X.
+           02  FILLER REDEFINES LIN4IDF.
+             03 LIN4IDA    PICTURE X.
+           02  LIN4IDI  PIC X(4).
+           02  LIN4NOMEL    COMP  PIC  S9(4).
+           02  LIN4NOMEF    PICTURE X.
+           02  FILLER REDEFINES LIN4NOMEF.
+             03 LIN4NOMEA    PICTURE X.
+           02  LIN4NOMEI  PIC X(30).
+           02  LIN4DEPTOL    COMP  PIC  S9(4).
+           02  LIN4DEPTOF    PICTURE X.
+           02  FILLER REDEFINES LIN4DEPTOF.
+             03 LIN4DEPTOA    PICTURE X.
+           02  LIN4DEPTOI  PIC X(3).
+           02  LIN4SALL    COMP  PIC  S9(4).
+           02  LIN4SALF    PICTURE X.
+           02  FILLER REDEFINES LIN4SALF.
+             03 LIN4SALA    PICTURE X.
+           02  LIN4SALI  PIC X(9).
+           02  LIN5IDL    COMP  PIC  S9(4).
+           02  LIN5IDF    PICTURE X.
+           02  FILLER REDEFINES LIN5IDF.
+             03 LIN5IDA    PICTURE X.
+           02  LIN5IDI  PIC X(4).
+           02  LIN5NOMEL    COMP  PIC  S9(4).
+           02  LIN5NOMEF    PICTURE X.
+           02  FILLER REDEFINES LIN5NOMEF.
+             03 LIN5NOMEA    PICTURE X.
+           02  LIN5NOMEI  PIC X(30).
+           02  LIN5DEPTOL    COMP  PIC  S9(4).
+           02  LIN5DEPTOF    PICTURE X.
+           02  FILLER REDEFINES LIN5DEPTOF.
+             03 LIN5DEPTOA    PICTURE X.
+           02  LIN5DEPTOI  PIC X(3).
+           02  LIN5SALL    COMP  PIC  S9(4).
+           02  LIN5SALF    PICTURE X.
+           02  FILLER REDEFINES LIN5SALF.
+             03 LIN5SALA    PICTURE X.
+           02  LIN5SALI  PIC X(9).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  MSGI  PIC X(79).
+       01  MAPLISTO REDEFINES MAPLISTI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  CODTRANO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  DATAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  HORAO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  PAGINAO PIC 9(4).
+           02  FILLER PICTURE X(3).
+           02  LIN1IDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  LIN1NOMEO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  LIN1DEPTOO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  LIN1SALO PIC ZZZZZ9,99.
+           02  FILLER PICTURE X(3).
+           02  LIN2IDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  LIN2NOMEO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  LIN2DEPTOO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  LIN2SALO PIC ZZZZZ9,99.
+           02  FILLER PICTURE X(3).
+           02  LIN3IDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  LIN3NOMEO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  LIN3DEPTOO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  LIN3SALO PIC ZZZZZ9,99.
+           02  FILLER PICTURE X(3).
+           02  LIN4IDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  LIN4NOMEO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  LIN4DEPTOO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  LIN4SALO PIC ZZZZZ9,99.
+           02  FILLER PICTURE X(3).
+           02  LIN5IDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  LIN5NOMEO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  LIN5DEPTOO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  LIN5SALO PIC ZZZZZ9,99.
+           02  FILLER PICTURE X(3).
+           02  MSGO  PIC X(79).
