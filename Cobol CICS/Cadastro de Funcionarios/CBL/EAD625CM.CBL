@@ -38,6 +38,9 @@
 
        77  WRK-MENSAGEM            PIC X(79)           VALUE SPACES.
 
+       77  WRK-LEGENDA-PF          PIC X(40)           VALUE
+           'PF5=DEPARTAMENTOS  PF12=SAIR'.
+
        77  WRK-CODIGO-RETORNO      PIC ZZ9             VALUE ZEROS.
 
        01  WRK-MAPA-DESENHADO      PIC X(1)            VALUE SPACES.
@@ -76,10 +79,14 @@
            88  WRK-EAD625CE                            VALUE 'EAD625CE'.
            88  WRK-EAD625CA                            VALUE 'EAD625CA'.
            88  WRK-EAD625CL                            VALUE 'EAD625CL'.
+           88  WRK-EAD625CD                            VALUE 'EAD625CD'.
 
        01  WRK-COMMAREA.
            05  WRK-ID-FUNC         PIC X(4)            VALUE SPACES.
 
+       01  WRK-COMMAREA-CD.
+           05  WRK-ID-DEPT         PIC X(3)            VALUE SPACES.
+
       *----------------------------------------------------------------*
        77  FILLER                  PIC X(80)           VALUE
            'FINAL DA WORKING-STORAGE SECTION'.
@@ -177,6 +184,11 @@
                PERFORM 4060-SEND-TEXT
            END-IF
 
+           IF  EIBAID              EQUAL DFHPF5
+               SET WRK-EAD625CD    TO TRUE
+               PERFORM 4055-ACIONAR-DEPARTAMENTOS
+           END-IF
+
            IF  EIBAID              EQUAL DFHENTER
                CONTINUE
            ELSE
@@ -266,6 +278,8 @@
 
            PERFORM 4030-FORMATTIME
 
+           MOVE WRK-LEGENDA-PF     TO LEGENDAO
+
            EVALUATE TRUE
              WHEN WRK-MAPA-DESENHADO-S
                EXEC CICS SEND
@@ -357,6 +371,30 @@
        4050-EXIT.
            EXIT.
 
+       4055-ACIONAR-DEPARTAMENTOS.
+
+           MOVE '4055-ACIONAR-DEPARTAMENTOS'
+                                   TO WRK-PARAGRAFO
+
+           EXEC CICS XCTL
+               PROGRAM  (WRK-MODULO)
+               COMMAREA (WRK-COMMAREA-CD)
+               RESP     (WRK-RESP-CICS)
+           END-EXEC
+
+           EVALUATE WRK-RESP-CICS
+             WHEN DFHRESP(PGMIDERR)
+               STRING 'MODULO DE CARGA ' WRK-MODULO ' NAO ENCONTRADO'
+               DELIMITED BY SIZE INTO MSGO
+             WHEN OTHER
+               MOVE WRK-RESP-CICS  TO WRK-CODIGO-RETORNO
+               PERFORM 9010-ERRO-CICS
+           END-EVALUATE
+           .
+
+       4055-EXIT.
+           EXIT.
+
        4060-SEND-TEXT.
 
            MOVE '4060-SEND-TEXT'   TO WRK-PARAGRAFO
