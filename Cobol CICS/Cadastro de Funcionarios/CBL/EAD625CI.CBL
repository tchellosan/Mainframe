@@ -46,6 +46,9 @@
 
        77  WRK-MENSAGEM            PIC X(79)           VALUE SPACES.
 
+       77  WRK-LEGENDA-PF          PIC X(40)           VALUE
+           'PF3=MENU  PF12=SAIR'.
+
        77  WRK-CODIGO-RETORNO      PIC ZZ9             VALUE ZEROS.
 
        01  WRK-SEND-TEXT           PIC X(1)            VALUE SPACES.
@@ -59,6 +62,18 @@
 
        77  WRK-FMT-SQLCODE         PIC -9(3)           VALUE ZEROS.
 
+       77  WRK-JRN-TERMINAL        PIC X(4)            VALUE SPACES.
+
+       77  WRK-REQID-TIMEOUT       PIC X(8)            VALUE SPACES.
+
+       77  WRK-INTERVALO-TIMEOUT   PIC 9(6)            VALUE 000500.
+
+       77  WRK-QTD-FUNC            PIC S9(9)  COMP     VALUE ZEROS.
+
+       01  WRK-DUPLICADO           PIC X(1)            VALUE 'N'.
+           88  WRK-DUPLICADO-S                         VALUE 'S'.
+           88  WRK-DUPLICADO-N                         VALUE 'N'.
+
        01  WRK-SALARIO             PIC S9(6)V9(2)      VALUE ZEROS.
        01  FILLER                  REDEFINES WRK-SALARIO.
            05  WRK-SALINT          PIC 9(6).
@@ -97,6 +112,17 @@
            05  WRK-ID-FUNC         PIC X(4)            VALUE SPACES.
            05  WRK-MSG             PIC X(79)           VALUE SPACES.
 
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM MODULO EAD625CN'.
+      *----------------------------------------------------------------*
+
+       77  WRK-MODULO-CN           PIC X(8)            VALUE 'EAD625CN'.
+
+       01  WRK-DN-COMMAREA.
+           05  WRK-DN-ID-DEPT      PIC X(3)            VALUE SPACES.
+           05  WRK-DN-NOME-DEPT    PIC X(20)           VALUE SPACES.
+
       *----------------------------------------------------------------*
        77  FILLER                  PIC X(80)           VALUE
            'AREA DE COMUNICACAO COM DB2'.
@@ -155,6 +181,11 @@
                PERFORM 4020-SEND-MAP
                PERFORM 3010-FINALIZAR
            ELSE
+               MOVE EIBTRMID       TO WRK-REQID-TIMEOUT
+               EXEC CICS CANCEL
+                   REQID(WRK-REQID-TIMEOUT)
+                   RESP  (WRK-RESP-CICS)
+               END-EXEC
                PERFORM 4010-RECEIVE-MAP
            END-IF
            .
@@ -177,7 +208,13 @@
                                    TO MSGO
                PERFORM 4060-SEND-TEXT
              WHEN DFHENTER
-               PERFORM 5010-INCLUIR-FUNCIONARIO
+               IF  DEPTOI          NOT EQUAL SPACES
+                   PERFORM 4070-CONSULTAR-NOME-DEPTO
+               END-IF
+               PERFORM 5020-VERIFICAR-DUPLICIDADE
+               IF  NOT WRK-DUPLICADO-S
+                   PERFORM 5010-INCLUIR-FUNCIONARIO
+               END-IF
              WHEN OTHER
                CONTINUE
            END-EVALUATE
@@ -202,6 +239,13 @@
                    RETURN
                END-EXEC
              WHEN OTHER
+               MOVE EIBTRMID       TO WRK-REQID-TIMEOUT
+               EXEC CICS START
+                   TRANSID ('A25T')
+                   TERMID  (EIBTRMID)
+                   REQID   (WRK-REQID-TIMEOUT)
+                   INTERVAL(WRK-INTERVALO-TIMEOUT)
+               END-EXEC
                EXEC CICS
                    RETURN
                    TRANSID('A25I')
@@ -252,6 +296,8 @@
 
            PERFORM 4030-FORMATTIME
 
+           MOVE WRK-LEGENDA-PF     TO LEGENDAO
+
            IF  EIBCALEN            GREATER ZEROS
                EXEC CICS SEND
                    MAPSET ('MAP00CI')
@@ -353,6 +399,36 @@
        4060-EXIT.
            EXIT.
 
+       4070-CONSULTAR-NOME-DEPTO.
+
+           MOVE '4070-CONSULTAR-NOME-DEPTO'
+                                   TO WRK-PARAGRAFO
+
+           MOVE DEPTOI             TO WRK-DN-ID-DEPT
+           MOVE SPACES             TO WRK-DN-NOME-DEPT
+
+           EXEC CICS LINK
+               PROGRAM  (WRK-MODULO-CN)
+               COMMAREA (WRK-DN-COMMAREA)
+               LENGTH   (LENGTH OF WRK-DN-COMMAREA)
+               RESP     (WRK-RESP-CICS)
+           END-EXEC
+
+           EVALUATE WRK-RESP-CICS
+             WHEN DFHRESP(NORMAL)
+               MOVE WRK-DN-NOME-DEPT
+                                   TO NOMEDPO
+             WHEN DFHRESP(PGMIDERR)
+               MOVE SPACES         TO NOMEDPO
+             WHEN OTHER
+               MOVE WRK-RESP-CICS  TO WRK-CODIGO-RETORNO
+               PERFORM 9010-ERRO-CICS
+           END-EVALUATE
+           .
+
+       4070-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        5000-EADD0002               SECTION.
       *----------------------------------------------------------------*
@@ -404,6 +480,7 @@
 
            EVALUATE SQLCODE
              WHEN ZEROS
+               PERFORM 6010-GRAVAR-JORNAL
                MOVE IDFUNCI        TO WRK-ID-FUNC
                MOVE 'INCLUSAO REALIZADA COM SUCESSO'
                                    TO WRK-MSG
@@ -429,6 +506,44 @@
        5010-EXIT.
            EXIT.
 
+       5020-VERIFICAR-DUPLICIDADE.
+
+           MOVE '5020-VERIFICAR-DUPLICIDADE'
+                                   TO WRK-PARAGRAFO
+
+           SET WRK-DUPLICADO-N    TO TRUE
+
+           INITIALIZE EADD0002
+
+           MOVE IDFUNCI            TO ID-EMPLOYEE OF EADD0002
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WRK-QTD-FUNC
+                 FROM EAD625.EMPLOYEE
+                WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
+                 WITH UR
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               IF  WRK-QTD-FUNC     GREATER ZEROS
+                   SET WRK-DUPLICADO-S
+                                   TO TRUE
+                   STRING 'FUNCIONARIO ' IDFUNCI ' JA CADASTRADO - '
+                          'UTILIZE A CONSULTA PARA VISUALIZAR'
+                   DELIMITED BY SIZE INTO MSGO
+                   MOVE -1         TO IDFUNCL
+               END-IF
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5020-EXIT.
+           EXIT.
+
        5030-CONSULTAR-FUNCIONARIO.
 
            MOVE '5030-CONSULTAR-FUNCIONARIO'
@@ -463,6 +578,39 @@
        5030-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       6000-JORNAL                 SECTION.
+      *----------------------------------------------------------------*
+
+       6010-GRAVAR-JORNAL.
+
+           MOVE '6010-GRAVAR-JORNAL'
+                                   TO WRK-PARAGRAFO
+
+           MOVE EIBTRMID           TO WRK-JRN-TERMINAL
+
+           PERFORM 4040-ASKTIME
+
+           EXEC SQL
+               INSERT INTO EAD625.AUDIT_LOG
+               VALUES (:WRK-JRN-TERMINAL
+                     , :WRK-ABSTIME
+                     , :EADD0002.ID-EMPLOYEE
+                     , 'I')
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       6010-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        9000-TRATAMENTO-ERROS       SECTION.
       *----------------------------------------------------------------*
