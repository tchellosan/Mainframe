@@ -46,6 +46,9 @@
 
        77  WRK-MENSAGEM            PIC X(79)           VALUE SPACES.
 
+       77  WRK-LEGENDA-PF          PIC X(40)           VALUE
+           'PF3=MENU  PF4=CANCELAR  PF12=SAIR'.
+
        77  WRK-CODIGO-RETORNO      PIC ZZ9             VALUE ZEROS.
 
        01  WRK-SEND-TEXT           PIC X(1)            VALUE SPACES.
@@ -61,6 +64,12 @@
 
        77  WRK-FMT-SQLCODE         PIC -9(3)           VALUE ZEROS.
 
+       77  WRK-JRN-TERMINAL        PIC X(4)            VALUE SPACES.
+
+       77  WRK-REQID-TIMEOUT       PIC X(8)            VALUE SPACES.
+
+       77  WRK-INTERVALO-TIMEOUT   PIC 9(6)            VALUE 000500.
+
        01  WRK-CAMPO-INVALIDO      PIC X(1)            VALUE SPACES.
            88  WRK-DEPARTAMENTO-INVALIDO               VALUE '1'.
            88  WRK-DATA-ADMIN-INVALIDA                 VALUE '2'.
@@ -68,6 +77,10 @@
        01  WRK-TRANSACAO-DB2       PIC X(1)            VALUE SPACES.
            88  WRK-ROLLBACK-DB2                        VALUE 'S'.
 
+       77  WRK-DEPT-COUNT          PIC S9(4) COMP      VALUE ZEROS.
+       77  WRK-DEPT-IND            PIC X(1)            VALUE 'N'.
+           88  WRK-DEPT-FOUND                          VALUE 'Y'.
+
        01  WRK-SALARIO             PIC S9(6)V9(2)      VALUE ZEROS.
        01  FILLER                  REDEFINES WRK-SALARIO.
            05  WRK-SALINT          PIC 9(6).
@@ -88,6 +101,28 @@
 
        77  WRK-FASE-01             PIC X(1)            VALUE '1'.
        77  WRK-FASE-02             PIC X(1)            VALUE '2'.
+       77  WRK-FASE-03             PIC X(1)            VALUE '3'.
+
+       77  WRK-LEN-COMMAREA-INICIAL
+                                   PIC S9(4)  COMP     VALUE 83.
+
+       01  WRK-TEM-PENDENTE        PIC X(1)            VALUE 'N'.
+           88  WRK-TEM-PENDENTE-S                      VALUE 'S'.
+
+       01  WRK-DADOS-PENDENTES.
+           05  WRK-PEND-NOME-IND   PIC X(1)            VALUE 'N'.
+               88  WRK-PEND-NOME-S                     VALUE 'S'.
+           05  WRK-PEND-SALARIO-IND
+                                   PIC X(1)            VALUE 'N'.
+               88  WRK-PEND-SALARIO-S                  VALUE 'S'.
+           05  WRK-PEND-DEPTO-IND  PIC X(1)            VALUE 'N'.
+               88  WRK-PEND-DEPTO-S                     VALUE 'S'.
+           05  WRK-PEND-ADMIN-IND  PIC X(1)            VALUE 'N'.
+               88  WRK-PEND-ADMIN-S                     VALUE 'S'.
+           05  WRK-PEND-IDADE-IND  PIC X(1)            VALUE 'N'.
+               88  WRK-PEND-IDADE-S                     VALUE 'S'.
+           05  WRK-PEND-EMAIL-IND  PIC X(1)            VALUE 'N'.
+               88  WRK-PEND-EMAIL-S                     VALUE 'S'.
 
        77  ASKNORMON               PIC X(1)            VALUE '1'.
        77  ASKNORMOFF              PIC X(1)            VALUE '0'.
@@ -122,6 +157,17 @@
            05  WRK-ID-FUNC         PIC X(4)            VALUE SPACES.
            05  WRK-MSG             PIC X(79)           VALUE SPACES.
 
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM MODULO EAD625CN'.
+      *----------------------------------------------------------------*
+
+       77  WRK-MODULO-CN           PIC X(8)            VALUE 'EAD625CN'.
+
+       01  WRK-DN-COMMAREA.
+           05  WRK-DN-ID-DEPT      PIC X(3)            VALUE SPACES.
+           05  WRK-DN-NOME-DEPT    PIC X(20)           VALUE SPACES.
+
       *----------------------------------------------------------------*
        77  FILLER                  PIC X(80)           VALUE
            'AREA DE COMUNICACAO COM DB2'.
@@ -146,6 +192,20 @@
        01  DFHCOMMAREA.
            05  LKG-ID-FUNC         PIC X(4).
            05  LKG-MSG             PIC X(79).
+           05  LKG-DADOS-PENDENTES.
+               10  LKG-PEND-NAME       PIC X(30).
+               10  LKG-PEND-SALARY     PIC 9(6)V9(2).
+               10  LKG-PEND-ID-DEPT    PIC X(3).
+               10  LKG-PEND-ADMISSION  PIC X(10).
+               10  LKG-PEND-AGE        PIC 9(2).
+               10  LKG-PEND-EMAIL      PIC X(30).
+               10  LKG-PEND-NOME-IND   PIC X(1).
+               10  LKG-PEND-SALARIO-IND
+                                       PIC X(1).
+               10  LKG-PEND-DEPTO-IND  PIC X(1).
+               10  LKG-PEND-ADMIN-IND  PIC X(1).
+               10  LKG-PEND-IDADE-IND  PIC X(1).
+               10  LKG-PEND-EMAIL-IND  PIC X(1).
 
       *================================================================*
        PROCEDURE                   DIVISION USING DFHCOMMAREA.
@@ -176,9 +236,19 @@
            MOVE LOW-VALUES         TO MAPALTEI
 
            IF  EIBCALEN            GREATER ZEROS
+           AND EIBCALEN            NOT GREATER
+                                   WRK-LEN-COMMAREA-INICIAL
                MOVE LKG-ID-FUNC    TO IDFUNCI
                MOVE WRK-FASE-01    TO FASEI
            ELSE
+               IF  EIBCALEN        GREATER WRK-LEN-COMMAREA-INICIAL
+                   PERFORM 5066-RESTAURAR-PENDENTES
+               END-IF
+               MOVE EIBTRMID       TO WRK-REQID-TIMEOUT
+               EXEC CICS CANCEL
+                   REQID(WRK-REQID-TIMEOUT)
+                   RESP  (WRK-RESP-CICS)
+               END-EXEC
                PERFORM 4010-RECEIVE-MAP
            END-IF
            .
@@ -207,6 +277,7 @@
                MOVE IDFUNCI        TO ID-EMPLOYEE OF EADD0002
                PERFORM 5010-CONSULTAR-FUNCIONARIO
                PERFORM 5030-MOVER-SAIDA
+               PERFORM 4070-CONSULTAR-NOME-DEPTO
                PERFORM 5050-PREPARAR-FASE-02
                MOVE -1             TO NOMEL
              WHEN DFHENTER ALSO WRK-FASE-02
@@ -215,11 +286,33 @@
                    NOT WRK-DATA-ADMIN-INVALIDA   AND
                        WRK-EXISTE-CAMPO-ALTERADO
                                    GREATER ZEROS
-                   PERFORM 5040-PREPARAR-FASE-01
+                   PERFORM 5065-PREPARAR-PENDENTES
+                   EXEC CICS
+                       SYNCPOINT ROLLBACK
+                   END-EXEC
+                   PERFORM 5090-PREPARAR-FASE-03
                ELSE
+                   EXEC CICS
+                       SYNCPOINT ROLLBACK
+                   END-EXEC
                    MOVE SPACES     TO MSGALTEO
                END-IF
 
+             WHEN DFHENTER ALSO WRK-FASE-03
+               PERFORM 5091-APLICAR-PENDENTES
+               PERFORM 5060-COMMIT
+               MOVE 'ALTERACAO CONFIRMADA. DIGITE UM NOVO CODIGO'
+                    ' E <ENTER>'   TO MSGO
+               PERFORM 5040-PREPARAR-FASE-01
+               MOVE -1             TO IDFUNCL
+
+             WHEN DFHPF4    ALSO WRK-FASE-03
+               PERFORM 5070-ROLLBACK
+               MOVE 'ALTERACAO CANCELADA. DIGITE UM NOVO CODIGO'
+                    ' E <ENTER>'   TO MSGO
+               PERFORM 5040-PREPARAR-FASE-01
+               MOVE -1             TO IDFUNCL
+
              WHEN OTHER
                CONTINUE
 
@@ -243,10 +336,26 @@
                    RETURN
                END-EXEC
              WHEN OTHER
-               EXEC CICS
-                   RETURN
-                   TRANSID('A25A')
+               MOVE EIBTRMID       TO WRK-REQID-TIMEOUT
+               EXEC CICS START
+                   TRANSID ('A25T')
+                   TERMID  (EIBTRMID)
+                   REQID   (WRK-REQID-TIMEOUT)
+                   INTERVAL(WRK-INTERVALO-TIMEOUT)
                END-EXEC
+               IF  WRK-TEM-PENDENTE-S
+                   EXEC CICS
+                       RETURN
+                       TRANSID ('A25A')
+                       COMMAREA(DFHCOMMAREA)
+                       LENGTH  (LENGTH OF DFHCOMMAREA)
+                   END-EXEC
+               ELSE
+                   EXEC CICS
+                       RETURN
+                       TRANSID('A25A')
+                   END-EXEC
+               END-IF
            END-EVALUATE
            .
 
@@ -293,6 +402,8 @@
 
            PERFORM 4030-FORMATTIME
 
+           MOVE WRK-LEGENDA-PF     TO LEGENDAO
+
            IF  EIBCALEN            GREATER ZEROS
                EXEC CICS SEND
                    MAPSET ('MAP00CA')
@@ -395,6 +506,36 @@
        4060-EXIT.
            EXIT.
 
+       4070-CONSULTAR-NOME-DEPTO.
+
+           MOVE '4070-CONSULTAR-NOME-DEPTO'
+                                   TO WRK-PARAGRAFO
+
+           MOVE DEPTOO             TO WRK-DN-ID-DEPT
+           MOVE SPACES             TO WRK-DN-NOME-DEPT
+
+           EXEC CICS LINK
+               PROGRAM  (WRK-MODULO-CN)
+               COMMAREA (WRK-DN-COMMAREA)
+               LENGTH   (LENGTH OF WRK-DN-COMMAREA)
+               RESP     (WRK-RESP-CICS)
+           END-EXEC
+
+           EVALUATE WRK-RESP-CICS
+             WHEN DFHRESP(NORMAL)
+               MOVE WRK-DN-NOME-DEPT
+                                   TO NOMEDPO
+             WHEN DFHRESP(PGMIDERR)
+               MOVE SPACES         TO NOMEDPO
+             WHEN OTHER
+               MOVE WRK-RESP-CICS  TO WRK-CODIGO-RETORNO
+               PERFORM 9010-ERRO-CICS
+           END-EVALUATE
+           .
+
+       4070-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        5000-EADD0002               SECTION.
       *----------------------------------------------------------------*
@@ -476,6 +617,9 @@
                PERFORM 5023-ATUALIZAR-DEPARTAMENTO
                IF  WRK-DEPARTAMENTO-INVALIDO
                    NEXT SENTENCE
+               ELSE
+                   MOVE DEPTOI     TO DEPTOO
+                   PERFORM 4070-CONSULTAR-NOME-DEPTO
                END-IF
            END-IF
 
@@ -496,11 +640,8 @@
                PERFORM 5026-ATUALIZAR-EMAIL
            END-IF
 
-           PERFORM 5060-COMMIT
-
-           MOVE 'DIGITE UM NOVO CODIGO E <ENTER>'
+           MOVE 'CONFIRME A ALTERACAO: <ENTER>=SIM  <PF4>=NAO'
                                    TO MSGO
-           MOVE -1                 TO IDFUNCL
            .
 
        5020-EXIT.
@@ -602,46 +743,81 @@
 
            MOVE DEPTOI             TO ID-DEPT OF EADD0002
 
-           EXEC SQL
-               UPDATE EAD625.EMPLOYEE
-                  SET ID_DEPT = :EADD0002.ID-DEPT
-                WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
-           END-EXEC
+           PERFORM 5027-VALIDAR-DEPARTAMENTO
 
-           EVALUATE SQLCODE
-             WHEN ZEROS
-               CONTINUE
-             WHEN -530
-               MOVE 'DEPARTAMENTO INFORMADO NAO EXISTE'
+           IF  NOT WRK-DEPT-FOUND
+               MOVE 'DEPARTAMENTO INFORMADO NAO EXISTE OU INATIVO'
                                    TO MSGO
                SET WRK-DEPARTAMENTO-INVALIDO
                                    TO TRUE
                MOVE -1             TO DEPTOL
-             WHEN OTHER
-               MOVE SQLCODE        TO WRK-FMT-SQLCODE
-               PERFORM 9020-ERRO-DB2
-           END-EVALUATE
-
-           IF  WRK-DEPARTAMENTO-INVALIDO
-               NEXT SENTENCE
-           END-IF
-
-           IF  WRK-POS-MSGALTEO    EQUAL 11
-               STRING MSGALTEO(1:WRK-POS-MSGALTEO)
-                  'DEPARTAMENTO'
-               DELIMITED BY SIZE INTO MSGALTEO
-               ADD 12              TO WRK-POS-MSGALTEO
            ELSE
-               STRING MSGALTEO(1:WRK-POS-MSGALTEO)
-                  ', DEPARTAMENTO'
-               DELIMITED BY SIZE INTO MSGALTEO
-               ADD 14              TO WRK-POS-MSGALTEO
+               EXEC SQL
+                   UPDATE EAD625.EMPLOYEE
+                      SET ID_DEPT = :EADD0002.ID-DEPT
+                    WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                 WHEN ZEROS
+                   CONTINUE
+                 WHEN -530
+                   MOVE 'DEPARTAMENTO INFORMADO NAO EXISTE'
+                                   TO MSGO
+                   SET WRK-DEPARTAMENTO-INVALIDO
+                                   TO TRUE
+                   MOVE -1         TO DEPTOL
+                 WHEN OTHER
+                   MOVE SQLCODE    TO WRK-FMT-SQLCODE
+                   PERFORM 9020-ERRO-DB2
+               END-EVALUATE
+
+               IF  NOT WRK-DEPARTAMENTO-INVALIDO
+                   IF  WRK-POS-MSGALTEO
+                                   EQUAL 11
+                       STRING MSGALTEO(1:WRK-POS-MSGALTEO)
+                          'DEPARTAMENTO'
+                       DELIMITED BY SIZE INTO MSGALTEO
+                       ADD 12      TO WRK-POS-MSGALTEO
+                   ELSE
+                       STRING MSGALTEO(1:WRK-POS-MSGALTEO)
+                          ', DEPARTAMENTO'
+                       DELIMITED BY SIZE INTO MSGALTEO
+                       ADD 14      TO WRK-POS-MSGALTEO
+                   END-IF
+               END-IF
            END-IF
            .
 
        5023-EXIT.
            EXIT.
 
+       5027-VALIDAR-DEPARTAMENTO.
+
+           MOVE 'N'                TO WRK-DEPT-IND.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WRK-DEPT-COUNT
+                 FROM EAD625.DEPARTMENT
+                WHERE ID_DEPT = :EADD0002.ID-DEPT
+                  AND STATUS = 'A'
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               IF  WRK-DEPT-COUNT  GREATER ZEROS
+                   SET WRK-DEPT-FOUND
+                                   TO TRUE
+               END-IF
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE.
+
+       5027-EXIT.
+           EXIT.
+
        5024-ATUALIZAR-ADMISSAO.
 
            MOVE '5024-ATUALIZAR-ADMISSAO'
@@ -874,6 +1050,8 @@
            EXEC CICS
                SYNCPOINT
            END-EXEC
+
+           PERFORM 6010-GRAVAR-JORNAL
            .
 
        5060-EXIT.
@@ -889,6 +1067,88 @@
        5070-EXIT.
            EXIT.
 
+       5065-PREPARAR-PENDENTES.
+
+           MOVE '5065-PREPARAR-PENDENTES'
+                                   TO WRK-PARAGRAFO
+
+           SET WRK-TEM-PENDENTE-S  TO TRUE
+
+           MOVE IDFUNCI            TO LKG-ID-FUNC
+           MOVE NAME-TEXT OF EADD0002
+                                   TO LKG-PEND-NAME
+           MOVE SALARY OF EADD0002 TO LKG-PEND-SALARY
+           MOVE ID-DEPT OF EADD0002
+                                   TO LKG-PEND-ID-DEPT
+           MOVE ADMISSION OF EADD0002
+                                   TO LKG-PEND-ADMISSION
+           MOVE AGE OF EADD0002    TO LKG-PEND-AGE
+           MOVE EMAIL-TEXT OF EADD0002
+                                   TO LKG-PEND-EMAIL
+
+           MOVE 'N'                TO LKG-PEND-NOME-IND
+                                      LKG-PEND-SALARIO-IND
+                                      LKG-PEND-DEPTO-IND
+                                      LKG-PEND-ADMIN-IND
+                                      LKG-PEND-IDADE-IND
+                                      LKG-PEND-EMAIL-IND
+
+           IF  NOMEL               GREATER ZEROS
+               MOVE 'S'            TO LKG-PEND-NOME-IND
+           END-IF
+
+           IF  SALINTL             GREATER ZEROS OR
+               SALDECL             GREATER ZEROS
+               MOVE 'S'            TO LKG-PEND-SALARIO-IND
+           END-IF
+
+           IF  DEPTOL              GREATER ZEROS
+               MOVE 'S'            TO LKG-PEND-DEPTO-IND
+           END-IF
+
+           IF  DIAADML             GREATER ZEROS OR
+               MESADML             GREATER ZEROS OR
+               ANOADML             GREATER ZEROS
+               MOVE 'S'            TO LKG-PEND-ADMIN-IND
+           END-IF
+
+           IF  IDADEL              GREATER ZEROS
+               MOVE 'S'            TO LKG-PEND-IDADE-IND
+           END-IF
+
+           IF  EMAILL              GREATER ZEROS
+               MOVE 'S'            TO LKG-PEND-EMAIL-IND
+           END-IF
+           .
+
+       5065-EXIT.
+           EXIT.
+
+       5066-RESTAURAR-PENDENTES.
+
+           MOVE '5066-RESTAURAR-PENDENTES'
+                                   TO WRK-PARAGRAFO
+
+           INITIALIZE EADD0002
+           MOVE LKG-ID-FUNC        TO ID-EMPLOYEE OF EADD0002
+           MOVE LKG-PEND-NAME      TO NAME-TEXT OF EADD0002
+           MOVE LKG-PEND-SALARY    TO SALARY OF EADD0002
+           MOVE LKG-PEND-ID-DEPT   TO ID-DEPT OF EADD0002
+           MOVE LKG-PEND-ADMISSION TO ADMISSION OF EADD0002
+           MOVE LKG-PEND-AGE       TO AGE OF EADD0002
+           MOVE LKG-PEND-EMAIL     TO EMAIL-TEXT OF EADD0002
+
+           MOVE LKG-PEND-NOME-IND     TO WRK-PEND-NOME-IND
+           MOVE LKG-PEND-SALARIO-IND  TO WRK-PEND-SALARIO-IND
+           MOVE LKG-PEND-DEPTO-IND    TO WRK-PEND-DEPTO-IND
+           MOVE LKG-PEND-ADMIN-IND    TO WRK-PEND-ADMIN-IND
+           MOVE LKG-PEND-IDADE-IND    TO WRK-PEND-IDADE-IND
+           MOVE LKG-PEND-EMAIL-IND    TO WRK-PEND-EMAIL-IND
+           .
+
+       5066-EXIT.
+           EXIT.
+
        5080-EXISTE-CAMPO-ALTERADO.
 
            ADD NOMEL
@@ -905,6 +1165,167 @@
        5080-EXIT.
            EXIT.
 
+       5090-PREPARAR-FASE-03.
+
+           MOVE WRK-FASE-03        TO FASEO
+
+           MOVE ASKNORMOFF         TO IDFUNCA
+
+           MOVE ASKNORMOFF         TO NOMEA
+                                      DEPTOA
+                                      EMAILA
+                                      SALINTA
+                                      SALDECA
+                                      DIAADMA
+                                      MESADMA
+                                      ANOADMA
+                                      IDADEA
+           .
+
+       5090-EXIT.
+           EXIT.
+
+       5091-APLICAR-PENDENTES.
+
+           MOVE '5091-APLICAR-PENDENTES'
+                                   TO WRK-PARAGRAFO
+
+           SET WRK-ROLLBACK-DB2    TO TRUE
+
+           IF  WRK-PEND-NOME-S
+               EXEC SQL
+                   UPDATE EAD625.EMPLOYEE
+                      SET NAME = :EADD0002.NAME
+                    WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
+               END-EXEC
+               EVALUATE SQLCODE
+                 WHEN ZEROS
+                   CONTINUE
+                 WHEN OTHER
+                   MOVE SQLCODE    TO WRK-FMT-SQLCODE
+                   PERFORM 9020-ERRO-DB2
+               END-EVALUATE
+           END-IF
+
+           IF  WRK-PEND-SALARIO-S
+               EXEC SQL
+                   UPDATE EAD625.EMPLOYEE
+                      SET SALARY = :EADD0002.SALARY
+                    WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
+               END-EXEC
+               EVALUATE SQLCODE
+                 WHEN ZEROS
+                   CONTINUE
+                 WHEN OTHER
+                   MOVE SQLCODE    TO WRK-FMT-SQLCODE
+                   PERFORM 9020-ERRO-DB2
+               END-EVALUATE
+           END-IF
+
+           IF  WRK-PEND-DEPTO-S
+               EXEC SQL
+                   UPDATE EAD625.EMPLOYEE
+                      SET ID_DEPT = :EADD0002.ID-DEPT
+                    WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
+               END-EXEC
+               EVALUATE SQLCODE
+                 WHEN ZEROS
+                   CONTINUE
+                 WHEN OTHER
+                   MOVE SQLCODE    TO WRK-FMT-SQLCODE
+                   PERFORM 9020-ERRO-DB2
+               END-EVALUATE
+           END-IF
+
+           IF  WRK-PEND-ADMIN-S
+               EXEC SQL
+                   UPDATE EAD625.EMPLOYEE
+                      SET ADMISSION = :EADD0002.ADMISSION
+                    WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
+               END-EXEC
+               EVALUATE SQLCODE
+                 WHEN ZEROS
+                   CONTINUE
+                 WHEN OTHER
+                   MOVE SQLCODE    TO WRK-FMT-SQLCODE
+                   PERFORM 9020-ERRO-DB2
+               END-EVALUATE
+           END-IF
+
+           IF  WRK-PEND-IDADE-S
+               EXEC SQL
+                   UPDATE EAD625.EMPLOYEE
+                      SET AGE = :EADD0002.AGE
+                    WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
+               END-EXEC
+               EVALUATE SQLCODE
+                 WHEN ZEROS
+                   CONTINUE
+                 WHEN OTHER
+                   MOVE SQLCODE    TO WRK-FMT-SQLCODE
+                   PERFORM 9020-ERRO-DB2
+               END-EVALUATE
+           END-IF
+
+           IF  WRK-PEND-EMAIL-S
+               IF  EMAIL-TEXT OF EADD0002
+                                   EQUAL SPACES
+                   MOVE -1         TO WRK-NULL-EMAIL
+               ELSE
+                   MOVE ZEROS      TO WRK-NULL-EMAIL
+               END-IF
+               EXEC SQL
+                   UPDATE EAD625.EMPLOYEE
+                      SET EMAIL = :EADD0002.EMAIL
+                          INDICATOR :WRK-NULL-EMAIL
+                    WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
+               END-EXEC
+               EVALUATE SQLCODE
+                 WHEN ZEROS
+                   CONTINUE
+                 WHEN OTHER
+                   MOVE SQLCODE    TO WRK-FMT-SQLCODE
+                   PERFORM 9020-ERRO-DB2
+               END-EVALUATE
+           END-IF
+           .
+
+       5091-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       6000-JORNAL                 SECTION.
+      *----------------------------------------------------------------*
+
+       6010-GRAVAR-JORNAL.
+
+           MOVE '6010-GRAVAR-JORNAL'
+                                   TO WRK-PARAGRAFO
+
+           MOVE EIBTRMID           TO WRK-JRN-TERMINAL
+
+           PERFORM 4040-ASKTIME
+
+           EXEC SQL
+               INSERT INTO EAD625.AUDIT_LOG
+               VALUES (:WRK-JRN-TERMINAL
+                     , :WRK-ABSTIME
+                     , :EADD0002.ID-EMPLOYEE
+                     , 'A')
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       6010-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        9000-TRATAMENTO-ERROS       SECTION.
       *----------------------------------------------------------------*
