@@ -46,6 +46,9 @@
 
        77  WRK-MENSAGEM            PIC X(79)           VALUE SPACES.
 
+       77  WRK-LEGENDA-PF          PIC X(40)           VALUE
+           'PF3=MENU  PF12=SAIR'.
+
        77  WRK-CODIGO-RETORNO      PIC ZZ9             VALUE ZEROS.
 
        01  WRK-SEND-TEXT           PIC X(1)            VALUE SPACES.
@@ -59,6 +62,13 @@
 
        77  WRK-FMT-SQLCODE         PIC -9(3)           VALUE ZEROS.
 
+       77  WRK-JRN-TERMINAL        PIC X(4)            VALUE SPACES.
+
+       77  WRK-REQID-TIMEOUT       PIC X(8)            VALUE SPACES.
+
+       77  WRK-INTERVALO-TIMEOUT   PIC 9(6)            VALUE 000500.
+       77  WRK-JRN-ACAO            PIC X(1)            VALUE SPACES.
+
        01  WRK-SALARIO             PIC S9(6)V9(2)      VALUE ZEROS.
        01  FILLER                  REDEFINES WRK-SALARIO.
            05  WRK-SALINT          PIC 9(6).
@@ -74,6 +84,10 @@
 
        77  WRK-FASE-01             PIC X(1)            VALUE '1'.
        77  WRK-FASE-02             PIC X(1)            VALUE '2'.
+       77  WRK-FASE-03             PIC X(1)            VALUE '3'.
+
+       77  WRK-STATUS-ATIVO        PIC X(1)            VALUE 'A'.
+       77  WRK-STATUS-INATIVO      PIC X(1)            VALUE 'I'.
 
        77  ASK-DRK                 PIC X(1)            VALUE '@'.
        77  ASK-NORM                PIC X(1)            VALUE '0'.
@@ -106,6 +120,17 @@
            05  WRK-ID-FUNC         PIC X(4)            VALUE SPACES.
            05  WRK-MSG             PIC X(79)           VALUE SPACES.
 
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM MODULO EAD625CN'.
+      *----------------------------------------------------------------*
+
+       77  WRK-MODULO-CN           PIC X(8)            VALUE 'EAD625CN'.
+
+       01  WRK-DN-COMMAREA.
+           05  WRK-DN-ID-DEPT      PIC X(3)            VALUE SPACES.
+           05  WRK-DN-NOME-DEPT    PIC X(20)           VALUE SPACES.
+
       *----------------------------------------------------------------*
        77  FILLER                  PIC X(80)           VALUE
            'AREA DE COMUNICACAO COM DB2'.
@@ -163,6 +188,11 @@
                MOVE LKG-ID-FUNC    TO IDFUNCI
                MOVE WRK-FASE-01    TO FASEI
            ELSE
+               MOVE EIBTRMID       TO WRK-REQID-TIMEOUT
+               EXEC CICS CANCEL
+                   REQID(WRK-REQID-TIMEOUT)
+                   RESP  (WRK-RESP-CICS)
+               END-EXEC
                PERFORM 4010-RECEIVE-MAP
            END-IF
            .
@@ -199,6 +229,16 @@
 
                PERFORM 5040-PREPARAR-FASE-01
 
+             WHEN DFHENTER ALSO WRK-FASE-03
+               IF  VALCONFI        EQUAL 'S'
+                   PERFORM 5070-REATIVAR-FUNCIONARIO
+               ELSE
+                   MOVE 'REATIVACAO CANCELADA'
+                                   TO MSGO
+               END-IF
+
+               PERFORM 5040-PREPARAR-FASE-01
+
              WHEN OTHER
                CONTINUE
 
@@ -222,6 +262,13 @@
                    RETURN
                END-EXEC
              WHEN OTHER
+               MOVE EIBTRMID       TO WRK-REQID-TIMEOUT
+               EXEC CICS START
+                   TRANSID ('A25T')
+                   TERMID  (EIBTRMID)
+                   REQID   (WRK-REQID-TIMEOUT)
+                   INTERVAL(WRK-INTERVALO-TIMEOUT)
+               END-EXEC
                EXEC CICS
                    RETURN
                    TRANSID('A25E')
@@ -272,6 +319,8 @@
 
            PERFORM 4030-FORMATTIME
 
+           MOVE WRK-LEGENDA-PF     TO LEGENDAO
+
            IF  EIBCALEN            GREATER ZEROS
                EXEC CICS SEND
                    MAPSET ('MAP00CE')
@@ -374,6 +423,36 @@
        4060-EXIT.
            EXIT.
 
+       4070-CONSULTAR-NOME-DEPTO.
+
+           MOVE '4070-CONSULTAR-NOME-DEPTO'
+                                   TO WRK-PARAGRAFO
+
+           MOVE DEPTOO             TO WRK-DN-ID-DEPT
+           MOVE SPACES             TO WRK-DN-NOME-DEPT
+
+           EXEC CICS LINK
+               PROGRAM  (WRK-MODULO-CN)
+               COMMAREA (WRK-DN-COMMAREA)
+               LENGTH   (LENGTH OF WRK-DN-COMMAREA)
+               RESP     (WRK-RESP-CICS)
+           END-EXEC
+
+           EVALUATE WRK-RESP-CICS
+             WHEN DFHRESP(NORMAL)
+               MOVE WRK-DN-NOME-DEPT
+                                   TO NOMEDPO
+             WHEN DFHRESP(PGMIDERR)
+               MOVE SPACES         TO NOMEDPO
+             WHEN OTHER
+               MOVE WRK-RESP-CICS  TO WRK-CODIGO-RETORNO
+               PERFORM 9010-ERRO-CICS
+           END-EVALUATE
+           .
+
+       4070-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        5000-EADD0002               SECTION.
       *----------------------------------------------------------------*
@@ -395,6 +474,7 @@
                     , ADMISSION
                     , AGE
                     , EMAIL
+                    , STATUS
                  INTO :EADD0002.ID-EMPLOYEE
                     , :EADD0002.NAME
                     , :EADD0002.SALARY
@@ -402,6 +482,7 @@
                     , :EADD0002.ADMISSION
                     , :EADD0002.AGE
                     , :EADD0002.EMAIL INDICATOR :WRK-NULL-EMAIL
+                    , :EADD0002.STATUS
                  FROM EAD625.EMPLOYEE
                 WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
                  WITH UR
@@ -410,7 +491,13 @@
            EVALUATE SQLCODE
              WHEN ZEROS
                PERFORM 5030-MOVER-SAIDA
-               PERFORM 5050-PREPARAR-FASE-02
+               PERFORM 4070-CONSULTAR-NOME-DEPTO
+               IF  STATUS OF EADD0002
+                                   EQUAL WRK-STATUS-INATIVO
+                   PERFORM 5060-PREPARAR-FASE-03
+               ELSE
+                   PERFORM 5050-PREPARAR-FASE-02
+               END-IF
              WHEN +100
                MOVE IDFUNCI        TO WRK-ID-FUNC
                MOVE 'FUNCIONARIO NAO ENCONTRADO'
@@ -433,12 +520,15 @@
            MOVE IDFUNCI            TO ID-EMPLOYEE OF EADD0002
 
            EXEC SQL
-               DELETE FROM EAD625.EMPLOYEE
+               UPDATE EAD625.EMPLOYEE
+                  SET STATUS = :WRK-STATUS-INATIVO
                 WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
            END-EXEC
 
            EVALUATE SQLCODE
              WHEN ZEROS
+               MOVE 'E'            TO WRK-JRN-ACAO
+               PERFORM 6010-GRAVAR-JORNAL
                MOVE IDFUNCI        TO WRK-ID-FUNC
                MOVE 'EXCLUSAO EFETUADO COM SUCESSO'
                                    TO WRK-MSG
@@ -452,6 +542,36 @@
        5020-EXIT.
            EXIT.
 
+       5070-REATIVAR-FUNCIONARIO.
+
+           MOVE '5070-REATIVAR-FUNCIONARIO'
+                                   TO WRK-PARAGRAFO
+
+           MOVE IDFUNCI            TO ID-EMPLOYEE OF EADD0002
+
+           EXEC SQL
+               UPDATE EAD625.EMPLOYEE
+                  SET STATUS = :WRK-STATUS-ATIVO
+                WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               MOVE 'R'            TO WRK-JRN-ACAO
+               PERFORM 6010-GRAVAR-JORNAL
+               MOVE IDFUNCI        TO WRK-ID-FUNC
+               MOVE 'REATIVACAO EFETUADA COM SUCESSO'
+                                   TO WRK-MSG
+               PERFORM 4050-ACIONAR-MODULO
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5070-EXIT.
+           EXIT.
+
        5030-MOVER-SAIDA.
 
            MOVE ID-EMPLOYEE OF EADD0002
@@ -475,9 +595,6 @@
            END-IF
            MOVE EMAIL-TEXT OF EADD0002
                                    TO EMAILO
-
-           MOVE 'CONFIRME A EXCLUSAO'
-                                   TO MSGO
            .
 
        5030-EXIT.
@@ -500,11 +617,61 @@
            MOVE ASK-NORM           TO LITCONFA
            MOVE UNPROT-BRT-FSET    TO VALCONFA
            MOVE -1                 TO VALCONFL
+
+           MOVE 'CONFIRME A EXCLUSAO'
+                                   TO MSGO
            .
 
        5050-EXIT.
            EXIT.
 
+       5060-PREPARAR-FASE-03.
+
+           MOVE WRK-FASE-03        TO FASEO
+           MOVE ASK-NORM           TO LITCONFA
+           MOVE UNPROT-BRT-FSET    TO VALCONFA
+           MOVE -1                 TO VALCONFL
+
+           MOVE 'FUNCIONARIO INATIVO. CONFIRME A REATIVACAO'
+                                   TO MSGO
+           .
+
+       5060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       6000-JORNAL                 SECTION.
+      *----------------------------------------------------------------*
+
+       6010-GRAVAR-JORNAL.
+
+           MOVE '6010-GRAVAR-JORNAL'
+                                   TO WRK-PARAGRAFO
+
+           MOVE EIBTRMID           TO WRK-JRN-TERMINAL
+
+           PERFORM 4040-ASKTIME
+
+           EXEC SQL
+               INSERT INTO EAD625.AUDIT_LOG
+               VALUES (:WRK-JRN-TERMINAL
+                     , :WRK-ABSTIME
+                     , :EADD0002.ID-EMPLOYEE
+                     , :WRK-JRN-ACAO)
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       6010-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        9000-TRATAMENTO-ERROS       SECTION.
       *----------------------------------------------------------------*
