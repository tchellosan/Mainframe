@@ -0,0 +1,634 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID.                 EAD625CD.
+       AUTHOR.                     MARCELO SILVA.
+       DATE-WRITTEN.               AUG/2026.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *   PROGRAMADOR   : MARCELO SILVA                                *
+      *   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
+      *   PROGRAMA      : EAD625CD                                     *
+      *   LINGUAGEM     : COBOL/CICS                                   *
+      *   OBJETIVO      : MANUTENCAO DE DEPARTAMENTOS                  *
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                 DIVISION.
+      *================================================================*
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                SECTION.
+
+       FILE-CONTROL.
+
+      *================================================================*
+       DATA                        DIVISION.
+      *================================================================*
+       FILE                        SECTION.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'INICIO DA WORKING-STORAGE SECTION'.
+      *----------------------------------------------------------------*
+
+       77  WRK-PROGRAMA            PIC X(8)            VALUE 'EAD625CD'.
+
+       77  WRK-RESP-CICS           PIC S9(4)  COMP     VALUE ZEROS.
+
+       77  WRK-ABSTIME             PIC S9(15) COMP-3   VALUE ZEROS.
+
+       77  WRK-PARAGRAFO           PIC X(30)           VALUE SPACES.
+
+       77  WRK-MENSAGEM            PIC X(79)           VALUE SPACES.
+
+       77  WRK-CODIGO-RETORNO      PIC ZZ9             VALUE ZEROS.
+
+       01  WRK-SEND-TEXT           PIC X(1)            VALUE SPACES.
+           88  WRK-SEND-TEXT-S                         VALUE 'S'.
+
+       01  WRK-MAPA-DESENHADO      PIC X(1)            VALUE SPACES.
+           88  WRK-MAPA-DESENHADO-S                    VALUE 'S'.
+           88  WRK-MAPA-DESENHADO-N                    VALUE 'N'.
+
+       77  WRK-FMT-SQLCODE         PIC -9(3)           VALUE ZEROS.
+
+       77  WRK-QTD-DEPTO           PIC S9(9)  COMP     VALUE ZEROS.
+
+       01  WRK-DUPLICADO           PIC X(1)            VALUE 'N'.
+           88  WRK-DUPLICADO-S                         VALUE 'S'.
+           88  WRK-DUPLICADO-N                         VALUE 'N'.
+
+       01  WRK-ENCONTRADO          PIC X(1)            VALUE 'N'.
+           88  WRK-ENCONTRADO-S                        VALUE 'S'.
+           88  WRK-ENCONTRADO-N                        VALUE 'N'.
+
+       01  WRK-FUNCAO              PIC X(1)            VALUE SPACES.
+           88  WRK-INCLUIR                             VALUE 'I'.
+           88  WRK-ALTERAR                             VALUE 'A'.
+           88  WRK-EXCLUIR                             VALUE 'E'.
+
+       77  WRK-FASE-01             PIC X(1)            VALUE '1'.
+       77  WRK-FASE-02             PIC X(1)            VALUE '2'.
+
+       77  WRK-STATUS-ATIVO        PIC X(1)            VALUE 'A'.
+       77  WRK-STATUS-INATIVO      PIC X(1)            VALUE 'I'.
+
+       01  WRK-DEPARTMENT-ROW.
+           05  WRK-DEPTO-ID-DEPT   PIC X(3)            VALUE SPACES.
+           05  WRK-DEPTO-NAME      PIC X(20)           VALUE SPACES.
+           05  WRK-DEPTO-STATUS    PIC X(1)            VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM MAP00CD'.
+      *----------------------------------------------------------------*
+
+           COPY MAP00CD.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM MACROS DFH'.
+      *----------------------------------------------------------------*
+
+           COPY DFHAID.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM MODULO EAD625CM'.
+      *----------------------------------------------------------------*
+
+       77  WRK-MODULO              PIC X(8)            VALUE 'EAD625CM'.
+
+       01  WRK-COMMAREA.
+           05  WRK-ID-FUNC         PIC X(4)            VALUE SPACES.
+           05  WRK-MSG             PIC X(79)           VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM DB2'.
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'FINAL DA WORKING-STORAGE SECTION'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       LINKAGE                     SECTION.
+
+       01  DFHCOMMAREA.
+           05  LKG-ID-DEPT         PIC X(3).
+
+      *================================================================*
+       PROCEDURE                   DIVISION USING DFHCOMMAREA.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL              SECTION.
+      *----------------------------------------------------------------*
+
+       0010-PRINCIPAL.
+
+           PERFORM 1010-INICIALIZAR
+
+           PERFORM 2010-PROCESSAR
+
+           PERFORM 3010-FINALIZAR
+           .
+
+       0010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR            SECTION.
+      *----------------------------------------------------------------*
+
+       1010-INICIALIZAR.
+
+           MOVE LOW-VALUES         TO MAPCDI
+
+           IF  EIBCALEN            GREATER ZEROS
+               MOVE LKG-ID-DEPT    TO DEPTOI
+               MOVE WRK-FASE-01    TO FASEO
+               PERFORM 5030-CONSULTAR-DEPARTAMENTO
+               PERFORM 4020-SEND-MAP
+               PERFORM 3010-FINALIZAR
+           ELSE
+               PERFORM 4010-RECEIVE-MAP
+           END-IF
+           .
+
+       1010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR              SECTION.
+      *----------------------------------------------------------------*
+
+       2010-PROCESSAR.
+
+           EVALUATE EIBAID ALSO FASEI
+             WHEN DFHPF3   ALSO ANY
+               PERFORM 4050-ACIONAR-MODULO
+             WHEN DFHPF12  ALSO ANY
+               MOVE 'PROGRAMA FINALIZADO. PRESSIONE <ESC>'
+                                   TO MSGO
+               PERFORM 4060-SEND-TEXT
+             WHEN DFHENTER ALSO WRK-FASE-01
+               MOVE FUNCDI         TO WRK-FUNCAO
+               EVALUATE TRUE
+                 WHEN WRK-INCLUIR
+                   PERFORM 5020-VERIFICAR-DUPLICIDADE
+                   IF  NOT WRK-DUPLICADO-S
+                       PERFORM 5010-INCLUIR-DEPARTAMENTO
+                   END-IF
+                   MOVE WRK-FASE-01 TO FASEO
+                 WHEN WRK-ALTERAR
+                   PERFORM 5040-ALTERAR-DEPARTAMENTO
+                   MOVE WRK-FASE-01 TO FASEO
+                 WHEN WRK-EXCLUIR
+                   PERFORM 5045-CONFIRMAR-EXCLUSAO
+                 WHEN OTHER
+                   STRING 'FUNCAO INVALIDA (' FUNCDI '). '
+                          'UTILIZE I=INCLUIR, A=ALTERAR, E=EXCLUIR'
+                   DELIMITED BY SIZE INTO MSGO
+                   MOVE -1         TO FUNCDL
+                   MOVE WRK-FASE-01 TO FASEO
+               END-EVALUATE
+             WHEN DFHENTER ALSO WRK-FASE-02
+               IF  VALCONFI        EQUAL 'S'
+                   PERFORM 5050-EXCLUIR-DEPARTAMENTO
+               ELSE
+                   MOVE 'EXCLUSAO CANCELADA'
+                                   TO MSGO
+               END-IF
+               MOVE WRK-FASE-01    TO FASEO
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+
+           PERFORM 4020-SEND-MAP
+           .
+
+       2010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR              SECTION.
+      *----------------------------------------------------------------*
+
+       3010-FINALIZAR.
+
+           EVALUATE TRUE
+             WHEN WRK-SEND-TEXT-S
+               EXEC CICS
+                   RETURN
+               END-EXEC
+             WHEN OTHER
+               EXEC CICS
+                   RETURN
+                   TRANSID('A25D')
+               END-EXEC
+           END-EVALUATE
+           .
+
+       3010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4000-EXEC-CICS              SECTION.
+      *----------------------------------------------------------------*
+
+       4010-RECEIVE-MAP.
+
+           MOVE '4010-RECEIVE-MAP' TO WRK-PARAGRAFO
+
+           EXEC CICS RECEIVE
+               MAP    ('MAPCD')
+               MAPSET ('MAP00CD')
+               INTO   (MAPCDI)
+               RESP   (WRK-RESP-CICS)
+           END-EXEC
+
+           EVALUATE WRK-RESP-CICS
+             WHEN DFHRESP(NORMAL)
+               SET WRK-MAPA-DESENHADO-S
+                                   TO TRUE
+             WHEN DFHRESP(MAPFAIL)
+               SET WRK-MAPA-DESENHADO-N
+                                   TO TRUE
+               MOVE 'FAVOR INICIAR PELO MENU'
+                                   TO MSGO
+               PERFORM 4060-SEND-TEXT
+             WHEN OTHER
+               MOVE WRK-RESP-CICS  TO WRK-CODIGO-RETORNO
+               PERFORM 9010-ERRO-CICS
+           END-EVALUATE
+           .
+
+       4010-EXIT.
+           EXIT.
+
+       4020-SEND-MAP.
+
+           MOVE '4020-SEND-MAP'    TO WRK-PARAGRAFO
+
+           PERFORM 4030-FORMATTIME
+
+           IF  EIBCALEN            GREATER ZEROS
+               EXEC CICS SEND
+                   MAPSET ('MAP00CD')
+                   MAP    ('MAPCD')
+                   ERASE
+                   FROM   (MAPCDO)
+                   RESP(WRK-RESP-CICS)
+               END-EXEC
+           ELSE
+               EXEC CICS SEND
+                   MAPSET ('MAP00CD')
+                   MAP    ('MAPCD')
+                   DATAONLY
+                   CURSOR
+                   FROM   (MAPCDO)
+                   RESP(WRK-RESP-CICS)
+               END-EXEC
+           END-IF
+
+           EVALUATE WRK-RESP-CICS
+             WHEN DFHRESP(NORMAL)
+               CONTINUE
+             WHEN OTHER
+               MOVE WRK-RESP-CICS  TO WRK-CODIGO-RETORNO
+               PERFORM 9010-ERRO-CICS
+           END-EVALUATE
+           .
+
+       4020-EXIT.
+           EXIT.
+
+       4030-FORMATTIME.
+
+           PERFORM 4040-ASKTIME
+
+           EXEC CICS FORMATTIME
+               ABSTIME  (WRK-ABSTIME)
+               DDMMYYYY (DATAO)
+               DATESEP  ('/')
+               TIME     (HORAO)
+               TIMESEP  (':')
+               RESP     (WRK-RESP-CICS)
+           END-EXEC
+           .
+
+       4030-EXIT.
+           EXIT.
+
+       4040-ASKTIME.
+
+           EXEC CICS ASKTIME
+               ABSTIME (WRK-ABSTIME)
+           END-EXEC
+           .
+
+       4040-EXIT.
+           EXIT.
+
+       4050-ACIONAR-MODULO.
+
+           MOVE '4050-ACIONAR-MODULO'
+                                   TO WRK-PARAGRAFO
+
+           EXEC CICS XCTL
+               PROGRAM  (WRK-MODULO)
+               COMMAREA (WRK-COMMAREA)
+               RESP     (WRK-RESP-CICS)
+           END-EXEC
+
+           EVALUATE WRK-RESP-CICS
+             WHEN DFHRESP(PGMIDERR)
+               STRING 'PROGRAMA ' WRK-MODULO ' NAO ENCONTRADO'
+               DELIMITED BY SIZE INTO MSGO
+             WHEN OTHER
+               MOVE WRK-RESP-CICS  TO WRK-CODIGO-RETORNO
+               PERFORM 9010-ERRO-CICS
+           END-EVALUATE
+           .
+
+       4050-EXIT.
+           EXIT.
+
+       4060-SEND-TEXT.
+
+           MOVE '4060-SEND-TEXT'   TO WRK-PARAGRAFO
+
+           EXEC CICS SEND TEXT
+               FROM (MSGO)
+               LENGTH(LENGTH OF MSGO)
+               ERASE
+               FREEKB
+           END-EXEC
+
+           SET WRK-SEND-TEXT-S     TO TRUE
+
+           PERFORM 3010-FINALIZAR
+           .
+
+       4060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       5000-DEPARTMENT             SECTION.
+      *----------------------------------------------------------------*
+
+       5010-INCLUIR-DEPARTAMENTO.
+
+           MOVE '5010-INCLUIR-DEPARTAMENTO'
+                                   TO WRK-PARAGRAFO
+
+           MOVE DEPTOI             TO WRK-DEPTO-ID-DEPT
+           MOVE NOMEDPI            TO WRK-DEPTO-NAME
+           MOVE WRK-STATUS-ATIVO   TO WRK-DEPTO-STATUS
+
+           EXEC SQL
+               INSERT INTO EAD625.DEPARTMENT
+               VALUES (:WRK-DEPTO-ID-DEPT
+                     , :WRK-DEPTO-NAME
+                     , :WRK-DEPTO-STATUS)
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               MOVE 'INCLUSAO REALIZADA COM SUCESSO'
+                                   TO WRK-MSG
+               PERFORM 4050-ACIONAR-MODULO
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5010-EXIT.
+           EXIT.
+
+       5020-VERIFICAR-DUPLICIDADE.
+
+           MOVE '5020-VERIFICAR-DUPLICIDADE'
+                                   TO WRK-PARAGRAFO
+
+           SET WRK-DUPLICADO-N    TO TRUE
+
+           MOVE DEPTOI             TO WRK-DEPTO-ID-DEPT
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WRK-QTD-DEPTO
+                 FROM EAD625.DEPARTMENT
+                WHERE ID_DEPT = :WRK-DEPTO-ID-DEPT
+                 WITH UR
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               IF  WRK-QTD-DEPTO    GREATER ZEROS
+                   SET WRK-DUPLICADO-S
+                                   TO TRUE
+                   STRING 'DEPARTAMENTO ' DEPTOI ' JA CADASTRADO'
+                   DELIMITED BY SIZE INTO MSGO
+                   MOVE -1         TO DEPTOL
+               END-IF
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5020-EXIT.
+           EXIT.
+
+       5030-CONSULTAR-DEPARTAMENTO.
+
+           MOVE '5030-CONSULTAR-DEPARTAMENTO'
+                                   TO WRK-PARAGRAFO
+
+           MOVE DEPTOI             TO WRK-DEPTO-ID-DEPT
+
+           EXEC SQL
+               SELECT NAME
+                 INTO :WRK-DEPTO-NAME
+                 FROM EAD625.DEPARTMENT
+                WHERE ID_DEPT = :WRK-DEPTO-ID-DEPT
+                 WITH UR
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               MOVE WRK-DEPTO-NAME TO NOMEDPI
+             WHEN +100
+               MOVE 'DEPARTAMENTO NAO ENCONTRADO'
+                                   TO MSGO
+               MOVE -1             TO DEPTOL
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5030-EXIT.
+           EXIT.
+
+       5025-VERIFICAR-EXISTENCIA.
+
+           MOVE '5025-VERIFICAR-EXISTENCIA'
+                                   TO WRK-PARAGRAFO
+
+           SET WRK-ENCONTRADO-N    TO TRUE
+
+           MOVE DEPTOI             TO WRK-DEPTO-ID-DEPT
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WRK-QTD-DEPTO
+                 FROM EAD625.DEPARTMENT
+                WHERE ID_DEPT = :WRK-DEPTO-ID-DEPT
+                 WITH UR
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               IF  WRK-QTD-DEPTO    GREATER ZEROS
+                   SET WRK-ENCONTRADO-S
+                                   TO TRUE
+               ELSE
+                   MOVE 'DEPARTAMENTO NAO ENCONTRADO'
+                                   TO MSGO
+                   MOVE -1         TO DEPTOL
+               END-IF
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5025-EXIT.
+           EXIT.
+
+       5040-ALTERAR-DEPARTAMENTO.
+
+           MOVE '5040-ALTERAR-DEPARTAMENTO'
+                                   TO WRK-PARAGRAFO
+
+           PERFORM 5025-VERIFICAR-EXISTENCIA
+
+           IF  WRK-ENCONTRADO-S
+               MOVE DEPTOI         TO WRK-DEPTO-ID-DEPT
+               MOVE NOMEDPI        TO WRK-DEPTO-NAME
+
+               EXEC SQL
+                   UPDATE EAD625.DEPARTMENT
+                      SET NAME = :WRK-DEPTO-NAME
+                    WHERE ID_DEPT = :WRK-DEPTO-ID-DEPT
+               END-EXEC
+
+               EVALUATE SQLCODE
+                 WHEN ZEROS
+                   MOVE 'ALTERACAO REALIZADA COM SUCESSO'
+                                   TO WRK-MSG
+                   PERFORM 4050-ACIONAR-MODULO
+                 WHEN OTHER
+                   MOVE SQLCODE    TO WRK-FMT-SQLCODE
+                   PERFORM 9020-ERRO-DB2
+               END-EVALUATE
+           END-IF
+           .
+
+       5040-EXIT.
+           EXIT.
+
+       5045-CONFIRMAR-EXCLUSAO.
+
+           MOVE '5045-CONFIRMAR-EXCLUSAO'
+                                   TO WRK-PARAGRAFO
+
+           PERFORM 5025-VERIFICAR-EXISTENCIA
+
+           IF  WRK-ENCONTRADO-S
+               MOVE WRK-FASE-02    TO FASEO
+               MOVE 'CONFIRME A EXCLUSAO (S/N)'
+                                   TO MSGO
+           ELSE
+               MOVE WRK-FASE-01    TO FASEO
+           END-IF
+           .
+
+       5045-EXIT.
+           EXIT.
+
+       5050-EXCLUIR-DEPARTAMENTO.
+
+           MOVE '5050-EXCLUIR-DEPARTAMENTO'
+                                   TO WRK-PARAGRAFO
+
+           MOVE DEPTOI             TO WRK-DEPTO-ID-DEPT
+
+           EXEC SQL
+               UPDATE EAD625.DEPARTMENT
+                  SET STATUS = :WRK-STATUS-INATIVO
+                WHERE ID_DEPT = :WRK-DEPTO-ID-DEPT
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               MOVE 'DEPARTAMENTO DESATIVADO COM SUCESSO'
+                                   TO WRK-MSG
+               PERFORM 4050-ACIONAR-MODULO
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-TRATAMENTO-ERROS       SECTION.
+      *----------------------------------------------------------------*
+
+       9010-ERRO-CICS.
+
+           STRING 'ERRO DE ACESSO AO CICS. '
+                  'EIBRESP: (' WRK-CODIGO-RETORNO ') '
+                  WRK-PARAGRAFO
+           DELIMITED BY SIZE INTO WRK-MENSAGEM
+
+           MOVE WRK-MENSAGEM       TO MSGO
+
+           PERFORM 4060-SEND-TEXT
+           .
+
+       9010-EXIT.
+           EXIT.
+
+       9020-ERRO-DB2.
+
+           STRING 'ERRO DE ACESSO AO DB2. '
+                  'SQLCODE: (' WRK-FMT-SQLCODE ') '
+                  WRK-PARAGRAFO
+           DELIMITED BY SIZE INTO WRK-MENSAGEM
+
+           MOVE WRK-MENSAGEM       TO MSGO
+
+           PERFORM 4060-SEND-TEXT
+           .
+
+       9020-EXIT.
+           EXIT.
