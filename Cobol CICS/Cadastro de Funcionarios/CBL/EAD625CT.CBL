@@ -0,0 +1,179 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID.                 EAD625CT.
+       AUTHOR.                     MARCELO SILVA.
+       DATE-WRITTEN.               AUG/2026.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *   PROGRAMADOR   : MARCELO SILVA                                *
+      *   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
+      *   PROGRAMA      : EAD625CT                                     *
+      *   LINGUAGEM     : COBOL/CICS                                   *
+      *   OBJETIVO      : TIMEOUT DE INATIVIDADE DO CADASTRO          *
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                 DIVISION.
+      *================================================================*
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                SECTION.
+
+       FILE-CONTROL.
+
+      *================================================================*
+       DATA                        DIVISION.
+      *================================================================*
+       FILE                        SECTION.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'INICIO DA WORKING-STORAGE SECTION'.
+      *----------------------------------------------------------------*
+
+       77  WRK-PROGRAMA            PIC X(8)            VALUE 'EAD625CT'.
+
+       77  WRK-RESP-CICS           PIC S9(4)  COMP     VALUE ZEROS.
+
+       77  WRK-PARAGRAFO           PIC X(30)           VALUE SPACES.
+
+       77  WRK-CODIGO-RETORNO      PIC ZZ9             VALUE ZEROS.
+
+       77  WRK-MENSAGEM            PIC X(79)           VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM MODULO EAD625CM'.
+      *----------------------------------------------------------------*
+
+       77  WRK-MODULO              PIC X(8)            VALUE 'EAD625CM'.
+
+       01  WRK-COMMAREA.
+           05  WRK-ID-FUNC         PIC X(4)            VALUE SPACES.
+           05  WRK-MSG             PIC X(79)           VALUE
+               'EDICAO CANCELADA - SESSAO EXPIRADA POR INATIVIDADE'.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'FINAL DA WORKING-STORAGE SECTION'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       LINKAGE                     SECTION.
+
+       01  DFHCOMMAREA              PIC X(1).
+
+      *================================================================*
+       PROCEDURE                   DIVISION USING DFHCOMMAREA.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL              SECTION.
+      *----------------------------------------------------------------*
+
+       0010-PRINCIPAL.
+
+           PERFORM 1010-INICIALIZAR
+
+           PERFORM 2010-PROCESSAR
+           .
+
+       0010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR            SECTION.
+      *----------------------------------------------------------------*
+
+       1010-INICIALIZAR.
+
+           MOVE SPACES             TO WRK-ID-FUNC
+           .
+
+       1010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR              SECTION.
+      *----------------------------------------------------------------*
+
+       2010-PROCESSAR.
+
+           MOVE '2010-PROCESSAR'   TO WRK-PARAGRAFO
+
+           EXEC CICS XCTL
+               PROGRAM  (WRK-MODULO)
+               COMMAREA (WRK-COMMAREA)
+               RESP     (WRK-RESP-CICS)
+           END-EXEC
+
+           EVALUATE WRK-RESP-CICS
+             WHEN DFHRESP(PGMIDERR)
+               STRING 'MODULO DE CARGA ' WRK-MODULO ' NAO ENCONTRADO'
+               DELIMITED BY SIZE INTO WRK-MENSAGEM
+               PERFORM 4060-SEND-TEXT
+             WHEN OTHER
+               MOVE WRK-RESP-CICS  TO WRK-CODIGO-RETORNO
+               PERFORM 9010-ERRO-CICS
+           END-EVALUATE
+           .
+
+       2010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR              SECTION.
+      *----------------------------------------------------------------*
+
+       3010-FINALIZAR.
+
+           EXEC CICS
+               RETURN
+           END-EXEC
+           .
+
+       3010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4000-EXEC-CICS              SECTION.
+      *----------------------------------------------------------------*
+
+       4060-SEND-TEXT.
+
+           MOVE '4060-SEND-TEXT'   TO WRK-PARAGRAFO
+
+           EXEC CICS SEND TEXT
+               FROM (WRK-MENSAGEM)
+               LENGTH(LENGTH OF WRK-MENSAGEM)
+               ERASE
+               FREEKB
+           END-EXEC
+
+           PERFORM 3010-FINALIZAR
+           .
+
+       4060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-TRATAMENTO-ERROS       SECTION.
+      *----------------------------------------------------------------*
+
+       9010-ERRO-CICS.
+
+           STRING 'ERRO DE ACESSO AO CICS. '
+                  'CODIGO: ' WRK-CODIGO-RETORNO ' '
+                  WRK-PARAGRAFO
+           DELIMITED BY SIZE INTO WRK-MENSAGEM
+
+           PERFORM 4060-SEND-TEXT
+           .
+
+       9010-EXIT.
+           EXIT.
