@@ -0,0 +1,163 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID.                 EAD625CN.
+       AUTHOR.                     MARCELO SILVA.
+       DATE-WRITTEN.               AUG/2026.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *   PROGRAMADOR   : MARCELO SILVA                                *
+      *   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
+      *   PROGRAMA      : EAD625CN                                     *
+      *   LINGUAGEM     : COBOL/CICS                                   *
+      *   OBJETIVO      : CONSULTAR NOME DO DEPARTAMENTO              *
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                 DIVISION.
+      *================================================================*
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                SECTION.
+
+       FILE-CONTROL.
+
+      *================================================================*
+       DATA                        DIVISION.
+      *================================================================*
+       FILE                        SECTION.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'INICIO DA WORKING-STORAGE SECTION'.
+      *----------------------------------------------------------------*
+
+       77  WRK-PROGRAMA            PIC X(8)            VALUE 'EAD625CN'.
+
+       77  WRK-PARAGRAFO           PIC X(30)           VALUE SPACES.
+
+       77  WRK-FMT-SQLCODE         PIC -9(3)           VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM DB2'.
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01  WRK-ID-DEPT              PIC X(3)            VALUE SPACES.
+       01  WRK-NOME-DEPT            PIC X(20)           VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'FINAL DA WORKING-STORAGE SECTION'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       LINKAGE                     SECTION.
+
+       01  DFHCOMMAREA.
+           05  LKG-ID-DEPT         PIC X(3).
+           05  LKG-NOME-DEPT       PIC X(20).
+
+      *================================================================*
+       PROCEDURE                   DIVISION USING DFHCOMMAREA.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL              SECTION.
+      *----------------------------------------------------------------*
+
+       0010-PRINCIPAL.
+
+           PERFORM 1010-INICIALIZAR
+
+           PERFORM 2010-PROCESSAR
+
+           PERFORM 3010-FINALIZAR
+           .
+
+       0010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR            SECTION.
+      *----------------------------------------------------------------*
+
+       1010-INICIALIZAR.
+
+           MOVE SPACES             TO LKG-NOME-DEPT
+
+           MOVE LKG-ID-DEPT        TO WRK-ID-DEPT
+           .
+
+       1010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR              SECTION.
+      *----------------------------------------------------------------*
+
+       2010-PROCESSAR.
+
+           IF  WRK-ID-DEPT         EQUAL SPACES
+               CONTINUE
+           ELSE
+               PERFORM 5010-CONSULTAR-DEPARTAMENTO
+           END-IF
+           .
+
+       2010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR              SECTION.
+      *----------------------------------------------------------------*
+
+       3010-FINALIZAR.
+
+           EXEC CICS
+               RETURN
+           END-EXEC
+           .
+
+       3010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       5000-EADD0003               SECTION.
+      *----------------------------------------------------------------*
+
+       5010-CONSULTAR-DEPARTAMENTO.
+
+           MOVE '5010-CONSULTAR-DEPARTAMENTO'
+                                   TO WRK-PARAGRAFO
+
+           EXEC SQL
+               SELECT NAME
+                 INTO :WRK-NOME-DEPT
+                 FROM EAD625.DEPARTMENT
+                WHERE ID_DEPT = :WRK-ID-DEPT
+                 WITH UR
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               MOVE WRK-NOME-DEPT  TO LKG-NOME-DEPT
+             WHEN +100
+               MOVE 'DEPARTAMENTO NAO ENCONTRADO'
+                                   TO LKG-NOME-DEPT
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               MOVE SPACES         TO LKG-NOME-DEPT
+           END-EVALUATE
+           .
+
+       5010-EXIT.
+           EXIT.
