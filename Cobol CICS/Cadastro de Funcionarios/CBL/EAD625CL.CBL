@@ -0,0 +1,737 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID.                 EAD625CL.
+       AUTHOR.                     MARCELO SILVA.
+       DATE-WRITTEN.               MAR/2020.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *   PROGRAMADOR   : MARCELO SILVA                                *
+      *   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
+      *   PROGRAMA      : EAD625CL                                     *
+      *   LINGUAGEM     : COBOL/CICS                                   *
+      *   OBJETIVO      : LISTAR FUNCIONARIOS (PF7/PF8)                *
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                 DIVISION.
+      *================================================================*
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                SECTION.
+
+       FILE-CONTROL.
+
+      *================================================================*
+       DATA                        DIVISION.
+      *================================================================*
+       FILE                        SECTION.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'INICIO DA WORKING-STORAGE SECTION'.
+      *----------------------------------------------------------------*
+
+       77  WRK-PROGRAMA            PIC X(8)            VALUE 'EAD625CL'.
+
+       77  WRK-RESP-CICS           PIC S9(4)  COMP     VALUE ZEROS.
+
+       77  WRK-ABSTIME             PIC S9(15) COMP-3   VALUE ZEROS.
+
+       77  WRK-PARAGRAFO           PIC X(30)           VALUE SPACES.
+
+       77  WRK-MENSAGEM            PIC X(79)           VALUE SPACES.
+
+       77  WRK-CODIGO-RETORNO      PIC ZZ9             VALUE ZEROS.
+
+       01  WRK-SEND-TEXT           PIC X(1)            VALUE SPACES.
+           88  WRK-SEND-TEXT-S                         VALUE 'S'.
+
+       01  WRK-MAPA-DESENHADO      PIC X(1)            VALUE SPACES.
+           88  WRK-MAPA-DESENHADO-S                    VALUE 'S'.
+           88  WRK-MAPA-DESENHADO-N                    VALUE 'N'.
+
+       77  WRK-FMT-SQLCODE         PIC -9(3)           VALUE ZEROS.
+
+       77  WRK-CHAVE               PIC X(4)            VALUE SPACES.
+       77  WRK-PAGINA              PIC 9(4)            VALUE ZEROS.
+
+       01  WRK-LISTA.
+           05  WRK-QTDE-LIDA       PIC 9(1)            VALUE ZEROS.
+           05  WRK-REG             OCCURS 5 TIMES
+                                   INDEXED BY WRK-IDX.
+               10  WRK-REG-ID      PIC X(4).
+               10  WRK-REG-NOME    PIC X(30).
+               10  WRK-REG-DEPTO   PIC X(3).
+               10  WRK-REG-SALARIO PIC S9(6)V9(2).
+
+       01  WRK-LISTA-INVERTIDA.
+           05  WRK-REG-INV         OCCURS 5 TIMES
+                                   INDEXED BY WRK-IDX-INV.
+               10  WRK-REG-INV-ID      PIC X(4).
+               10  WRK-REG-INV-NOME    PIC X(30).
+               10  WRK-REG-INV-DEPTO   PIC X(3).
+               10  WRK-REG-INV-SALARIO PIC S9(6)V9(2).
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM MAP00CL'.
+      *----------------------------------------------------------------*
+
+           COPY MAP00CL.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM MACROS DFH'.
+      *----------------------------------------------------------------*
+
+           COPY DFHAID.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM MODULO EAD625CM'.
+      *----------------------------------------------------------------*
+
+       77  WRK-MODULO              PIC X(8)            VALUE 'EAD625CM'.
+
+       01  WRK-COMMAREA.
+           05  WRK-ID-FUNC         PIC X(4)            VALUE SPACES.
+           05  WRK-MSG             PIC X(79)           VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'AREA DE COMUNICACAO COM DB2'.
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE EADD0002
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CSR-EADD0002-FRE CURSOR FOR
+                SELECT ID_EMPLOYEE
+                     , NAME
+                     , SALARY
+                     , ID_DEPT
+                  FROM EAD625.EMPLOYEE
+                 WHERE ID_EMPLOYEE    > :WRK-CHAVE
+                   AND STATUS         = 'A'
+                 ORDER BY ID_EMPLOYEE ASC
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CSR-EADD0002-ANT CURSOR FOR
+                SELECT ID_EMPLOYEE
+                     , NAME
+                     , SALARY
+                     , ID_DEPT
+                  FROM EAD625.EMPLOYEE
+                 WHERE ID_EMPLOYEE    < :WRK-CHAVE
+                   AND STATUS         = 'A'
+                 ORDER BY ID_EMPLOYEE DESC
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+       77  FILLER                  PIC X(80)           VALUE
+           'FINAL DA WORKING-STORAGE SECTION'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       LINKAGE                     SECTION.
+
+       01  DFHCOMMAREA.
+           05  LKG-ID-FUNC         PIC X(4).
+           05  LKG-MSG             PIC X(79).
+
+      *================================================================*
+       PROCEDURE                   DIVISION USING DFHCOMMAREA.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL              SECTION.
+      *----------------------------------------------------------------*
+
+       0010-PRINCIPAL.
+
+           PERFORM 1010-INICIALIZAR
+
+           PERFORM 2010-PROCESSAR
+
+           PERFORM 3010-FINALIZAR
+           .
+
+       0010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR            SECTION.
+      *----------------------------------------------------------------*
+
+       1010-INICIALIZAR.
+
+           MOVE LOW-VALUES         TO MAPLISTI
+
+           IF  EIBCALEN            GREATER ZEROS
+               MOVE 1              TO WRK-PAGINA
+               MOVE SPACES         TO WRK-CHAVE
+               PERFORM 5010-ABRIR-CSR-FRE
+               PERFORM 5020-FETCH-CSR-FRE
+                 UNTIL WRK-IDX     GREATER 5
+                    OR SQLCODE     EQUAL +100
+               PERFORM 5030-FECHAR-CSR-FRE
+               PERFORM 5090-MOVER-SAIDA
+               PERFORM 4020-SEND-MAP
+               PERFORM 3010-FINALIZAR
+           ELSE
+               PERFORM 4010-RECEIVE-MAP
+               MOVE PAGINAI        TO WRK-PAGINA
+           END-IF
+           .
+
+       1010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR              SECTION.
+      *----------------------------------------------------------------*
+
+       2010-PROCESSAR.
+
+           EVALUATE EIBAID
+             WHEN DFHPF3
+               MOVE SPACES         TO WRK-ID-FUNC
+               PERFORM 4050-ACIONAR-MODULO
+
+             WHEN DFHPF12
+               MOVE 'PROGRAMA FINALIZADO. PRESSIONE <ESC>'
+                                   TO MSGO
+               PERFORM 4060-SEND-TEXT
+
+             WHEN DFHPF8
+               MOVE LIN5IDI        TO WRK-CHAVE
+               IF  WRK-CHAVE       EQUAL SPACES
+                   MOVE 'NAO HA MAIS REGISTROS'
+                                   TO MSGO
+               ELSE
+                   PERFORM 5010-ABRIR-CSR-FRE
+                   PERFORM 5020-FETCH-CSR-FRE
+                     UNTIL WRK-IDX GREATER 5
+                        OR SQLCODE EQUAL +100
+                   PERFORM 5030-FECHAR-CSR-FRE
+                   IF  WRK-QTDE-LIDA GREATER ZEROS
+                       ADD 1        TO WRK-PAGINA
+                       PERFORM 5090-MOVER-SAIDA
+                   ELSE
+                       MOVE 'NAO HA MAIS REGISTROS'
+                                   TO MSGO
+                   END-IF
+               END-IF
+
+             WHEN DFHPF7
+               MOVE LIN1IDI        TO WRK-CHAVE
+               IF  WRK-CHAVE       EQUAL SPACES
+                   OR WRK-PAGINA   NOT GREATER 1
+                   MOVE 'JA ESTA NA PRIMEIRA PAGINA'
+                                   TO MSGO
+               ELSE
+                   PERFORM 5011-ABRIR-CSR-ANT
+                   PERFORM 5021-FETCH-CSR-ANT
+                     UNTIL WRK-IDX GREATER 5
+                        OR SQLCODE EQUAL +100
+                   PERFORM 5031-FECHAR-CSR-ANT
+                   IF  WRK-QTDE-LIDA GREATER ZEROS
+                       SUBTRACT 1   FROM WRK-PAGINA
+                       PERFORM 5040-INVERTER-LISTA
+                       PERFORM 5090-MOVER-SAIDA
+                   ELSE
+                       MOVE 'JA ESTA NA PRIMEIRA PAGINA'
+                                   TO MSGO
+                   END-IF
+               END-IF
+
+             WHEN OTHER
+               CONTINUE
+
+           END-EVALUATE
+
+           PERFORM 4020-SEND-MAP
+           .
+
+       2010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR              SECTION.
+      *----------------------------------------------------------------*
+
+       3010-FINALIZAR.
+
+           EVALUATE TRUE
+             WHEN WRK-SEND-TEXT-S
+               EXEC CICS
+                   RETURN
+               END-EXEC
+             WHEN OTHER
+               EXEC CICS
+                   RETURN
+                   TRANSID('A25L')
+               END-EXEC
+           END-EVALUATE
+           .
+
+       3010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4000-EXEC-CICS              SECTION.
+      *----------------------------------------------------------------*
+
+       4010-RECEIVE-MAP.
+
+           MOVE '4010-RECEIVE-MAP' TO WRK-PARAGRAFO
+
+           EXEC CICS RECEIVE
+               MAP    ('MAPLIST')
+               MAPSET ('MAP00CL')
+               INTO   (MAPLISTI)
+               RESP   (WRK-RESP-CICS)
+           END-EXEC
+
+           EVALUATE WRK-RESP-CICS
+             WHEN DFHRESP(NORMAL)
+               SET WRK-MAPA-DESENHADO-S
+                                   TO TRUE
+             WHEN DFHRESP(MAPFAIL)
+               SET WRK-MAPA-DESENHADO-N
+                                   TO TRUE
+               MOVE 'FAVOR INICIAR PELO MENU'
+                                   TO MSGO
+               PERFORM 4060-SEND-TEXT
+             WHEN OTHER
+               MOVE WRK-RESP-CICS  TO WRK-CODIGO-RETORNO
+               PERFORM 9010-ERRO-CICS
+           END-EVALUATE
+           .
+
+       4010-EXIT.
+           EXIT.
+
+       4020-SEND-MAP.
+
+           MOVE '4020-SEND-MAP'    TO WRK-PARAGRAFO
+
+           PERFORM 4030-FORMATTIME
+
+           MOVE WRK-PAGINA         TO PAGINAO
+
+           IF  EIBCALEN            GREATER ZEROS
+               EXEC CICS SEND
+                   MAPSET ('MAP00CL')
+                   MAP    ('MAPLIST')
+                   ERASE
+                   FROM   (MAPLISTO)
+                   RESP(WRK-RESP-CICS)
+               END-EXEC
+           ELSE
+               EXEC CICS SEND
+                   MAPSET ('MAP00CL')
+                   MAP    ('MAPLIST')
+                   DATAONLY
+                   FROM   (MAPLISTO)
+                   RESP(WRK-RESP-CICS)
+               END-EXEC
+           END-IF
+
+           EVALUATE WRK-RESP-CICS
+             WHEN DFHRESP(NORMAL)
+               CONTINUE
+             WHEN OTHER
+               MOVE WRK-RESP-CICS  TO WRK-CODIGO-RETORNO
+               PERFORM 9010-ERRO-CICS
+           END-EVALUATE
+           .
+
+       4020-EXIT.
+           EXIT.
+
+       4030-FORMATTIME.
+
+           PERFORM 4040-ASKTIME
+
+           EXEC CICS FORMATTIME
+               ABSTIME  (WRK-ABSTIME)
+               DDMMYYYY (DATAO)
+               DATESEP  ('/')
+               TIME     (HORAO)
+               TIMESEP  (':')
+               RESP     (WRK-RESP-CICS)
+           END-EXEC
+           .
+
+       4030-EXIT.
+           EXIT.
+
+       4040-ASKTIME.
+
+           EXEC CICS ASKTIME
+               ABSTIME (WRK-ABSTIME)
+           END-EXEC
+           .
+
+       4040-EXIT.
+           EXIT.
+
+       4050-ACIONAR-MODULO.
+
+           MOVE '4050-ACIONAR-MODULO'
+                                   TO WRK-PARAGRAFO
+
+           EXEC CICS XCTL
+               PROGRAM  (WRK-MODULO)
+               COMMAREA (WRK-COMMAREA)
+               RESP     (WRK-RESP-CICS)
+           END-EXEC
+
+           EVALUATE WRK-RESP-CICS
+             WHEN DFHRESP(PGMIDERR)
+               STRING 'PROGRAMA ' WRK-MODULO ' NAO ENCONTRADO'
+               DELIMITED BY SIZE INTO MSGO
+             WHEN OTHER
+               MOVE WRK-RESP-CICS  TO WRK-CODIGO-RETORNO
+               PERFORM 9010-ERRO-CICS
+           END-EVALUATE
+           .
+
+       4050-EXIT.
+           EXIT.
+
+       4060-SEND-TEXT.
+
+           MOVE '4060-SEND-TEXT'   TO WRK-PARAGRAFO
+
+           EXEC CICS SEND TEXT
+               FROM (MSGO)
+               LENGTH(LENGTH OF MSGO)
+               ERASE
+               FREEKB
+           END-EXEC
+
+           SET WRK-SEND-TEXT-S     TO TRUE
+
+           PERFORM 3010-FINALIZAR
+           .
+
+       4060-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       5000-EADD0002               SECTION.
+      *----------------------------------------------------------------*
+
+       5010-ABRIR-CSR-FRE.
+
+           MOVE '5010-ABRIR-CSR-FRE'
+                                   TO WRK-PARAGRAFO
+
+           MOVE ZEROS              TO WRK-QTDE-LIDA
+           SET WRK-IDX             TO 1
+
+           EXEC SQL
+               OPEN CSR-EADD0002-FRE
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5010-EXIT.
+           EXIT.
+
+       5020-FETCH-CSR-FRE.
+
+           INITIALIZE EADD0002 REPLACING NUMERIC      BY ZEROS
+                                         ALPHANUMERIC BY SPACES
+
+           EXEC SQL
+               FETCH CSR-EADD0002-FRE
+                INTO :EADD0002.ID-EMPLOYEE
+                   , :EADD0002.NAME
+                   , :EADD0002.SALARY
+                   , :EADD0002.ID-DEPT
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               MOVE ID-EMPLOYEE OF EADD0002
+                                   TO WRK-REG-ID(WRK-IDX)
+               MOVE NAME-TEXT   OF EADD0002
+                                   TO WRK-REG-NOME(WRK-IDX)
+               MOVE ID-DEPT     OF EADD0002
+                                   TO WRK-REG-DEPTO(WRK-IDX)
+               MOVE SALARY      OF EADD0002
+                                   TO WRK-REG-SALARIO(WRK-IDX)
+               ADD 1               TO WRK-QTDE-LIDA
+               SET WRK-IDX         UP BY 1
+             WHEN +100
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5020-EXIT.
+           EXIT.
+
+       5030-FECHAR-CSR-FRE.
+
+           EXEC SQL
+               CLOSE CSR-EADD0002-FRE
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5030-EXIT.
+           EXIT.
+
+       5011-ABRIR-CSR-ANT.
+
+           MOVE '5011-ABRIR-CSR-ANT'
+                                   TO WRK-PARAGRAFO
+
+           MOVE ZEROS              TO WRK-QTDE-LIDA
+           SET WRK-IDX             TO 1
+
+           EXEC SQL
+               OPEN CSR-EADD0002-ANT
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5011-EXIT.
+           EXIT.
+
+       5021-FETCH-CSR-ANT.
+
+           INITIALIZE EADD0002 REPLACING NUMERIC      BY ZEROS
+                                         ALPHANUMERIC BY SPACES
+
+           EXEC SQL
+               FETCH CSR-EADD0002-ANT
+                INTO :EADD0002.ID-EMPLOYEE
+                   , :EADD0002.NAME
+                   , :EADD0002.SALARY
+                   , :EADD0002.ID-DEPT
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               MOVE ID-EMPLOYEE OF EADD0002
+                                   TO WRK-REG-ID(WRK-IDX)
+               MOVE NAME-TEXT   OF EADD0002
+                                   TO WRK-REG-NOME(WRK-IDX)
+               MOVE ID-DEPT     OF EADD0002
+                                   TO WRK-REG-DEPTO(WRK-IDX)
+               MOVE SALARY      OF EADD0002
+                                   TO WRK-REG-SALARIO(WRK-IDX)
+               ADD 1               TO WRK-QTDE-LIDA
+               SET WRK-IDX         UP BY 1
+             WHEN +100
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5021-EXIT.
+           EXIT.
+
+       5031-FECHAR-CSR-ANT.
+
+           EXEC SQL
+               CLOSE CSR-EADD0002-ANT
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WRK-FMT-SQLCODE
+               PERFORM 9020-ERRO-DB2
+           END-EVALUATE
+           .
+
+       5031-EXIT.
+           EXIT.
+
+       5040-INVERTER-LISTA.
+
+           MOVE '5040-INVERTER-LISTA'
+                                   TO WRK-PARAGRAFO
+
+      *    CSR-EADD0002-ANT READS BACKWARDS (DESC), SO THE ROWS CAME
+      *    IN FROM HIGHEST TO LOWEST KEY - FLIP THEM BACK TO ASCENDING
+      *    ORDER BEFORE DISPLAYING THE PAGE.
+
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX   GREATER WRK-QTDE-LIDA
+               MOVE WRK-REG-ID(WRK-IDX)
+                                   TO WRK-REG-INV-ID(WRK-IDX)
+               MOVE WRK-REG-NOME(WRK-IDX)
+                                   TO WRK-REG-INV-NOME(WRK-IDX)
+               MOVE WRK-REG-DEPTO(WRK-IDX)
+                                   TO WRK-REG-INV-DEPTO(WRK-IDX)
+               MOVE WRK-REG-SALARIO(WRK-IDX)
+                                   TO WRK-REG-INV-SALARIO(WRK-IDX)
+           END-PERFORM
+
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX   GREATER WRK-QTDE-LIDA
+               COMPUTE WRK-IDX-INV = (WRK-QTDE-LIDA - WRK-IDX) + 1
+               MOVE WRK-REG-INV-ID(WRK-IDX)
+                                   TO WRK-REG-ID(WRK-IDX-INV)
+               MOVE WRK-REG-INV-NOME(WRK-IDX)
+                                   TO WRK-REG-NOME(WRK-IDX-INV)
+               MOVE WRK-REG-INV-DEPTO(WRK-IDX)
+                                   TO WRK-REG-DEPTO(WRK-IDX-INV)
+               MOVE WRK-REG-INV-SALARIO(WRK-IDX)
+                                   TO WRK-REG-SALARIO(WRK-IDX-INV)
+           END-PERFORM
+           .
+
+       5040-EXIT.
+           EXIT.
+
+       5090-MOVER-SAIDA.
+
+           MOVE '5090-MOVER-SAIDA'  TO WRK-PARAGRAFO
+
+           MOVE LOW-VALUES         TO LIN1IDO LIN1NOMEO LIN1DEPTOO
+                                      LIN1SALO
+                                      LIN2IDO LIN2NOMEO LIN2DEPTOO
+                                      LIN2SALO
+                                      LIN3IDO LIN3NOMEO LIN3DEPTOO
+                                      LIN3SALO
+                                      LIN4IDO LIN4NOMEO LIN4DEPTOO
+                                      LIN4SALO
+                                      LIN5IDO LIN5NOMEO LIN5DEPTOO
+                                      LIN5SALO
+
+           IF  WRK-QTDE-LIDA       NOT LESS 1
+               MOVE WRK-REG-ID(1)  TO LIN1IDO
+               MOVE WRK-REG-NOME(1)
+                                   TO LIN1NOMEO
+               MOVE WRK-REG-DEPTO(1)
+                                   TO LIN1DEPTOO
+               MOVE WRK-REG-SALARIO(1)
+                                   TO LIN1SALO
+           END-IF
+
+           IF  WRK-QTDE-LIDA       NOT LESS 2
+               MOVE WRK-REG-ID(2)  TO LIN2IDO
+               MOVE WRK-REG-NOME(2)
+                                   TO LIN2NOMEO
+               MOVE WRK-REG-DEPTO(2)
+                                   TO LIN2DEPTOO
+               MOVE WRK-REG-SALARIO(2)
+                                   TO LIN2SALO
+           END-IF
+
+           IF  WRK-QTDE-LIDA       NOT LESS 3
+               MOVE WRK-REG-ID(3)  TO LIN3IDO
+               MOVE WRK-REG-NOME(3)
+                                   TO LIN3NOMEO
+               MOVE WRK-REG-DEPTO(3)
+                                   TO LIN3DEPTOO
+               MOVE WRK-REG-SALARIO(3)
+                                   TO LIN3SALO
+           END-IF
+
+           IF  WRK-QTDE-LIDA       NOT LESS 4
+               MOVE WRK-REG-ID(4)  TO LIN4IDO
+               MOVE WRK-REG-NOME(4)
+                                   TO LIN4NOMEO
+               MOVE WRK-REG-DEPTO(4)
+                                   TO LIN4DEPTOO
+               MOVE WRK-REG-SALARIO(4)
+                                   TO LIN4SALO
+           END-IF
+
+           IF  WRK-QTDE-LIDA       NOT LESS 5
+               MOVE WRK-REG-ID(5)  TO LIN5IDO
+               MOVE WRK-REG-NOME(5)
+                                   TO LIN5NOMEO
+               MOVE WRK-REG-DEPTO(5)
+                                   TO LIN5DEPTOO
+               MOVE WRK-REG-SALARIO(5)
+                                   TO LIN5SALO
+           END-IF
+
+           MOVE 'PF7=PAGINA ANTERIOR  PF8=PROXIMA PAGINA  PF3=MENU'
+                                   TO MSGO
+           .
+
+       5090-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9000-TRATAMENTO-ERROS       SECTION.
+      *----------------------------------------------------------------*
+
+       9010-ERRO-CICS.
+
+           STRING 'ERRO DE ACESSO AO CICS. '
+                  'EIBRESP: (' WRK-CODIGO-RETORNO ') '
+                  WRK-PARAGRAFO
+           DELIMITED BY SIZE INTO WRK-MENSAGEM
+
+           MOVE WRK-MENSAGEM       TO MSGO
+
+           PERFORM 4060-SEND-TEXT
+           .
+
+       9010-EXIT.
+           EXIT.
+
+       9020-ERRO-DB2.
+
+           STRING 'ERRO DE ACESSO AO DB2. '
+                  'SQLCODE: (' WRK-FMT-SQLCODE ') '
+                  WRK-PARAGRAFO
+           DELIMITED BY SIZE INTO WRK-MENSAGEM
+
+           MOVE WRK-MENSAGEM       TO MSGO
+
+           PERFORM 4060-SEND-TEXT
+           .
+
+       9020-EXIT.
+           EXIT.
