@@ -47,10 +47,33 @@
            88  WRK-MAPA-DESENHADO-S                    VALUE 'S'.
            88  WRK-MAPA-DESENHADO-N                    VALUE 'N'.
 
+       01  WRK-OPERACAO-VALIDA     PIC X(1)            VALUE 'N'.
+           88  WRK-OPERACAO-VALIDA-S                   VALUE 'S'.
+
+       01  WRK-HISTORICO.
+           05  WRK-HIST-OCORR OCCURS 5 TIMES.
+               10  WRK-HIST-N1         PIC 9(4).
+               10  WRK-HIST-OP         PIC X(1).
+               10  WRK-HIST-N2         PIC 9(4).
+               10  WRK-HIST-RESULT     PIC S9(8).
+
+       01  WRK-HIST-IND                PIC S9(4) COMP   VALUE ZEROS.
+       01  WRK-HIST-LINHA               PIC X(40)       VALUE SPACES.
+
            COPY MAP00C1.
 
+      *----------------------------------------------------------------*
+       LINKAGE                     SECTION.
+
+       01  DFHCOMMAREA.
+           05  LKG-HIST-OCORR OCCURS 5 TIMES.
+               10  LKG-HIST-N1         PIC 9(4).
+               10  LKG-HIST-OP         PIC X(1).
+               10  LKG-HIST-N2         PIC 9(4).
+               10  LKG-HIST-RESULT     PIC S9(8).
+
       *================================================================*
-       PROCEDURE                   DIVISION.
+       PROCEDURE                   DIVISION USING DFHCOMMAREA.
       *================================================================*
       *----------------------------------------------------------------*
        0000-PRINCIPAL              SECTION.
@@ -73,6 +96,12 @@
 
        1100-INICIALIZAR.
 
+           IF  EIBCALEN            GREATER ZEROS
+               MOVE DFHCOMMAREA    TO WRK-HISTORICO
+           ELSE
+               INITIALIZE WRK-HISTORICO
+           END-IF.
+
            PERFORM 4100-RECEIVE-MAP.
 
        1100-EXIT.
@@ -90,26 +119,73 @@
            EVALUATE OPI
              WHEN '+'
                ADD N1I N2I         GIVING RESULTO
+               SET WRK-OPERACAO-VALIDA-S
+                                   TO TRUE
              WHEN '-'
                SUBTRACT N2I FROM N1I
                                    GIVING RESULTO
                MOVE 'SUBTRACAO EFETUADA COM SUCESSO.'
                                    TO MSGO
+               SET WRK-OPERACAO-VALIDA-S
+                                   TO TRUE
              WHEN '*'
              WHEN 'X'
                MULTIPLY N1I BY N2I GIVING RESULTO
                MOVE 'MULTIPLICACAO EFETUADA COM SUCESSO.'
                                    TO MSGO
+               SET WRK-OPERACAO-VALIDA-S
+                                   TO TRUE
              WHEN '/'
              WHEN ':'
                DIVIDE N1I BY N2I GIVING RESULTO
                MOVE 'DIVISAO EFETUADA COM SUCESSO.'
                                    TO MSGO
+               SET WRK-OPERACAO-VALIDA-S
+                                   TO TRUE
+             WHEN 'R'
+               COMPUTE RESULTO = FUNCTION SQRT(N1I)
+                   ON SIZE ERROR
+                       MOVE 'ERRO NO CALCULO DA RAIZ QUADRADA.'
+                                   TO MSGO
+                   NOT ON SIZE ERROR
+                       MOVE 'RAIZ QUADRADA EFETUADA COM SUCESSO.'
+                                   TO MSGO
+                       SET WRK-OPERACAO-VALIDA-S
+                                   TO TRUE
+               END-COMPUTE
+             WHEN 'P'
+               COMPUTE RESULTO = (N2I / N1I) * 100
+                   ON SIZE ERROR
+                       MOVE 'ERRO NO CALCULO DO PERCENTUAL.'
+                                   TO MSGO
+                   NOT ON SIZE ERROR
+                       MOVE 'PERCENTUAL EFETUADO COM SUCESSO.'
+                                   TO MSGO
+                       SET WRK-OPERACAO-VALIDA-S
+                                   TO TRUE
+               END-COMPUTE
+             WHEN '^'
+               COMPUTE RESULTO = N1I ** N2I
+                   ON SIZE ERROR
+                       MOVE 'ERRO NO CALCULO DA POTENCIA.'
+                                   TO MSGO
+                   NOT ON SIZE ERROR
+                       MOVE 'POTENCIACAO EFETUADA COM SUCESSO.'
+                                   TO MSGO
+                       SET WRK-OPERACAO-VALIDA-S
+                                   TO TRUE
+               END-COMPUTE
              WHEN OTHER
                MOVE 'OPERACAO INVALIDA.'
                                    TO MSGO
            END-EVALUATE.
 
+           IF  WRK-OPERACAO-VALIDA-S
+               PERFORM 4150-ATUALIZAR-HISTORICO
+           END-IF.
+
+           PERFORM 4160-MONTAR-HISTORICO.
+
            MOVE LOW-VALUES         TO N1O
                                       N2O.
 
@@ -124,8 +200,12 @@
 
        3100-FINALIZAR.
 
+           MOVE WRK-HISTORICO      TO DFHCOMMAREA.
+
            EXEC CICS
                RETURN
+               TRANSID   ('A25C')
+               COMMAREA  (DFHCOMMAREA)
            END-EXEC.
 
        3100-EXIT.
@@ -164,6 +244,60 @@
        4100-EXIT.
            EXIT.
 
+       4150-ATUALIZAR-HISTORICO.
+
+           MOVE '4150-ATUALIZAR-HISTORICO'
+                                   TO WRK-PARAGRAFO
+
+           PERFORM VARYING WRK-HIST-IND FROM 5 BY -1
+                   UNTIL WRK-HIST-IND LESS 2
+               MOVE WRK-HIST-OCORR(WRK-HIST-IND - 1)
+                                   TO WRK-HIST-OCORR(WRK-HIST-IND)
+           END-PERFORM.
+
+           MOVE N1I                TO WRK-HIST-N1(1)
+           MOVE OPI                TO WRK-HIST-OP(1)
+           MOVE N2I                TO WRK-HIST-N2(1)
+           MOVE RESULTO            TO WRK-HIST-RESULT(1).
+
+       4150-EXIT.
+           EXIT.
+
+       4160-MONTAR-HISTORICO.
+
+           MOVE '4160-MONTAR-HISTORICO'
+                                   TO WRK-PARAGRAFO
+
+           MOVE SPACES             TO HIST1O HIST2O HIST3O HIST4O
+                                      HIST5O.
+
+           PERFORM VARYING WRK-HIST-IND FROM 1 BY 1
+                   UNTIL WRK-HIST-IND GREATER 5
+               IF  WRK-HIST-OP(WRK-HIST-IND) NOT EQUAL SPACES
+                   MOVE SPACES     TO WRK-HIST-LINHA
+                   STRING WRK-HIST-N1(WRK-HIST-IND)    ' '
+                          WRK-HIST-OP(WRK-HIST-IND)     ' '
+                          WRK-HIST-N2(WRK-HIST-IND)     ' = '
+                          WRK-HIST-RESULT(WRK-HIST-IND)
+                       DELIMITED BY SIZE INTO WRK-HIST-LINHA
+                   EVALUATE WRK-HIST-IND
+                     WHEN 1
+                       MOVE WRK-HIST-LINHA TO HIST1O
+                     WHEN 2
+                       MOVE WRK-HIST-LINHA TO HIST2O
+                     WHEN 3
+                       MOVE WRK-HIST-LINHA TO HIST3O
+                     WHEN 4
+                       MOVE WRK-HIST-LINHA TO HIST4O
+                     WHEN 5
+                       MOVE WRK-HIST-LINHA TO HIST5O
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+       4160-EXIT.
+           EXIT.
+
        4200-SEND-MAP.
 
            MOVE '4200-SEND-MAP' TO WRK-PARAGRAFO
