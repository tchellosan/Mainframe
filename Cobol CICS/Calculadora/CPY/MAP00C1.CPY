@@ -40,6 +40,31 @@
            02  FILLER REDEFINES MSGF.
              03 MSGA    PICTURE X.
            02  MSGI  PIC X(79).
+           02  HIST1L    COMP  PIC  S9(4).
+           02  HIST1F    PICTURE X.
+           02  FILLER REDEFINES HIST1F.
+             03 HIST1A    PICTURE X.
+           02  HIST1I  PIC X(40).
+           02  HIST2L    COMP  PIC  S9(4).
+           02  HIST2F    PICTURE X.
+           02  FILLER REDEFINES HIST2F.
+             03 HIST2A    PICTURE X.
+           02  HIST2I  PIC X(40).
+           02  HIST3L    COMP  PIC  S9(4).
+           02  HIST3F    PICTURE X.
+           02  FILLER REDEFINES HIST3F.
+             03 HIST3A    PICTURE X.
+           02  HIST3I  PIC X(40).
+           02  HIST4L    COMP  PIC  S9(4).
+           02  HIST4F    PICTURE X.
+           02  FILLER REDEFINES HIST4F.
+             03 HIST4A    PICTURE X.
+           02  HIST4I  PIC X(40).
+           02  HIST5L    COMP  PIC  S9(4).
+           02  HIST5F    PICTURE X.
+           02  FILLER REDEFINES HIST5F.
+             03 HIST5A    PICTURE X.
+           02  HIST5I  PIC X(40).
        01  MAPCALCO REDEFINES MAPCALCI.
            02  FILLER PIC X(12).
            02  FILLER PICTURE X(3).
@@ -57,4 +82,14 @@
            02  FILLER PICTURE X(3).
            02  RESULTO PIC --------9.
            02  FILLER PICTURE X(3).
-           02  MSGO  PIC X(79).
\ No newline at end of file
+           02  MSGO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  HIST1O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  HIST2O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  HIST3O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  HIST4O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  HIST5O  PIC X(40).
\ No newline at end of file
