@@ -0,0 +1,90 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID.                 EAD62528.
+       AUTHOR.                     MARCELO SILVA.
+       DATE-WRITTEN.               AUG/2026.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *   PROGRAMMER    : MARCELO SILVA                                *
+      *   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
+      *   PROGRAM       : EAD62528                                     *
+      *   LANGUAGE      : COBOL                                        *
+      *   TARGET        : VALIDATE REG-VS001 NAME/DEPT/SALARY FIELDS   *
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                 DIVISION.
+      *================================================================*
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *================================================================*
+       DATA                        DIVISION.
+      *================================================================*
+       WORKING-STORAGE             SECTION.
+
+       77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62528'.
+
+      *----------------------------------------------------------------*
+       LINKAGE                     SECTION.
+
+       01  LKG-COMMAREA.
+           03  LKG-INPUT.
+               05  LKG-NAME        PIC X(20).
+               05  LKG-DEPT        PIC X(5).
+               05  LKG-SALARY      PIC 9(3)V9(2).
+           03  LKG-OUTPUT.
+               05  LKG-VALID-IND   PIC X(1).
+                   88  LKG-RECORD-VALID        VALUE 'Y'.
+               05  LKG-FIELD-CODE  PIC 9(1).
+                   88  LKG-NAME-INVALID        VALUE 1.
+                   88  LKG-DEPT-INVALID        VALUE 2.
+                   88  LKG-SALARY-INVALID      VALUE 3.
+
+      *================================================================*
+       PROCEDURE                   DIVISION USING LKG-COMMAREA.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-00-MAIN                SECTION.
+      *----------------------------------------------------------------*
+
+       0001-00-MAIN.
+
+           PERFORM 0101-00-VALIDATE-FIELDS.
+
+       0001-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0100-00-VALIDATE-FIELDS     SECTION.
+      *----------------------------------------------------------------*
+
+       0101-00-VALIDATE-FIELDS.
+
+           MOVE 'Y'                TO LKG-VALID-IND.
+           MOVE ZEROS              TO LKG-FIELD-CODE.
+
+           IF  LKG-RECORD-VALID AND
+               LKG-NAME            EQUAL SPACES
+               SET LKG-NAME-INVALID
+                                   TO TRUE
+               MOVE 'N'            TO LKG-VALID-IND
+           END-IF.
+
+           IF  LKG-RECORD-VALID AND
+               LKG-DEPT            EQUAL SPACES
+               SET LKG-DEPT-INVALID
+                                   TO TRUE
+               MOVE 'N'            TO LKG-VALID-IND
+           END-IF.
+
+           IF  LKG-RECORD-VALID AND
+              (LKG-SALARY          NOT NUMERIC OR
+               LKG-SALARY          EQUAL ZEROS)
+               SET LKG-SALARY-INVALID
+                                   TO TRUE
+               MOVE 'N'            TO LKG-VALID-IND
+           END-IF.
+
+       0101-00-EXIT.
+           EXIT.
