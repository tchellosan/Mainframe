@@ -23,6 +23,8 @@
                ORGANIZATION        IS INDEXED
                ACCESS MODE         IS DYNAMIC
                RECORD KEY          IS FD-ID-EMPLOYEE
+               ALTERNATE RECORD KEY IS FD-DEPT
+                                   WITH DUPLICATES
                FILE STATUS         IS WS-FS-VS001.
 
       *================================================================*
@@ -47,6 +49,7 @@
        77  WS-FS-VS001             PIC X(2)            VALUE SPACES.
 
        77  WS-NOT-FOUND            PIC X(2)            VALUE '23'.
+       77  WS-END-OF-FILE          PIC X(2)            VALUE '10'.
 
       *================================================================*
        PROCEDURE                   DIVISION.
@@ -72,6 +75,13 @@
            PERFORM 0502-00-READ-VS001.
 
            IF  WS-FS-VS001         EQUAL WS-NOT-FOUND
+               PERFORM 0504-00-START-VS001
+               IF  WS-FS-VS001     EQUAL '00'
+                   PERFORM 0505-00-READ-NEXT-VS001
+               END-IF
+           END-IF.
+
+           IF  WS-FS-VS001         NOT EQUAL '00'
                DISPLAY ' ID-EMPLOYEE NOT FOUND'
                PERFORM 0300-00-FINAL
            END-IF.
@@ -169,4 +179,45 @@
            END-EVALUATE.
 
        0503-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+       0504-00-START-VS001.
+
+           DISPLAY ' EXACT MATCH NOT FOUND. SHOWING NEXT EMPLOYEE AT'
+                   ' OR AFTER THE REQUESTED ID.'.
+
+           START VS001             KEY IS NOT LESS THAN FD-ID-EMPLOYEE.
+
+           EVALUATE WS-FS-VS001
+             WHEN '00'
+               CONTINUE
+             WHEN WS-NOT-FOUND
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0504-00-START-VS001'
+                                    ' FILE STATUS: ' WS-FS-VS001
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0504-00-EXIT.
+           EXIT.
+
+       0505-00-READ-NEXT-VS001.
+
+           READ VS001              NEXT RECORD.
+
+           EVALUATE WS-FS-VS001
+             WHEN '00'
+               CONTINUE
+             WHEN WS-END-OF-FILE
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0505-00-READ-NEXT-VS001'
+                                    ' FILE STATUS: ' WS-FS-VS001
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0505-00-EXIT.
+           EXIT.
