@@ -23,6 +23,8 @@
                ORGANIZATION        IS INDEXED
                ACCESS MODE         IS SEQUENTIAL
                RECORD KEY          IS FD-VS001-KEY
+               ALTERNATE RECORD KEY IS FD-DEPT
+                                   WITH DUPLICATES
                FILE STATUS         IS WS-FS-VS001.
 
       *================================================================*
@@ -47,6 +49,9 @@
        77  WS-FS-VS001             PIC X(2)            VALUE SPACES.
        77  WS-EOF                  PIC X(2)            VALUE '10'.
 
+       77  WS-DEPT-FILTER          PIC X(5)            VALUE SPACES.
+       77  WS-COUNT-DISPLAYED      PIC 9(5)            VALUE ZEROS.
+
       *================================================================*
        PROCEDURE                   DIVISION.
       *================================================================*
@@ -65,6 +70,8 @@
        0100-00-INITIAL             SECTION.
       *----------------------------------------------------------------*
 
+           ACCEPT WS-DEPT-FILTER   FROM SYSIN.
+
            PERFORM 0501-00-OPEN-VS001.
 
            PERFORM 0502-00-READ-VS001.
@@ -78,11 +85,15 @@
        0200-00-CENTRAL-PROCESSING  SECTION.
       *----------------------------------------------------------------*
 
-           DISPLAY 'FD-ID-EMPLOYEE: ' FD-ID-EMPLOYEE.
-           DISPLAY 'FD-NAME.......: ' FD-NAME.
-           DISPLAY 'FD-DEPT.......: ' FD-DEPT.
-           DISPLAY 'FD-SALARY.....: ' FD-SALARY.
-           DISPLAY '*----------------------------------------------*'.
+           IF  WS-DEPT-FILTER      EQUAL SPACES
+            OR FD-DEPT             EQUAL WS-DEPT-FILTER
+               ADD 1               TO WS-COUNT-DISPLAYED
+               DISPLAY 'FD-ID-EMPLOYEE: ' FD-ID-EMPLOYEE
+               DISPLAY 'FD-NAME.......: ' FD-NAME
+               DISPLAY 'FD-DEPT.......: ' FD-DEPT
+               DISPLAY 'FD-SALARY.....: ' FD-SALARY
+               DISPLAY '*---------------------------------------------*'
+           END-IF.
 
            PERFORM 0502-00-READ-VS001.
 
@@ -93,6 +104,8 @@
            PERFORM 0503-00-CLOSE-VS001.
 
            DISPLAY '*----------------------------------------------*'.
+           DISPLAY '* RECORDS DISPLAYED: ' WS-COUNT-DISPLAYED
+                   '                     *'.
            DISPLAY '* ' WS-PROGRAM
                    ' PROGRAM SUCCESSFULLY EXECUTED       *'.
            DISPLAY '*----------------------------------------------*'.
@@ -159,4 +172,4 @@
            END-EVALUATE.
 
        0503-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
