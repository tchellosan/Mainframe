@@ -0,0 +1,305 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID.                 EAD62529.
+       AUTHOR.                     MARCELO SILVA.
+       DATE-WRITTEN.               AUG/2026.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *   PROGRAMMER    : MARCELO SILVA                                *
+      *   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
+      *   PROGRAM       : EAD62529                                     *
+      *   LANGUAGE      : COBOL                                        *
+      *   TARGET        : APPLY PERCENTAGE SALARY RAISE TO VSAM FILE   *
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                 DIVISION.
+      *================================================================*
+       INPUT-OUTPUT                SECTION.
+
+       FILE-CONTROL.
+
+           SELECT VS001            ASSIGN TO VS001
+               ORGANIZATION        IS INDEXED
+               ACCESS MODE         IS SEQUENTIAL
+               RECORD KEY          IS FD-VS001-KEY
+               ALTERNATE RECORD KEY IS FD-DEPT
+                                   WITH DUPLICATES
+               FILE STATUS         IS WS-FS-VS001.
+
+      *================================================================*
+       DATA                        DIVISION.
+      *================================================================*
+       FILE                        SECTION.
+
+       FD  VS001.
+
+       01  REG-VS001.
+           05  FD-VS001-KEY.
+               10  FD-ID-EMPLOYEE  PIC X(3).
+           05  FD-NAME             PIC X(20).
+           05  FD-DEPT             PIC X(5).
+           05  FD-SALARY           PIC 9(3)V9(2).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+
+       77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62529'.
+
+       77  WS-FS-VS001             PIC X(2)            VALUE SPACES.
+       77  WS-EOF                  PIC X(2)            VALUE '10'.
+
+       77  WS-MAX-AJUSTES          PIC 9(2)            VALUE 20.
+       77  WS-QTD-AJUSTES          PIC 9(2)            VALUE ZEROS.
+       77  WS-IDX                  PIC 9(2)            VALUE ZEROS.
+       77  WS-FOUND-IDX            PIC 9(2)            VALUE ZEROS.
+
+       77  WS-END-OF-AJUSTES       PIC X(1)            VALUE 'N'.
+           88  WS-EOD-AJUSTES                          VALUE 'Y'.
+
+       01  WS-REG-AJUSTE           VALUE SPACES.
+           05  WS-AJUSTE-DEPT      PIC X(5).
+           05  WS-AJUSTE-PERCENT   PIC 9(3)V9(2).
+
+       01  WS-TAB-AJUSTES.
+           05  WS-AJUSTE           OCCURS 20 TIMES.
+               10  WS-TAB-DEPT     PIC X(5).
+               10  WS-TAB-PERCENT  PIC 9(3)V9(2).
+
+       77  WS-AJUSTE-ENCONTRADO    PIC X(1)            VALUE 'N'.
+           88  WS-AJUSTE-ACHADO                        VALUE 'S'.
+
+       77  WS-OLD-SALARY           PIC 9(3)V9(2)       VALUE ZEROS.
+       77  WS-NEW-SALARY           PIC 9(3)V9(2)       VALUE ZEROS.
+
+       77  WS-REAJUSTE-VALID-IND   PIC X(1)            VALUE 'Y'.
+           88  WS-REAJUSTE-VALID                       VALUE 'Y'.
+
+       01  WS-BATCH-TOTALS.
+           05  WS-COUNT-READ       PIC 9(5)            VALUE ZEROS.
+           05  WS-COUNT-ADJUSTED   PIC 9(5)            VALUE ZEROS.
+           05  WS-COUNT-REJECTED   PIC 9(5)            VALUE ZEROS.
+           05  WS-TOTAL-DELTA      PIC S9(7)V9(2)      VALUE ZEROS.
+
+      *================================================================*
+       PROCEDURE                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-00-MAIN                SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0100-00-INITIAL.
+
+           PERFORM 0200-00-CENTRAL-PROCESSING
+             UNTIL WS-FS-VS001     EQUAL WS-EOF.
+
+           PERFORM 0300-00-FINAL.
+
+      *----------------------------------------------------------------*
+       0100-00-INITIAL             SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0601-00-READ-AJUSTES.
+
+           PERFORM 0601-00-READ-AJUSTES
+             UNTIL WS-QTD-AJUSTES  EQUAL WS-MAX-AJUSTES
+                OR WS-EOD-AJUSTES.
+
+           PERFORM 0501-00-OPEN-VS001.
+
+           PERFORM 0502-00-READ-VS001.
+
+           IF  WS-FS-VS001         EQUAL WS-EOF
+               DISPLAY ' EMPTY FILE'
+               PERFORM 0300-00-FINAL
+           END-IF.
+
+      *----------------------------------------------------------------*
+       0200-00-CENTRAL-PROCESSING  SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                   TO WS-COUNT-READ.
+
+           PERFORM 0701-00-LOCALIZAR-AJUSTE.
+
+           IF  WS-AJUSTE-ACHADO
+               PERFORM 0702-00-APLICAR-REAJUSTE
+               IF  WS-REAJUSTE-VALID
+                   PERFORM 0503-00-REWRITE-VS001
+               ELSE
+                   ADD 1           TO WS-COUNT-REJECTED
+                   DISPLAY ' SALARY OVERFLOW - RECORD NOT UPDATED: '
+                           FD-ID-EMPLOYEE
+               END-IF
+           END-IF.
+
+           PERFORM 0502-00-READ-VS001.
+
+      *----------------------------------------------------------------*
+       0300-00-FINAL               SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0504-00-CLOSE-VS001.
+
+           DISPLAY SPACES.
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '* RUN SUMMARY                                  *'.
+           DISPLAY '* RECORDS READ....: ' WS-COUNT-READ
+                   '            *'.
+           DISPLAY '* RECORDS ADJUSTED: ' WS-COUNT-ADJUSTED
+                   '            *'.
+           DISPLAY '* RECORDS REJECTED: ' WS-COUNT-REJECTED
+                   '            *'.
+           DISPLAY '* TOTAL PAYROLL DELTA: ' WS-TOTAL-DELTA
+                   '        *'.
+           DISPLAY '*----------------------------------------------*'.
+
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '* ' WS-PROGRAM
+                   ' PROGRAM SUCCESSFULLY EXECUTED       *'.
+           DISPLAY '*----------------------------------------------*'.
+
+           MOVE ZEROS              TO RETURN-CODE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       0500-00-FILE-VS001          SECTION.
+      *----------------------------------------------------------------*
+
+       0501-00-OPEN-VS001.
+
+           OPEN I-O VS001.
+
+           EVALUATE WS-FS-VS001
+             WHEN '00'
+               CONTINUE
+             WHEN '35'
+               DISPLAY ' VS001 NOT FOUND'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0501-00-OPEN-VS001'
+                                    ' FILE STATUS: ' WS-FS-VS001
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0501-00-EXIT.
+           EXIT.
+
+       0502-00-READ-VS001.
+
+           READ VS001 NEXT RECORD.
+
+           EVALUATE WS-FS-VS001
+             WHEN '00'
+             WHEN WS-EOF
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0502-00-READ-VS001'
+                                    ' FILE STATUS: ' WS-FS-VS001
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0502-00-EXIT.
+           EXIT.
+
+       0503-00-REWRITE-VS001.
+
+           REWRITE REG-VS001.
+
+           EVALUATE WS-FS-VS001
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0503-00-REWRITE-VS001'
+                                    ' FILE STATUS: ' WS-FS-VS001
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0503-00-EXIT.
+           EXIT.
+
+       0504-00-CLOSE-VS001.
+
+           CLOSE VS001.
+
+           EVALUATE WS-FS-VS001
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0504-00-CLOSE-VS001'
+                                    ' FILE STATUS: ' WS-FS-VS001
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0504-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0600-00-FILE-SYSIN          SECTION.
+      *----------------------------------------------------------------*
+
+       0601-00-READ-AJUSTES.
+
+           ACCEPT WS-REG-AJUSTE    FROM SYSIN.
+
+           IF  WS-AJUSTE-DEPT      EQUAL SPACES
+               SET WS-EOD-AJUSTES  TO TRUE
+           ELSE
+               ADD 1               TO WS-QTD-AJUSTES
+               MOVE WS-AJUSTE-DEPT
+                                   TO WS-TAB-DEPT(WS-QTD-AJUSTES)
+               MOVE WS-AJUSTE-PERCENT
+                                   TO WS-TAB-PERCENT(WS-QTD-AJUSTES)
+           END-IF.
+
+       0601-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0700-00-REAJUSTE            SECTION.
+      *----------------------------------------------------------------*
+
+       0701-00-LOCALIZAR-AJUSTE.
+
+           MOVE 'N'                TO WS-AJUSTE-ENCONTRADO.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+             UNTIL WS-IDX          GREATER WS-QTD-AJUSTES
+                OR WS-AJUSTE-ACHADO
+               IF  FD-DEPT         EQUAL WS-TAB-DEPT(WS-IDX)
+                   MOVE 'S'        TO WS-AJUSTE-ENCONTRADO
+                   MOVE WS-IDX     TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       0701-00-EXIT.
+           EXIT.
+
+       0702-00-APLICAR-REAJUSTE.
+
+           MOVE FD-SALARY          TO WS-OLD-SALARY.
+           MOVE 'Y'                TO WS-REAJUSTE-VALID-IND.
+
+           COMPUTE WS-NEW-SALARY ROUNDED =
+               FD-SALARY +
+               (FD-SALARY * WS-TAB-PERCENT(WS-FOUND-IDX) / 100)
+               ON SIZE ERROR
+                   MOVE 'N'        TO WS-REAJUSTE-VALID-IND
+           END-COMPUTE.
+
+           IF  WS-REAJUSTE-VALID
+               MOVE WS-NEW-SALARY  TO FD-SALARY
+               ADD 1               TO WS-COUNT-ADJUSTED
+               ADD WS-NEW-SALARY   TO WS-TOTAL-DELTA
+               SUBTRACT WS-OLD-SALARY
+                                   FROM WS-TOTAL-DELTA
+           END-IF.
+
+       0702-00-EXIT.
+           EXIT.
