@@ -23,6 +23,8 @@
                ORGANIZATION        IS INDEXED
                ACCESS MODE         IS DYNAMIC
                RECORD KEY          IS FD-ID-EMPLOYEE
+               ALTERNATE RECORD KEY IS FD-DEPT
+                                   WITH DUPLICATES
                FILE STATUS         IS WS-FS-VS001.
 
       *================================================================*
@@ -52,6 +54,15 @@
 
        77  WS-DUPLICATE-KEY        PIC X(2)            VALUE '22'.
 
+       77  WS-END-OF-DATA          PIC X(1)            VALUE 'N'.
+           88  WS-EOD                                  VALUE 'Y'.
+       77  WS-VALID-IND            PIC X(1)            VALUE 'Y'.
+           88  WS-RECORD-VALID                         VALUE 'Y'.
+
+       01  WS-BATCH-TOTALS.
+           05  WS-COUNT-WRITTEN    PIC 9(5)            VALUE ZEROS.
+           05  WS-COUNT-REJECTED   PIC 9(5)            VALUE ZEROS.
+
        01  WS-ERROR-MESSAGE.
            05  FILLER              PIC X(30)           VALUE
            'VS001 NOT FOUND'.
@@ -74,6 +85,27 @@
        01  FILLER                      REDEFINES WS-ERROR-MESSAGE.
            05  WS-MESSAGE              PIC X(30) OCCURS 9 TIMES.
 
+       01  WS-REJECT-TOTALS.
+           05  WS-REJECT-COUNT         PIC 9(5) OCCURS 9 TIMES
+                                       VALUE ZEROS.
+
+       77  WS-EAD62528             PIC X(8)            VALUE 'EAD62528'.
+
+       01  WS-VAL-COMMAREA.
+           03  WS-VAL-INPUT.
+               05  WS-VAL-NAME     PIC X(20).
+               05  WS-VAL-DEPT     PIC X(5).
+               05  WS-VAL-SALARY   PIC 9(3)V9(2).
+           03  WS-VAL-OUTPUT.
+               05  WS-VAL-VALID-IND
+                                   PIC X(1).
+                   88  WS-VAL-RECORD-VALID      VALUE 'Y'.
+               05  WS-VAL-FIELD-CODE
+                                   PIC 9(1).
+                   88  WS-VAL-NAME-INVALID      VALUE 1.
+                   88  WS-VAL-DEPT-INVALID      VALUE 2.
+                   88  WS-VAL-SALARY-INVALID    VALUE 3.
+
       *================================================================*
        PROCEDURE                   DIVISION.
       *================================================================*
@@ -83,7 +115,8 @@
 
            PERFORM 0100-00-INITIAL.
 
-           PERFORM 0200-00-CENTRAL-PROCESSING.
+           PERFORM 0200-00-CENTRAL-PROCESSING
+             UNTIL WS-EOD.
 
            PERFORM 0300-00-FINAL.
 
@@ -91,24 +124,23 @@
        0100-00-INITIAL             SECTION.
       *----------------------------------------------------------------*
 
-           PERFORM 0401-00-READ-SYSIN.
-
-           PERFORM 0402-00-VALIDATE-FIELDS.
-
            PERFORM 0501-00-OPEN-VS001.
 
+           PERFORM 0401-00-READ-SYSIN.
+
       *----------------------------------------------------------------*
        0200-00-CENTRAL-PROCESSING  SECTION.
       *----------------------------------------------------------------*
 
-           PERFORM 0502-00-WRITE-VS001.
+           PERFORM 0402-00-VALIDATE-FIELDS.
 
-           DISPLAY 'WRITTEN RECORD  '.
-           DISPLAY '*----------------------------------------------*'.
-           DISPLAY 'FD-ID-EMPLOYEE: ' FD-ID-EMPLOYEE.
-           DISPLAY 'FD-NAME.......: ' FD-NAME.
-           DISPLAY 'FD-DEPT.......: ' FD-DEPT.
-           DISPLAY 'FD-SALARY.....: ' FD-SALARY.
+           IF  WS-RECORD-VALID
+               PERFORM 0502-00-WRITE-VS001
+           ELSE
+               PERFORM 0403-00-REJECT-RECORD
+           END-IF.
+
+           PERFORM 0401-00-READ-SYSIN.
 
       *----------------------------------------------------------------*
        0300-00-FINAL               SECTION.
@@ -116,6 +148,18 @@
 
            PERFORM 0503-00-CLOSE-VS001.
 
+           DISPLAY SPACES.
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '* RUN SUMMARY                                  *'.
+           DISPLAY '* RECORDS WRITTEN.: ' WS-COUNT-WRITTEN
+                   '           *'.
+           DISPLAY '* RECORDS REJECTED: ' WS-COUNT-REJECTED
+                   '           *'.
+           PERFORM 0404-00-DISPLAY-REJECT-TOTALS
+             VARYING WS-CODE        FROM 1 BY 1
+             UNTIL WS-CODE          GREATER 9.
+           DISPLAY '*----------------------------------------------*'.
+
            DISPLAY '*----------------------------------------------*'.
            DISPLAY '* ' WS-PROGRAM
                    ' PROGRAM SUCCESSFULLY EXECUTED       *'.
@@ -133,6 +177,10 @@
 
            ACCEPT REG-VS001        FROM SYSIN.
 
+           IF  FD-ID-EMPLOYEE      EQUAL SPACES
+               SET WS-EOD          TO TRUE
+           END-IF.
+
        0401-00-EXIT.
            EXIT.
 
@@ -141,33 +189,59 @@
            MOVE '0402-00-VALIDATE-FIELDS'
                                    TO WS-PARAGRAPH.
 
-           IF  FD-ID-EMPLOYEE      NOT NUMERIC OR
-               FD-ID-EMPLOYEE      EQUAL ZEROS
+           MOVE 'Y'                TO WS-VALID-IND.
+
+           IF  WS-RECORD-VALID AND
+              (FD-ID-EMPLOYEE      NOT NUMERIC OR
+               FD-ID-EMPLOYEE      EQUAL ZEROS)
                MOVE 6              TO WS-CODE
-               MOVE 12             TO WS-RETURN-CODE
-               PERFORM 0901-00-ERROR
+               MOVE 'N'            TO WS-VALID-IND
            END-IF.
 
-           IF  FD-NAME             EQUAL SPACES
-               MOVE 7              TO WS-CODE
-               MOVE 12             TO WS-RETURN-CODE
-               PERFORM 0901-00-ERROR
+           IF  WS-RECORD-VALID
+               MOVE FD-NAME        TO WS-VAL-NAME
+               MOVE FD-DEPT        TO WS-VAL-DEPT
+               MOVE FD-SALARY      TO WS-VAL-SALARY
+
+               CALL WS-EAD62528    USING WS-VAL-COMMAREA
+
+               EVALUATE TRUE
+                 WHEN WS-VAL-RECORD-VALID
+                   CONTINUE
+                 WHEN WS-VAL-NAME-INVALID
+                   MOVE 7          TO WS-CODE
+                   MOVE 'N'        TO WS-VALID-IND
+                 WHEN WS-VAL-DEPT-INVALID
+                   MOVE 8          TO WS-CODE
+                   MOVE 'N'        TO WS-VALID-IND
+                 WHEN WS-VAL-SALARY-INVALID
+                   MOVE 9          TO WS-CODE
+                   MOVE 'N'        TO WS-VALID-IND
+               END-EVALUATE
            END-IF.
 
-           IF  FD-DEPT             EQUAL SPACES
-               MOVE 8              TO WS-CODE
-               MOVE 12             TO WS-RETURN-CODE
-               PERFORM 0901-00-ERROR
-           END-IF.
+       0402-00-EXIT.
+           EXIT.
 
-           IF  FD-SALARY           NOT NUMERIC OR
-               FD-SALARY           EQUAL ZEROS
-               MOVE 9              TO WS-CODE
-               MOVE 12             TO WS-RETURN-CODE
-               PERFORM 0901-00-ERROR
+       0403-00-REJECT-RECORD.
+
+           ADD 1                   TO WS-COUNT-REJECTED.
+           ADD 1                   TO WS-REJECT-COUNT(WS-CODE).
+
+           DISPLAY ' REJECTED: ' FD-ID-EMPLOYEE ' - '
+                   WS-MESSAGE(WS-CODE).
+
+       0403-00-EXIT.
+           EXIT.
+
+       0404-00-DISPLAY-REJECT-TOTALS.
+
+           IF  WS-REJECT-COUNT(WS-CODE) GREATER ZEROS
+               DISPLAY '*   ' WS-MESSAGE(WS-CODE) ': '
+                       WS-REJECT-COUNT(WS-CODE)
            END-IF.
 
-       0402-00-EXIT.
+       0404-00-EXIT.
            EXIT.
 
       *----------------------------------------------------------------*
@@ -203,11 +277,16 @@
 
            EVALUATE WS-FS-VS001
              WHEN '00'
-               CONTINUE
+               ADD 1               TO WS-COUNT-WRITTEN
+               DISPLAY 'WRITTEN RECORD  '
+               DISPLAY '*------------------------------------------*'
+               DISPLAY 'FD-ID-EMPLOYEE: ' FD-ID-EMPLOYEE
+               DISPLAY 'FD-NAME.......: ' FD-NAME
+               DISPLAY 'FD-DEPT.......: ' FD-DEPT
+               DISPLAY 'FD-SALARY.....: ' FD-SALARY
              WHEN WS-DUPLICATE-KEY
                MOVE 3              TO WS-CODE
-               MOVE 12             TO WS-RETURN-CODE
-               PERFORM 0901-00-ERROR
+               PERFORM 0403-00-REJECT-RECORD
              WHEN OTHER
                MOVE 4              TO WS-CODE
                MOVE 12             TO WS-RETURN-CODE
