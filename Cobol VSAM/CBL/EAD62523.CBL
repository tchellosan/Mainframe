@@ -23,8 +23,13 @@
                ORGANIZATION        IS INDEXED
                ACCESS MODE         IS DYNAMIC
                RECORD KEY          IS FD-ID-EMPLOYEE
+               ALTERNATE RECORD KEY IS FD-DEPT
+                                   WITH DUPLICATES
                FILE STATUS         IS WS-FS-VS001.
 
+           SELECT CHGLOG           ASSIGN TO DA-S-CHGLOG
+               FILE STATUS         IS WS-FS-CHGLOG.
+
       *================================================================*
        DATA                        DIVISION.
       *================================================================*
@@ -39,12 +44,24 @@
            05  FD-DEPT             PIC X(5).
            05  FD-SALARY           PIC 9(3)V9(2).
 
+       FD  CHGLOG RECORDING MODE IS F BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-CHGLOG.
+           05  LOG-ID-EMPLOYEE     PIC X(3).
+           05  LOG-OLD-NAME        PIC X(20).
+           05  LOG-OLD-DEPT        PIC X(5).
+           05  LOG-OLD-SALARY      PIC 9(3)V9(2).
+           05  LOG-NEW-NAME        PIC X(20).
+           05  LOG-NEW-DEPT        PIC X(5).
+           05  LOG-NEW-SALARY      PIC 9(3)V9(2).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
 
        77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62523'.
 
        77  WS-FS-VS001             PIC X(2)            VALUE SPACES.
+       77  WS-FS-CHGLOG            PIC X(2)            VALUE SPACES.
 
        77  WS-PARAGRAPH            PIC X(30)           VALUE SPACES.
        77  WS-RETURN-CODE          PIC 9(2)            VALUE ZEROS.
@@ -67,8 +84,37 @@
            'KEY FIELD INVALID'.
            05  FILLER              PIC X(30)           VALUE
            'REWRITE FAILED'.
+           05  FILLER              PIC X(30)           VALUE
+           'ERROR OPENING CHANGE LOG'.
+           05  FILLER              PIC X(30)           VALUE
+           'ERROR WRITING CHANGE LOG'.
+           05  FILLER              PIC X(30)           VALUE
+           'ERROR CLOSING CHANGE LOG'.
+           05  FILLER              PIC X(30)           VALUE
+           'NAME FIELD NOT INFORMED'.
+           05  FILLER              PIC X(30)           VALUE
+           'DEPT FIELD NOT INFORMED'.
+           05  FILLER              PIC X(30)           VALUE
+           'SALARY FIELD INVALID'.
        01  FILLER                      REDEFINES WS-ERROR-MESSAGE.
-           05  WS-MESSAGE              PIC X(30) OCCURS 7 TIMES.
+           05  WS-MESSAGE              PIC X(30) OCCURS 13 TIMES.
+
+       77  WS-EAD62528             PIC X(8)            VALUE 'EAD62528'.
+
+       01  WS-VAL-COMMAREA.
+           03  WS-VAL-INPUT.
+               05  WS-VAL-NAME     PIC X(20).
+               05  WS-VAL-DEPT     PIC X(5).
+               05  WS-VAL-SALARY   PIC 9(3)V9(2).
+           03  WS-VAL-OUTPUT.
+               05  WS-VAL-VALID-IND
+                                   PIC X(1).
+                   88  WS-VAL-RECORD-VALID      VALUE 'Y'.
+               05  WS-VAL-FIELD-CODE
+                                   PIC 9(1).
+                   88  WS-VAL-NAME-INVALID      VALUE 1.
+                   88  WS-VAL-DEPT-INVALID      VALUE 2.
+                   88  WS-VAL-SALARY-INVALID    VALUE 3.
 
        01  WS-REG-VS001.
            05  WS-VS001-KEY.
@@ -77,6 +123,11 @@
            05  WS-ID-DEPT          PIC X(5).
            05  WS-SALARY           PIC 9(3)V9(2).
 
+       01  WS-OLD-VS001.
+           05  WS-OLD-NAME         PIC X(20).
+           05  WS-OLD-DEPT         PIC X(5).
+           05  WS-OLD-SALARY       PIC 9(3)V9(2).
+
       *================================================================*
        PROCEDURE                   DIVISION.
       *================================================================*
@@ -98,8 +149,12 @@
 
            PERFORM 0402-00-VALIDATE-KEY.
 
+           PERFORM 0403-00-VALIDATE-FIELDS.
+
            PERFORM 0501-00-OPEN-VS001.
 
+           PERFORM 0601-00-OPEN-CHGLOG.
+
       *----------------------------------------------------------------*
        0200-00-CENTRAL-PROCESSING  SECTION.
       *----------------------------------------------------------------*
@@ -113,6 +168,10 @@
            DISPLAY 'FD-DEPT....: ' FD-DEPT.
            DISPLAY 'FD-SALARY.....: ' FD-SALARY.
 
+           MOVE FD-NAME            TO WS-OLD-NAME.
+           MOVE FD-DEPT            TO WS-OLD-DEPT.
+           MOVE FD-SALARY          TO WS-OLD-SALARY.
+
            PERFORM 0503-00-REWRITE-VS001.
 
            DISPLAY SPACES.
@@ -123,12 +182,16 @@
            DISPLAY 'FD-DEPT....: ' FD-DEPT.
            DISPLAY 'FD-SALARY.....: ' FD-SALARY.
 
+           PERFORM 0602-00-WRITE-CHGLOG.
+
       *----------------------------------------------------------------*
        0300-00-FINAL               SECTION.
       *----------------------------------------------------------------*
 
            PERFORM 0504-00-CLOSE-VS001.
 
+           PERFORM 0603-00-CLOSE-CHGLOG.
+
            DISPLAY '*----------------------------------------------*'.
            DISPLAY '* ' WS-PROGRAM
                    ' PROGRAM SUCCESSFULLY EXECUTED       *'.
@@ -166,6 +229,37 @@
        0402-00-EXIT.
            EXIT.
 
+       0403-00-VALIDATE-FIELDS.
+
+           MOVE '0403-00-VALIDATE-FIELDS'
+                                   TO WS-PARAGRAPH.
+
+           MOVE WS-NAME            TO WS-VAL-NAME.
+           MOVE WS-ID-DEPT         TO WS-VAL-DEPT.
+           MOVE WS-SALARY          TO WS-VAL-SALARY.
+
+           CALL WS-EAD62528        USING WS-VAL-COMMAREA.
+
+           EVALUATE TRUE
+             WHEN WS-VAL-RECORD-VALID
+               CONTINUE
+             WHEN WS-VAL-NAME-INVALID
+               MOVE 11             TO WS-CODE
+               MOVE 12             TO WS-RETURN-CODE
+               PERFORM 0901-00-ERROR
+             WHEN WS-VAL-DEPT-INVALID
+               MOVE 12             TO WS-CODE
+               MOVE 12             TO WS-RETURN-CODE
+               PERFORM 0901-00-ERROR
+             WHEN WS-VAL-SALARY-INVALID
+               MOVE 13             TO WS-CODE
+               MOVE 12             TO WS-RETURN-CODE
+               PERFORM 0901-00-ERROR
+           END-EVALUATE.
+
+       0403-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0500-00-FILE-VS001          SECTION.
       *----------------------------------------------------------------*
@@ -255,6 +349,68 @@
        0504-00-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       0600-00-FILE-CHGLOG         SECTION.
+      *----------------------------------------------------------------*
+
+       0601-00-OPEN-CHGLOG.
+
+           OPEN EXTEND CHGLOG.
+
+           EVALUATE WS-FS-CHGLOG
+             WHEN '00'
+               CONTINUE
+             WHEN '05'
+               CONTINUE
+             WHEN OTHER
+               MOVE 8              TO WS-CODE
+               MOVE 12             TO WS-RETURN-CODE
+               PERFORM 0901-00-ERROR
+           END-EVALUATE.
+
+       0601-00-EXIT.
+           EXIT.
+
+       0602-00-WRITE-CHGLOG.
+
+           MOVE FD-ID-EMPLOYEE     TO LOG-ID-EMPLOYEE.
+           MOVE WS-OLD-NAME        TO LOG-OLD-NAME.
+           MOVE WS-OLD-DEPT        TO LOG-OLD-DEPT.
+           MOVE WS-OLD-SALARY      TO LOG-OLD-SALARY.
+           MOVE FD-NAME            TO LOG-NEW-NAME.
+           MOVE FD-DEPT            TO LOG-NEW-DEPT.
+           MOVE FD-SALARY          TO LOG-NEW-SALARY.
+
+           WRITE REG-CHGLOG.
+
+           EVALUATE WS-FS-CHGLOG
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               MOVE 9              TO WS-CODE
+               MOVE 12             TO WS-RETURN-CODE
+               PERFORM 0901-00-ERROR
+           END-EVALUATE.
+
+       0602-00-EXIT.
+           EXIT.
+
+       0603-00-CLOSE-CHGLOG.
+
+           CLOSE CHGLOG.
+
+           EVALUATE WS-FS-CHGLOG
+             WHEN '00'
+               CONTINUE
+             WHEN OTHER
+               MOVE 10             TO WS-CODE
+               MOVE 12             TO WS-RETURN-CODE
+               PERFORM 0901-00-ERROR
+           END-EVALUATE.
+
+       0603-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0900-00-ERROR               SECTION.
       *----------------------------------------------------------------*
