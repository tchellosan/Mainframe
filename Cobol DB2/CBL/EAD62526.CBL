@@ -0,0 +1,241 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID.                 EAD62526.
+       AUTHOR.                     MARCELO SILVA.
+       DATE-WRITTEN.               AUG/2026.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *   PROGRAMMER    : MARCELO SILVA                                *
+      *   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
+      *   PROGRAM       : EAD62526                                     *
+      *   LANGUAGE      : COBOL/DB2                                    *
+      *   TARGET        : AUDIT NAME-LEN/EMAIL-LEN ON EMPLOYEE TABLE   *
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                 DIVISION.
+      *================================================================*
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *================================================================*
+       DATA                        DIVISION.
+      *================================================================*
+       WORKING-STORAGE             SECTION.
+
+       77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62526'.
+
+       77  WS-FMT-SQLCODE          PIC -9(3)           VALUE ZEROS.
+
+       77  WS-NULL-EMAIL           PIC S9(4) COMP      VALUE ZEROS.
+
+       01  WS-EMP-ROW.
+           05  WS-ID-EMPLOYEE      PIC X(4)            VALUE SPACES.
+           05  WS-NAME             PIC X(30)           VALUE SPACES.
+           05  WS-NAME-LEN         PIC S9(2) COMP-3    VALUE ZEROS.
+           05  WS-EMAIL            PIC X(30)           VALUE SPACES.
+           05  WS-EMAIL-LEN        PIC S9(2) COMP-3    VALUE ZEROS.
+
+       77  WS-AMOUNT-LETTERS       PIC S9(2) COMP-3    VALUE ZEROS.
+       77  WS-TEXT                 PIC X(30)           VALUE SPACES.
+
+       77  WS-RECOMPUTED-NAME-LEN  PIC S9(2) COMP-3    VALUE ZEROS.
+       77  WS-RECOMPUTED-EMAIL-LEN PIC S9(2) COMP-3    VALUE ZEROS.
+
+       77  WS-ROW-COUNT            PIC 9(5)            VALUE ZEROS.
+       77  WS-MISMATCH-COUNT       PIC 9(5)            VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *  DB2 AREA                                                      *
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CSR-EMPLOYEES CURSOR FOR
+                SELECT ID_EMPLOYEE
+                     , NAME
+                     , NAME_LEN
+                     , EMAIL
+                     , EMAIL_LEN
+                  FROM EAD625.EMPLOYEE
+                 ORDER BY ID_EMPLOYEE
+           END-EXEC.
+
+      *================================================================*
+       PROCEDURE                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-00-MAIN                SECTION.
+      *----------------------------------------------------------------*
+
+       0001-00-MAIN.
+
+           PERFORM 0101-00-INITIAL.
+
+           PERFORM 0201-00-CENTRAL-PROCESSING
+             UNTIL SQLCODE         EQUAL +100.
+
+           PERFORM 0901-00-FINAL.
+
+           STOP RUN.
+
+       0001-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0100-00-INITIAL             SECTION.
+      *----------------------------------------------------------------*
+
+       0101-00-INITIAL.
+
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '*  NAME-LEN / EMAIL-LEN AUDIT REPORT            *'.
+           DISPLAY '*----------------------------------------------*'.
+
+           PERFORM 0301-00-OPEN-CSR-EMPLOYEES.
+
+       0101-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0200-00-CENTRAL-PROCESSING  SECTION.
+      *----------------------------------------------------------------*
+
+       0201-00-CENTRAL-PROCESSING.
+
+           ADD 1                    TO WS-ROW-COUNT.
+
+           MOVE WS-NAME             TO WS-TEXT
+           PERFORM 0205-00-AMOUNT-LETTERS-TEXT
+           MOVE WS-AMOUNT-LETTERS   TO WS-RECOMPUTED-NAME-LEN.
+
+           MOVE WS-EMAIL            TO WS-TEXT
+           PERFORM 0205-00-AMOUNT-LETTERS-TEXT
+           MOVE WS-AMOUNT-LETTERS   TO WS-RECOMPUTED-EMAIL-LEN.
+
+           IF  WS-NAME-LEN          NOT EQUAL WS-RECOMPUTED-NAME-LEN
+               DISPLAY WS-ID-EMPLOYEE ' NAME-LEN MISMATCH - '
+                       'STORED: ' WS-NAME-LEN
+                       ' RECOMPUTED: ' WS-RECOMPUTED-NAME-LEN
+               ADD 1                TO WS-MISMATCH-COUNT
+           END-IF.
+
+           IF  WS-EMAIL-LEN         NOT EQUAL WS-RECOMPUTED-EMAIL-LEN
+               DISPLAY WS-ID-EMPLOYEE ' EMAIL-LEN MISMATCH - '
+                       'STORED: ' WS-EMAIL-LEN
+                       ' RECOMPUTED: ' WS-RECOMPUTED-EMAIL-LEN
+               ADD 1                TO WS-MISMATCH-COUNT
+           END-IF.
+
+           PERFORM 0302-00-FETCH-CSR-EMPLOYEES.
+
+       0201-00-EXIT.
+           EXIT.
+
+       0205-00-AMOUNT-LETTERS-TEXT.
+
+           PERFORM VARYING WS-AMOUNT-LETTERS FROM 30 BY -1
+               UNTIL WS-AMOUNT-LETTERS EQUAL ZEROS
+                  OR WS-TEXT(WS-AMOUNT-LETTERS:1)
+                                   NOT EQUAL SPACES
+               CONTINUE
+           END-PERFORM.
+
+       0205-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0300-00-EMPLOYEES           SECTION.
+      *----------------------------------------------------------------*
+
+       0301-00-OPEN-CSR-EMPLOYEES.
+
+           EXEC SQL
+               OPEN CSR-EMPLOYEES
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               PERFORM 0302-00-FETCH-CSR-EMPLOYEES
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0301-00-OPEN-CSR-EMPLOYEES.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0301-00-EXIT.
+           EXIT.
+
+       0302-00-FETCH-CSR-EMPLOYEES.
+
+           INITIALIZE WS-EMP-ROW.
+
+           EXEC SQL
+               FETCH CSR-EMPLOYEES
+                INTO :WS-ID-EMPLOYEE
+                   , :WS-NAME
+                   , :WS-NAME-LEN
+                   , :WS-EMAIL INDICATOR :WS-NULL-EMAIL
+                   , :WS-EMAIL-LEN
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               IF  WS-NULL-EMAIL    EQUAL -1
+                   MOVE SPACES      TO WS-EMAIL
+               END-IF
+             WHEN +100
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0302-00-FETCH-CSR-EMPLOYEES.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0302-00-EXIT.
+           EXIT.
+
+       0303-00-CLOSE-CSR-EMPLOYEES.
+
+           EXEC SQL
+               CLOSE CSR-EMPLOYEES
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0303-00-CLOSE-CSR-EMPLOYEES.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0303-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0900-00-FINAL               SECTION.
+      *----------------------------------------------------------------*
+
+       0901-00-FINAL.
+
+           PERFORM 0303-00-CLOSE-CSR-EMPLOYEES.
+
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '*  ROWS CHECKED..: ' WS-ROW-COUNT.
+           DISPLAY '*  MISMATCHES....: ' WS-MISMATCH-COUNT.
+           DISPLAY '* ' WS-PROGRAM
+                   ' PROGRAM SUCCESSFULLY EXECUTED       *'.
+           DISPLAY '*----------------------------------------------*'.
+
+       0901-00-EXIT.
+           EXIT.
