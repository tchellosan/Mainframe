@@ -29,7 +29,26 @@
 
        77  WS-FMT-SQLCODE          PIC -9(3)           VALUE ZEROS.
 
-       77  WS-NULL-EMAIL           PIC S9(4) COMP      VALUE ZEROS.
+       77  WS-ID-DEPT              PIC X(3)            VALUE SPACES.
+       77  WS-SALARY-LOW           PIC 9(6)V9(2)       VALUE ZEROS.
+       77  WS-SALARY-HIGH          PIC 9(6)V9(2)       VALUE ZEROS.
+
+       77  WS-ROWSET-SIZE          PIC S9(4) COMP      VALUE 100.
+       77  WS-ROWS-FETCHED         PIC S9(9) COMP      VALUE ZEROS.
+       77  WS-ROW-IDX              PIC S9(4) COMP      VALUE 1.
+
+       01  WS-ARR-EADD0002.
+           05  WS-ARR-ROW          OCCURS 100 TIMES.
+               10  WS-ARR-ID-EMPLOYEE  PIC X(4).
+               10  WS-ARR-NAME         PIC X(30).
+               10  WS-ARR-SALARY       PIC 9(6)V9(2).
+               10  WS-ARR-ID-DEPT      PIC X(3).
+               10  WS-ARR-ADMISSION    PIC X(10).
+               10  WS-ARR-AGE          PIC 9(2).
+               10  WS-ARR-EMAIL        PIC X(30).
+               10  WS-ARR-STATUS       PIC X(1).
+
+       01  WS-ARR-NULL-EMAIL       PIC S9(4) COMP OCCURS 100 TIMES.
 
       *----------------------------------------------------------------*
       *  DB2 AREA                                                      *
@@ -44,7 +63,8 @@
            END-EXEC.
 
            EXEC SQL
-               DECLARE CSR-EADD0002 CURSOR FOR
+               DECLARE CSR-EADD0002 CURSOR
+               WITH ROWSET POSITIONING FOR
                 SELECT ID_EMPLOYEE
                      , NAME
                      , SALARY
@@ -52,7 +72,12 @@
                      , ADMISSION
                      , AGE
                      , EMAIL
+                     , STATUS
                   FROM EAD625.EMPLOYEE
+                 WHERE (:WS-ID-DEPT = '   ' OR ID_DEPT = :WS-ID-DEPT)
+                   AND (:WS-SALARY-LOW = 0 OR SALARY >= :WS-SALARY-LOW)
+                   AND (:WS-SALARY-HIGH = 0
+                        OR SALARY <= :WS-SALARY-HIGH)
                  ORDER BY SALARY
            END-EXEC.
 
@@ -68,7 +93,7 @@
            PERFORM 0101-00-INITIAL.
 
            PERFORM 0201-00-CENTRAL-PROCESSING
-             UNTIL SQLCODE         EQUAL +100.
+             UNTIL WS-ROWS-FETCHED EQUAL ZEROS.
 
            PERFORM 0901-00-FINAL.
 
@@ -83,6 +108,10 @@
 
        0101-00-INITIAL.
 
+           ACCEPT WS-ID-DEPT       FROM SYSIN.
+           ACCEPT WS-SALARY-LOW    FROM SYSIN.
+           ACCEPT WS-SALARY-HIGH   FROM SYSIN.
+
            PERFORM 0301-00-OPEN-CSR-EADD0002.
 
        0101-00-EXIT.
@@ -94,17 +123,26 @@
 
        0201-00-CENTRAL-PROCESSING.
 
-           DISPLAY 'ID-EMPLOYEE: ' ID-EMPLOYEE OF EADD0002.
-           DISPLAY 'NAME.......: ' NAME-TEXT   OF EADD0002.
-           MOVE SALARY OF EADD0002 TO WS-FMT-SALARY.
-           DISPLAY 'SALARY.....: ' WS-FMT-SALARY.
-           DISPLAY 'ID-DEPT....: ' ID-DEPT     OF EADD0002.
-           DISPLAY 'ADMISSION..: ' ADMISSION   OF EADD0002.
-           DISPLAY 'AGE........: ' AGE         OF EADD0002.
-           DISPLAY 'EMAIL......: ' EMAIL-TEXT  OF EADD0002.
-           DISPLAY SPACES.
-
-           PERFORM 0302-00-FETCH-CSR-EADD0002.
+           IF  WS-ROW-IDX          GREATER WS-ROWS-FETCHED
+               PERFORM 0302-00-FETCH-CSR-EADD0002
+           END-IF.
+
+           IF  WS-ROWS-FETCHED     GREATER ZEROS
+               DISPLAY 'ID-EMPLOYEE: '
+                       WS-ARR-ID-EMPLOYEE(WS-ROW-IDX).
+               DISPLAY 'NAME.......: ' WS-ARR-NAME(WS-ROW-IDX).
+               MOVE WS-ARR-SALARY(WS-ROW-IDX)
+                                   TO WS-FMT-SALARY
+               DISPLAY 'SALARY.....: ' WS-FMT-SALARY.
+               DISPLAY 'ID-DEPT....: ' WS-ARR-ID-DEPT(WS-ROW-IDX).
+               DISPLAY 'ADMISSION..: ' WS-ARR-ADMISSION(WS-ROW-IDX).
+               DISPLAY 'AGE........: ' WS-ARR-AGE(WS-ROW-IDX).
+               DISPLAY 'EMAIL......: ' WS-ARR-EMAIL(WS-ROW-IDX).
+               DISPLAY 'STATUS.....: ' WS-ARR-STATUS(WS-ROW-IDX).
+               DISPLAY SPACES.
+
+               ADD 1               TO WS-ROW-IDX
+           END-IF.
 
        0201-00-EXIT.
            EXIT.
@@ -135,27 +173,35 @@
 
        0302-00-FETCH-CSR-EADD0002.
 
-           INITIALIZE EADD0002 REPLACING NUMERIC      BY ZEROS
-                                         ALPHANUMERIC BY SPACES.
+           INITIALIZE WS-ARR-EADD0002.
+
+           MOVE ZEROS              TO WS-ROWS-FETCHED.
+           MOVE 1                  TO WS-ROW-IDX.
 
            EXEC SQL
-               FETCH CSR-EADD0002
-                INTO :EADD0002.ID-EMPLOYEE
-                   , :EADD0002.NAME
-                   , :EADD0002.SALARY
-                   , :EADD0002.ID-DEPT
-                   , :EADD0002.ADMISSION
-                   , :EADD0002.AGE
-                   , :EADD0002.EMAIL INDICATOR :WS-NULL-EMAIL
+               FETCH NEXT ROWSET FROM CSR-EADD0002
+               FOR :WS-ROWSET-SIZE ROWS
+                INTO :WS-ARR-ID-EMPLOYEE
+                   , :WS-ARR-NAME
+                   , :WS-ARR-SALARY
+                   , :WS-ARR-ID-DEPT
+                   , :WS-ARR-ADMISSION
+                   , :WS-ARR-AGE
+                   , :WS-ARR-EMAIL INDICATOR :WS-ARR-NULL-EMAIL
+                   , :WS-ARR-STATUS
            END-EXEC.
 
            EVALUATE SQLCODE
              WHEN ZEROS
-               IF  WS-NULL-EMAIL   EQUAL -1
-                   MOVE SPACES     TO EMAIL-TEXT OF EADD0002
-               END-IF
+               MOVE SQLERRD (3)    TO WS-ROWS-FETCHED
+               PERFORM 0304-00-LIMPAR-EMAILS-NULOS
              WHEN +100
-               DISPLAY 'THERE ARE NO MORE LINES TO BE READ.'
+               MOVE SQLERRD (3)    TO WS-ROWS-FETCHED
+               IF  WS-ROWS-FETCHED GREATER ZEROS
+                   PERFORM 0304-00-LIMPAR-EMAILS-NULOS
+               ELSE
+                   DISPLAY 'THERE ARE NO MORE LINES TO BE READ.'
+               END-IF
              WHEN OTHER
                MOVE SQLCODE        TO WS-FMT-SQLCODE
                DISPLAY ' ERROR FOUND IN 0302-00-FETCH-CSR-EADD0002.'
@@ -167,6 +213,20 @@
        0302-00-EXIT.
            EXIT.
 
+       0304-00-LIMPAR-EMAILS-NULOS.
+
+           PERFORM VARYING WS-ROW-IDX FROM 1 BY 1
+                   UNTIL WS-ROW-IDX GREATER WS-ROWS-FETCHED
+               IF  WS-ARR-NULL-EMAIL(WS-ROW-IDX) EQUAL -1
+                   MOVE SPACES     TO WS-ARR-EMAIL(WS-ROW-IDX)
+               END-IF
+           END-PERFORM.
+
+           MOVE 1                  TO WS-ROW-IDX.
+
+       0304-00-EXIT.
+           EXIT.
+
        0303-00-CLOSE-CSR-EADD0002.
 
            EXEC SQL
@@ -201,4 +261,4 @@
            DISPLAY '*----------------------------------------------*'.
 
        0901-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
