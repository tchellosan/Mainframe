@@ -27,10 +27,22 @@
 
        77  WS-ID-EMPLOYEE          PIC X(4)            VALUE SPACES.
 
+       77  WS-SEARCH-IND           PIC X(1)            VALUE '1'.
+           88  WS-SEARCH-BY-ID                         VALUE '1'.
+           88  WS-SEARCH-BY-NAME                       VALUE '2'.
+           88  WS-SEARCH-BY-DEPT                       VALUE '3'.
+
+       77  WS-PARTIAL-NAME         PIC X(30)           VALUE SPACES.
+       77  WS-NAME-PATTERN         PIC X(32)           VALUE SPACES.
+
+       77  WS-ID-DEPT              PIC X(3)            VALUE SPACES.
+
        77  WS-FMT-SALARY           PIC ZZZ.ZZ9,99      VALUE ZEROS.
 
        77  WS-FMT-SQLCODE          PIC -9(3)           VALUE ZEROS.
 
+       77  WS-NULL-EMAIL           PIC S9(4) COMP      VALUE ZEROS.
+
       *----------------------------------------------------------------*
       *  DB2 AREA                                                      *
       *----------------------------------------------------------------*
@@ -43,6 +55,36 @@
                INCLUDE EADD0002
            END-EXEC.
 
+           EXEC SQL
+               DECLARE CSR-NAME CURSOR FOR
+                SELECT ID_EMPLOYEE
+                     , NAME
+                     , SALARY
+                     , ID_DEPT
+                     , ADMISSION
+                     , AGE
+                     , EMAIL
+                     , STATUS
+                  FROM EAD625.EMPLOYEE
+                 WHERE NAME LIKE :WS-NAME-PATTERN
+                 ORDER BY NAME
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CSR-DEPT CURSOR FOR
+                SELECT ID_EMPLOYEE
+                     , NAME
+                     , SALARY
+                     , ID_DEPT
+                     , ADMISSION
+                     , AGE
+                     , EMAIL
+                     , STATUS
+                  FROM EAD625.EMPLOYEE
+                 WHERE ID_DEPT = :WS-ID-DEPT
+                 ORDER BY ID_EMPLOYEE
+           END-EXEC.
+
       *================================================================*
        PROCEDURE                   DIVISION.
       *================================================================*
@@ -54,9 +96,15 @@
 
            PERFORM 0101-00-INITIAL.
 
-           IF  SQLCODE             EQUAL ZEROS
-               PERFORM 0201-00-CENTRAL-PROCESSING
-           END-IF.
+           EVALUATE TRUE
+             WHEN WS-SEARCH-BY-ID
+               IF  SQLCODE         EQUAL ZEROS
+                   PERFORM 0201-00-CENTRAL-PROCESSING
+               END-IF
+             WHEN WS-SEARCH-BY-NAME OR WS-SEARCH-BY-DEPT
+               PERFORM 0202-00-LIST-PROCESSING
+                 UNTIL SQLCODE     EQUAL +100
+           END-EVALUATE.
 
            PERFORM 0901-00-FINAL.
 
@@ -71,9 +119,21 @@
 
        0101-00-INITIAL.
 
-           ACCEPT WS-ID-EMPLOYEE   FROM SYSIN.
+           ACCEPT WS-SEARCH-IND    FROM SYSIN.
 
-           PERFORM 0301-00-SELECT-EMPLOYEE.
+           EVALUATE TRUE
+             WHEN WS-SEARCH-BY-NAME
+               ACCEPT WS-PARTIAL-NAME
+                                   FROM SYSIN
+               PERFORM 0304-00-OPEN-CSR-NAME
+             WHEN WS-SEARCH-BY-DEPT
+               ACCEPT WS-ID-DEPT  FROM SYSIN
+               PERFORM 0306-00-OPEN-CSR-DEPT
+             WHEN OTHER
+               ACCEPT WS-ID-EMPLOYEE
+                                   FROM SYSIN
+               PERFORM 0301-00-SELECT-EMPLOYEE
+           END-EVALUATE.
 
        0101-00-EXIT.
            EXIT.
@@ -92,10 +152,34 @@
            DISPLAY 'ADMISSION..: ' ADMISSION   OF EADD0002.
            DISPLAY 'AGE........: ' AGE         OF EADD0002.
            DISPLAY 'EMAIL......: ' EMAIL-TEXT  OF EADD0002.
+           DISPLAY 'STATUS.....: ' STATUS      OF EADD0002.
 
        0201-00-EXIT.
            EXIT.
 
+       0202-00-LIST-PROCESSING.
+
+           DISPLAY 'ID-EMPLOYEE: ' ID-EMPLOYEE OF EADD0002.
+           DISPLAY 'NAME.......: ' NAME-TEXT   OF EADD0002.
+           MOVE SALARY OF EADD0002 TO WS-FMT-SALARY.
+           DISPLAY 'SALARY.....: ' WS-FMT-SALARY.
+           DISPLAY 'ID-DEPT....: ' ID-DEPT     OF EADD0002.
+           DISPLAY 'ADMISSION..: ' ADMISSION   OF EADD0002.
+           DISPLAY 'AGE........: ' AGE         OF EADD0002.
+           DISPLAY 'EMAIL......: ' EMAIL-TEXT  OF EADD0002.
+           DISPLAY 'STATUS.....: ' STATUS      OF EADD0002.
+           DISPLAY SPACES.
+
+           EVALUATE TRUE
+             WHEN WS-SEARCH-BY-NAME
+               PERFORM 0305-00-FETCH-CSR-NAME
+             WHEN WS-SEARCH-BY-DEPT
+               PERFORM 0307-00-FETCH-CSR-DEPT
+           END-EVALUATE.
+
+       0202-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0300-00-EADD0002            SECTION.
       *----------------------------------------------------------------*
@@ -112,20 +196,24 @@
                     , ADMISSION
                     , AGE
                     , EMAIL
+                    , STATUS
                  INTO :EADD0002.ID-EMPLOYEE
                     , :EADD0002.NAME
                     , :EADD0002.SALARY
                     , :EADD0002.ID-DEPT
                     , :EADD0002.ADMISSION
                     , :EADD0002.AGE
-                    , :EADD0002.EMAIL
+                    , :EADD0002.EMAIL INDICATOR :WS-NULL-EMAIL
+                    , :EADD0002.STATUS
                  FROM EAD625.EMPLOYEE
                 WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
            END-EXEC.
 
            EVALUATE SQLCODE
              WHEN ZEROS
-               CONTINUE
+               IF  WS-NULL-EMAIL   EQUAL -1
+                   MOVE SPACES     TO EMAIL-TEXT OF EADD0002
+               END-IF
              WHEN +100
                DISPLAY 'EMPLOYEE NOT FOUND'
                STOP RUN
@@ -140,16 +228,180 @@
        0301-00-EXIT.
            EXIT.
 
+       0304-00-OPEN-CSR-NAME.
+
+           STRING '%'              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PARTIAL-NAME)
+                                   DELIMITED BY SIZE
+                  '%'              DELIMITED BY SIZE
+                  INTO WS-NAME-PATTERN
+           END-STRING.
+
+           EXEC SQL
+               OPEN CSR-NAME
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               PERFORM 0305-00-FETCH-CSR-NAME
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0304-00-OPEN-CSR-NAME.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0304-00-EXIT.
+           EXIT.
+
+       0305-00-FETCH-CSR-NAME.
+
+           INITIALIZE EADD0002 REPLACING NUMERIC      BY ZEROS
+                                         ALPHANUMERIC BY SPACES.
+
+           EXEC SQL
+               FETCH CSR-NAME
+                INTO :EADD0002.ID-EMPLOYEE
+                   , :EADD0002.NAME
+                   , :EADD0002.SALARY
+                   , :EADD0002.ID-DEPT
+                   , :EADD0002.ADMISSION
+                   , :EADD0002.AGE
+                   , :EADD0002.EMAIL INDICATOR :WS-NULL-EMAIL
+                   , :EADD0002.STATUS
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               IF  WS-NULL-EMAIL   EQUAL -1
+                   MOVE SPACES     TO EMAIL-TEXT OF EADD0002
+               END-IF
+             WHEN +100
+               DISPLAY 'NO EMPLOYEES FOUND FOR THE GIVEN NAME.'
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0305-00-FETCH-CSR-NAME.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0305-00-EXIT.
+           EXIT.
+
+       0306-00-OPEN-CSR-DEPT.
+
+           EXEC SQL
+               OPEN CSR-DEPT
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               PERFORM 0307-00-FETCH-CSR-DEPT
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0306-00-OPEN-CSR-DEPT.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0306-00-EXIT.
+           EXIT.
+
+       0307-00-FETCH-CSR-DEPT.
+
+           INITIALIZE EADD0002 REPLACING NUMERIC      BY ZEROS
+                                         ALPHANUMERIC BY SPACES.
+
+           EXEC SQL
+               FETCH CSR-DEPT
+                INTO :EADD0002.ID-EMPLOYEE
+                   , :EADD0002.NAME
+                   , :EADD0002.SALARY
+                   , :EADD0002.ID-DEPT
+                   , :EADD0002.ADMISSION
+                   , :EADD0002.AGE
+                   , :EADD0002.EMAIL INDICATOR :WS-NULL-EMAIL
+                   , :EADD0002.STATUS
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               IF  WS-NULL-EMAIL   EQUAL -1
+                   MOVE SPACES     TO EMAIL-TEXT OF EADD0002
+               END-IF
+             WHEN +100
+               DISPLAY 'NO EMPLOYEES FOUND FOR THE GIVEN DEPARTMENT.'
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0307-00-FETCH-CSR-DEPT.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0307-00-EXIT.
+           EXIT.
+
+       0308-00-CLOSE-CSR-NAME.
+
+           EXEC SQL
+               CLOSE CSR-NAME
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0308-00-CLOSE-CSR-NAME.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0308-00-EXIT.
+           EXIT.
+
+       0309-00-CLOSE-CSR-DEPT.
+
+           EXEC SQL
+               CLOSE CSR-DEPT
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0309-00-CLOSE-CSR-DEPT.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0309-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0900-00-FINAL               SECTION.
       *----------------------------------------------------------------*
 
        0901-00-FINAL.
 
+           EVALUATE TRUE
+             WHEN WS-SEARCH-BY-NAME
+               PERFORM 0308-00-CLOSE-CSR-NAME
+             WHEN WS-SEARCH-BY-DEPT
+               PERFORM 0309-00-CLOSE-CSR-DEPT
+           END-EVALUATE.
+
            DISPLAY '*----------------------------------------------*'.
            DISPLAY '* ' WS-PROGRAM
                    ' PROGRAM SUCCESSFULLY EXECUTED       *'.
            DISPLAY '*----------------------------------------------*'.
 
        0901-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
