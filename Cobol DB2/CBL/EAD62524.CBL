@@ -0,0 +1,216 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID.                 EAD62524.
+       AUTHOR.                     MARCELO SILVA.
+       DATE-WRITTEN.               AUG/2026.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *   PROGRAMMER    : MARCELO SILVA                                *
+      *   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
+      *   PROGRAM       : EAD62524                                     *
+      *   LANGUAGE      : COBOL/DB2                                    *
+      *   TARGET        : SALARY-BAND SUMMARY REPORT BY DEPARTMENT     *
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                 DIVISION.
+      *================================================================*
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *================================================================*
+       DATA                        DIVISION.
+      *================================================================*
+       WORKING-STORAGE             SECTION.
+
+       77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62524'.
+
+       77  WS-FMT-SQLCODE          PIC -9(3)           VALUE ZEROS.
+
+       01  WS-BAND-ROW.
+           05  WS-ID-DEPT          PIC X(3)            VALUE SPACES.
+           05  WS-CNT-LOW          PIC 9(5)            VALUE ZEROS.
+           05  WS-CNT-MID          PIC 9(5)            VALUE ZEROS.
+           05  WS-CNT-HIGH         PIC 9(5)            VALUE ZEROS.
+
+       01  WS-TOTALS.
+           05  WS-TOTAL-LOW        PIC 9(6)            VALUE ZEROS.
+           05  WS-TOTAL-MID        PIC 9(6)            VALUE ZEROS.
+           05  WS-TOTAL-HIGH       PIC 9(6)            VALUE ZEROS.
+
+       77  WS-FMT-CNT              PIC ZZZ9            VALUE ZEROS.
+       77  WS-FMT-TOTAL            PIC ZZZZZ9          VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *  DB2 AREA                                                      *
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CSR-BANDS CURSOR FOR
+                SELECT ID_DEPT
+                     , SUM(CASE WHEN SALARY < 3000 THEN 1 ELSE 0 END)
+                     , SUM(CASE WHEN SALARY BETWEEN 3000 AND 6000
+                                THEN 1 ELSE 0 END)
+                     , SUM(CASE WHEN SALARY > 6000 THEN 1 ELSE 0 END)
+                  FROM EAD625.EMPLOYEE
+                 GROUP BY ID_DEPT
+                 ORDER BY ID_DEPT
+           END-EXEC.
+
+      *================================================================*
+       PROCEDURE                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-00-MAIN                SECTION.
+      *----------------------------------------------------------------*
+
+       0001-00-MAIN.
+
+           PERFORM 0101-00-INITIAL.
+
+           PERFORM 0201-00-CENTRAL-PROCESSING
+             UNTIL SQLCODE         EQUAL +100.
+
+           PERFORM 0901-00-FINAL.
+
+           STOP RUN.
+
+       0001-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0100-00-INITIAL             SECTION.
+      *----------------------------------------------------------------*
+
+       0101-00-INITIAL.
+
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '*  SALARY-BAND SUMMARY BY DEPARTMENT            *'.
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY 'DEPT  UNDER-3000  3000-6000  OVER-6000'.
+
+           PERFORM 0301-00-OPEN-CSR-BANDS.
+
+       0101-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0200-00-CENTRAL-PROCESSING  SECTION.
+      *----------------------------------------------------------------*
+
+       0201-00-CENTRAL-PROCESSING.
+
+           MOVE WS-CNT-LOW          TO WS-FMT-CNT
+           DISPLAY WS-ID-DEPT       '   ' WS-FMT-CNT WITH NO ADVANCING
+           MOVE WS-CNT-MID          TO WS-FMT-CNT
+           DISPLAY '       ' WS-FMT-CNT WITH NO ADVANCING
+           MOVE WS-CNT-HIGH         TO WS-FMT-CNT
+           DISPLAY '      ' WS-FMT-CNT.
+
+           ADD WS-CNT-LOW           TO WS-TOTAL-LOW
+           ADD WS-CNT-MID           TO WS-TOTAL-MID
+           ADD WS-CNT-HIGH          TO WS-TOTAL-HIGH.
+
+           PERFORM 0302-00-FETCH-CSR-BANDS.
+
+       0201-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0300-00-BANDS               SECTION.
+      *----------------------------------------------------------------*
+
+       0301-00-OPEN-CSR-BANDS.
+
+           EXEC SQL
+               OPEN CSR-BANDS
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               PERFORM 0302-00-FETCH-CSR-BANDS
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0301-00-OPEN-CSR-BANDS.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0301-00-EXIT.
+           EXIT.
+
+       0302-00-FETCH-CSR-BANDS.
+
+           INITIALIZE WS-BAND-ROW.
+
+           EXEC SQL
+               FETCH CSR-BANDS
+                INTO :WS-ID-DEPT
+                   , :WS-CNT-LOW
+                   , :WS-CNT-MID
+                   , :WS-CNT-HIGH
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN +100
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0302-00-FETCH-CSR-BANDS.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0302-00-EXIT.
+           EXIT.
+
+       0303-00-CLOSE-CSR-BANDS.
+
+           EXEC SQL
+               CLOSE CSR-BANDS
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0303-00-CLOSE-CSR-BANDS.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0303-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0900-00-FINAL               SECTION.
+      *----------------------------------------------------------------*
+
+       0901-00-FINAL.
+
+           PERFORM 0303-00-CLOSE-CSR-BANDS.
+
+           MOVE WS-TOTAL-LOW        TO WS-FMT-TOTAL
+           DISPLAY 'TOTAL UNDER-3000.: ' WS-FMT-TOTAL.
+           MOVE WS-TOTAL-MID        TO WS-FMT-TOTAL
+           DISPLAY 'TOTAL 3000-6000..: ' WS-FMT-TOTAL.
+           MOVE WS-TOTAL-HIGH       TO WS-FMT-TOTAL
+           DISPLAY 'TOTAL OVER-6000..: ' WS-FMT-TOTAL.
+
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '* ' WS-PROGRAM
+                   ' PROGRAM SUCCESSFULLY EXECUTED       *'.
+           DISPLAY '*----------------------------------------------*'.
+
+       0901-00-EXIT.
+           EXIT.
