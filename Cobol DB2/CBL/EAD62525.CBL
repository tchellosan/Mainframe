@@ -0,0 +1,276 @@
+      *================================================================*
+       IDENTIFICATION              DIVISION.
+      *================================================================*
+       PROGRAM-ID.                 EAD62525.
+       AUTHOR.                     MARCELO SILVA.
+       DATE-WRITTEN.               AUG/2026.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *   PROGRAMMER    : MARCELO SILVA                                *
+      *   EMAIL         : TCHELLOSAN@GMAIL.COM                         *
+      *   PROGRAM       : EAD62525                                     *
+      *   LANGUAGE      : COBOL/DB2                                    *
+      *   TARGET        : HIRE-ANNIVERSARY ALERT REPORT                *
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                 DIVISION.
+      *================================================================*
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *================================================================*
+       DATA                        DIVISION.
+      *================================================================*
+       WORKING-STORAGE             SECTION.
+
+       77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62525'.
+
+       77  WS-FMT-SQLCODE          PIC -9(3)           VALUE ZEROS.
+
+       01  WS-EMP-ROW.
+           05  WS-ID-EMPLOYEE      PIC X(4)            VALUE SPACES.
+           05  WS-NAME             PIC X(30)           VALUE SPACES.
+           05  WS-ID-DEPT          PIC X(3)            VALUE SPACES.
+           05  WS-ADMISSION        PIC X(10)           VALUE SPACES.
+           05  FILLER              REDEFINES WS-ADMISSION.
+               10  WS-ADM-YEAR     PIC X(4).
+               10  FILLER          PIC X(1).
+               10  WS-ADM-MONTH    PIC X(2).
+               10  FILLER          PIC X(1).
+               10  WS-ADM-DAY      PIC X(2).
+
+       77  WS-YEARS-SERVICE        PIC 9(3)            VALUE ZEROS.
+       77  WS-ANNIV-YEAR-ADJ       PIC 9(1)            VALUE ZEROS.
+
+       01  WS-SYS-DATE.
+           03  WS-SYS-YEAR         PIC 9(2)            VALUE ZEROS.
+           03  WS-SYS-MONTH        PIC 9(2)            VALUE ZEROS.
+           03  WS-SYS-DAY          PIC 9(2)            VALUE ZEROS.
+
+       01  WS-COMMAREA.
+           03  WS-INPUT.
+               05  WS-CALL-MONTH   PIC 9(2)            VALUE ZEROS.
+               05  WS-CALL-DAY     PIC 9(1)            VALUE ZEROS.
+               05  WS-CALL-YEAR    PIC 9(2)            VALUE ZEROS.
+               05  WS-CALL-DAY-OF-MONTH
+                                   PIC 9(2)            VALUE ZEROS.
+           03  WS-OUTPUT.
+               05  WS-CALL-NAME-MONTH
+                                   PIC X(9)            VALUE SPACES.
+               05  WS-CALL-NAME-DAY-WEEK
+                                   PIC X(9)            VALUE SPACES.
+               05  WS-CALL-DAY-OF-YEAR
+                                   PIC 9(3)            VALUE ZEROS.
+               05  WS-CALL-WEEK-NUMBER
+                                   PIC 9(2)            VALUE ZEROS.
+
+       77  WS-EAD62515             PIC X(8)            VALUE 'EAD62515'.
+
+       77  WS-TODAY-DAY-OF-YEAR    PIC 9(3)            VALUE ZEROS.
+       77  WS-ANNIV-DAY-OF-YEAR    PIC 9(3)            VALUE ZEROS.
+       77  WS-DAYS-UNTIL           PIC S9(4)           VALUE ZEROS.
+
+       77  WS-ALERT-COUNT          PIC 9(5)            VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *  DB2 AREA                                                      *
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CSR-EMPLOYEES CURSOR FOR
+                SELECT ID_EMPLOYEE
+                     , NAME
+                     , ID_DEPT
+                     , ADMISSION
+                  FROM EAD625.EMPLOYEE
+                 ORDER BY ID_EMPLOYEE
+           END-EXEC.
+
+      *================================================================*
+       PROCEDURE                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       0000-00-MAIN                SECTION.
+      *----------------------------------------------------------------*
+
+       0001-00-MAIN.
+
+           PERFORM 0101-00-INITIAL.
+
+           PERFORM 0201-00-CENTRAL-PROCESSING
+             UNTIL SQLCODE         EQUAL +100.
+
+           PERFORM 0901-00-FINAL.
+
+           STOP RUN.
+
+       0001-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0100-00-INITIAL             SECTION.
+      *----------------------------------------------------------------*
+
+       0101-00-INITIAL.
+
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '*  HIRE-ANNIVERSARY ALERT (NEXT 30 DAYS)        *'.
+           DISPLAY '*----------------------------------------------*'.
+
+           ACCEPT WS-SYS-DATE      FROM DATE.
+
+           MOVE WS-SYS-MONTH        TO WS-CALL-MONTH
+           MOVE WS-SYS-YEAR         TO WS-CALL-YEAR
+           MOVE WS-SYS-DAY          TO WS-CALL-DAY-OF-MONTH
+           MOVE ZEROS               TO WS-CALL-DAY
+
+           MOVE 'EAD62515'          TO WS-EAD62515
+           CALL WS-EAD62515         USING WS-COMMAREA.
+
+           MOVE WS-CALL-DAY-OF-YEAR TO WS-TODAY-DAY-OF-YEAR.
+
+           PERFORM 0301-00-OPEN-CSR-EMPLOYEES.
+
+       0101-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0200-00-CENTRAL-PROCESSING  SECTION.
+      *----------------------------------------------------------------*
+
+       0201-00-CENTRAL-PROCESSING.
+
+           PERFORM 0202-00-CHECK-ANNIVERSARY.
+
+           PERFORM 0302-00-FETCH-CSR-EMPLOYEES.
+
+       0201-00-EXIT.
+           EXIT.
+
+       0202-00-CHECK-ANNIVERSARY.
+
+           MOVE WS-ADM-MONTH        TO WS-CALL-MONTH
+           MOVE WS-SYS-YEAR         TO WS-CALL-YEAR
+           MOVE WS-ADM-DAY          TO WS-CALL-DAY-OF-MONTH
+           MOVE ZEROS               TO WS-CALL-DAY
+
+           CALL WS-EAD62515         USING WS-COMMAREA.
+
+           MOVE WS-CALL-DAY-OF-YEAR TO WS-ANNIV-DAY-OF-YEAR.
+
+           MOVE ZEROS               TO WS-ANNIV-YEAR-ADJ.
+
+           COMPUTE WS-DAYS-UNTIL =
+               WS-ANNIV-DAY-OF-YEAR - WS-TODAY-DAY-OF-YEAR.
+
+           IF  WS-DAYS-UNTIL        LESS ZEROS
+               ADD 365              TO WS-DAYS-UNTIL
+               MOVE 1               TO WS-ANNIV-YEAR-ADJ
+           END-IF.
+
+           IF  WS-DAYS-UNTIL        NOT LESS ZEROS
+           AND WS-DAYS-UNTIL        NOT GREATER 30
+               COMPUTE WS-YEARS-SERVICE =
+                   (2000 + WS-SYS-YEAR + WS-ANNIV-YEAR-ADJ)
+                       - FUNCTION NUMVAL(WS-ADM-YEAR)
+               DISPLAY WS-ID-EMPLOYEE ' ' WS-NAME ' ' WS-ID-DEPT
+                       ' ANNIVERSARY IN ' WS-DAYS-UNTIL
+                       ' DAY(S) - ' WS-YEARS-SERVICE ' YEAR(S)'
+               ADD 1                TO WS-ALERT-COUNT
+           END-IF.
+
+       0202-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0300-00-EMPLOYEES           SECTION.
+      *----------------------------------------------------------------*
+
+       0301-00-OPEN-CSR-EMPLOYEES.
+
+           EXEC SQL
+               OPEN CSR-EMPLOYEES
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               PERFORM 0302-00-FETCH-CSR-EMPLOYEES
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0301-00-OPEN-CSR-EMPLOYEES.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0301-00-EXIT.
+           EXIT.
+
+       0302-00-FETCH-CSR-EMPLOYEES.
+
+           INITIALIZE WS-EMP-ROW.
+
+           EXEC SQL
+               FETCH CSR-EMPLOYEES
+                INTO :WS-ID-EMPLOYEE
+                   , :WS-NAME
+                   , :WS-ID-DEPT
+                   , :WS-ADMISSION
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN +100
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0302-00-FETCH-CSR-EMPLOYEES.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0302-00-EXIT.
+           EXIT.
+
+       0303-00-CLOSE-CSR-EMPLOYEES.
+
+           EXEC SQL
+               CLOSE CSR-EMPLOYEES
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0303-00-CLOSE-CSR-EMPLOYEES.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0303-00-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0900-00-FINAL               SECTION.
+      *----------------------------------------------------------------*
+
+       0901-00-FINAL.
+
+           PERFORM 0303-00-CLOSE-CSR-EMPLOYEES.
+
+           DISPLAY '*----------------------------------------------*'.
+           DISPLAY '*  TOTAL ALERTS: ' WS-ALERT-COUNT.
+           DISPLAY '* ' WS-PROGRAM
+                   ' PROGRAM SUCCESSFULLY EXECUTED       *'.
+           DISPLAY '*----------------------------------------------*'.
+
+       0901-00-EXIT.
+           EXIT.
