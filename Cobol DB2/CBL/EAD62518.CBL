@@ -18,13 +18,52 @@
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                SECTION.
+
+       FILE-CONTROL.
+
+           SELECT TRANSACTIONS     ASSIGN TO DA-S-TRANSACTIONS
+               FILE STATUS         IS WS-FS-TRANSACTIONS.
+
       *================================================================*
        DATA                        DIVISION.
       *================================================================*
+       FILE                        SECTION.
+
+       FD  TRANSACTIONS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-TRANSACTIONS.
+           03  FD-FUNCTION         PIC X(1).
+           03  FD-ID-EMPLOYEE      PIC X(4).
+           03  FD-NAME             PIC X(30).
+           03  FD-SALARY           PIC 9(6)V9(2).
+           03  FD-ID-DEPT          PIC X(3).
+           03  FD-ADMISSION        PIC X(10).
+           03  FD-AGE              PIC 9(2).
+           03  FD-EMAIL            PIC X(30).
+
+      *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
 
        77  WS-PROGRAM              PIC X(8)            VALUE 'EAD62518'.
 
+       77  WS-FS-TRANSACTIONS      PIC X(2)            VALUE ZEROS.
+
+       77  WS-BATCH-IND            PIC X(1)            VALUE 'N'.
+           88  WS-BATCH-YES                            VALUE 'Y'.
+
+       77  WS-ANY-ERROR-IND        PIC X(1)            VALUE 'N'.
+           88  WS-ANY-ERROR                            VALUE 'Y'.
+
+       01  WS-BATCH-TOTALS.
+           03  WS-COUNT-INSERT     PIC 9(5)            VALUE ZEROS.
+           03  WS-COUNT-UPDATE     PIC 9(5)            VALUE ZEROS.
+           03  WS-COUNT-DELETE     PIC 9(5)            VALUE ZEROS.
+           03  WS-COUNT-ERROR      PIC 9(5)            VALUE ZEROS.
+
        01  WS-SYSIN.
            03  WS-FUNCTION         PIC X(1)            VALUE SPACES.
                88  WS-INSERT                           VALUE 'I'.
@@ -47,6 +86,22 @@
        77  WS-AMOUNT-LETTERS       PIC S9(2) COMP-3    VALUE ZEROS.
        77  WS-TEXT                 PIC X(30)           VALUE SPACES.
 
+       01  WS-OLD-VALUES.
+           03  WS-OLD-NAME         PIC X(30)           VALUE SPACES.
+           03  WS-OLD-SALARY       PIC 9(6)V9(2)       VALUE ZEROS.
+           03  WS-OLD-ID-DEPT      PIC X(3)            VALUE SPACES.
+           03  WS-OLD-ADMISSION    PIC X(10)           VALUE SPACES.
+           03  WS-OLD-AGE          PIC 9(2)            VALUE ZEROS.
+           03  WS-OLD-EMAIL        PIC X(30)           VALUE SPACES.
+
+       77  WS-HIST-FIELD           PIC X(10)           VALUE SPACES.
+       77  WS-HIST-OLD-VALUE       PIC X(30)           VALUE SPACES.
+       77  WS-HIST-NEW-VALUE       PIC X(30)           VALUE SPACES.
+
+       77  WS-DEPT-COUNT           PIC S9(4) COMP      VALUE ZEROS.
+       77  WS-DEPT-IND             PIC X(1)            VALUE 'N'.
+           88  WS-DEPT-FOUND                           VALUE 'Y'.
+
       *----------------------------------------------------------------*
       *  DB2 AREA                                                      *
       *----------------------------------------------------------------*
@@ -83,7 +138,11 @@
 
            PERFORM 0101-00-INITIAL.
 
-           PERFORM 0201-00-CENTRAL-PROCESSING.
+           IF  WS-BATCH-YES
+               PERFORM 0208-00-BATCH-PROCESSING
+           ELSE
+               PERFORM 0201-00-CENTRAL-PROCESSING
+           END-IF.
 
            PERFORM 0901-00-FINAL.
 
@@ -98,18 +157,24 @@
 
        0101-00-INITIAL.
 
-           ACCEPT WS-FUNCTION      FROM SYSIN.
-           ACCEPT WS-ID-EMPLOYEE   FROM SYSIN.
-           ACCEPT WS-NAME          FROM SYSIN.
-           ACCEPT WS-SALARY        FROM SYSIN.
-           ACCEPT WS-ID-DEPT       FROM SYSIN.
-           ACCEPT WS-ADMISSION     FROM SYSIN.
-           ACCEPT WS-AGE           FROM SYSIN.
-           ACCEPT WS-EMAIL         FROM SYSIN.
-
-           IF  WS-ID-EMPLOYEE      EQUAL SPACES
-               DISPLAY 'EMPLOYEE ID MUST BE INFORMED'
-               STOP RUN
+           ACCEPT WS-BATCH-IND     FROM SYSIN.
+
+           IF  WS-BATCH-YES
+               CONTINUE
+           ELSE
+               ACCEPT WS-FUNCTION      FROM SYSIN
+               ACCEPT WS-ID-EMPLOYEE   FROM SYSIN
+               ACCEPT WS-NAME          FROM SYSIN
+               ACCEPT WS-SALARY        FROM SYSIN
+               ACCEPT WS-ID-DEPT       FROM SYSIN
+               ACCEPT WS-ADMISSION     FROM SYSIN
+               ACCEPT WS-AGE           FROM SYSIN
+               ACCEPT WS-EMAIL         FROM SYSIN
+
+               IF  WS-ID-EMPLOYEE      EQUAL SPACES
+                   DISPLAY 'EMPLOYEE ID MUST BE INFORMED'
+                   STOP RUN
+               END-IF
            END-IF.
 
        0101-00-EXIT.
@@ -128,21 +193,41 @@
              WHEN WS-INSERT
                PERFORM 0202-00-INSERT-EMPLOYEE
                PERFORM 0206-00-DISPLAY-EMPLOYEES
+               IF  SQLCODE             EQUAL ZEROS
+                   ADD 1               TO WS-COUNT-INSERT
+               ELSE
+                   ADD 1               TO WS-COUNT-ERROR
+               END-IF
 
              WHEN WS-UPDATE
                PERFORM 0203-00-UPDATE-EMPLOYEE
                PERFORM 0206-00-DISPLAY-EMPLOYEES
+               IF  NOT WS-ANY-ERROR    AND
+                   SQLCODE             EQUAL ZEROS
+                   ADD 1               TO WS-COUNT-UPDATE
+               ELSE
+                   ADD 1               TO WS-COUNT-ERROR
+               END-IF
 
              WHEN WS-DELETE
                PERFORM 0204-00-DELETE-EMPLOYEE
                PERFORM 0206-00-DISPLAY-EMPLOYEES
+               IF  SQLCODE             EQUAL ZEROS
+                   ADD 1               TO WS-COUNT-DELETE
+               ELSE
+                   ADD 1               TO WS-COUNT-ERROR
+               END-IF
 
              WHEN WS-LIST
                PERFORM 0206-00-DISPLAY-EMPLOYEES
 
              WHEN OTHER
                DISPLAY 'INVALID FUNCTION (' WS-FUNCTION ')'
-               STOP RUN
+               IF  WS-BATCH-YES
+                   ADD 1               TO WS-COUNT-ERROR
+               ELSE
+                   STOP RUN
+               END-IF
 
            END-EVALUATE.
 
@@ -174,41 +259,27 @@
                MOVE -1             TO WS-NULL-EMAIL
            END-IF.
 
-           EXEC SQL
-               INSERT INTO EAD625.EMPLOYEE
-               VALUES (:EADD0002.ID-EMPLOYEE
-                     , :EADD0002.NAME
-                     , :EADD0002.SALARY
-                     , :EADD0002.ID-DEPT
-                     , :EADD0002.ADMISSION
-                     , :EADD0002.AGE
-                     , :EADD0002.EMAIL INDICATOR :WS-NULL-EMAIL)
-           END-EXEC.
+           PERFORM 0209-00-VALIDATE-DEPARTMENT.
 
-           EVALUATE SQLCODE
-             WHEN ZEROS
-               CONTINUE
-             WHEN -530
-               DISPLAY 'THE EMPLOYEE DEPARTMENT DOES NOT EXIST.'
-               DISPLAY SPACES
-             WHEN -803
-               DISPLAY 'EMPLOYEE HAS ALREADY BEEN INCLUDED.'
+           IF  WS-DEPT-FOUND
+               PERFORM 0210-00-DO-INSERT
+           ELSE
+               DISPLAY 'DEPARTMENT ' WS-ID-DEPT ' DOES NOT EXIST.'
                DISPLAY SPACES
-             WHEN OTHER
-               MOVE SQLCODE        TO WS-FMT-SQLCODE
-               DISPLAY ' ERROR FOUND IN 0202-00-INSERT-EMPLOYEE.'
-                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
-               MOVE 12             TO RETURN-CODE
-               STOP RUN
-           END-EVALUATE.
+               MOVE -530               TO SQLCODE
+           END-IF.
 
        0202-00-EXIT.
            EXIT.
 
        0203-00-UPDATE-EMPLOYEE.
 
+           MOVE 'N'                TO WS-ANY-ERROR-IND.
+
            MOVE WS-ID-EMPLOYEE     TO ID-EMPLOYEE OF EADD0002.
 
+           PERFORM 0207-00-SELECT-OLD-VALUES.
+
            IF  WS-NAME             NOT EQUAL SPACES
                PERFORM 0401-00-UPDATE-NAME
                IF  SQLCODE         EQUAL +100
@@ -268,6 +339,10 @@
              WHEN ZEROS
                DISPLAY 'ERASED EMPLOYEE: ' ID-EMPLOYEE OF EADD0002
                DISPLAY SPACES
+               MOVE 'ALL'          TO WS-HIST-FIELD
+               MOVE WS-ID-EMPLOYEE TO WS-HIST-OLD-VALUE
+               MOVE SPACES         TO WS-HIST-NEW-VALUE
+               PERFORM 0501-00-WRITE-HISTORY
              WHEN +100
                DISPLAY 'EMPLOYEE NOT FOUND.'
                DISPLAY SPACES
@@ -305,6 +380,185 @@
        0206-00-EXIT.
            EXIT.
 
+       0207-00-SELECT-OLD-VALUES.
+
+           EXEC SQL
+               SELECT NAME
+                    , SALARY
+                    , ID_DEPT
+                    , ADMISSION
+                    , AGE
+                    , EMAIL
+                 INTO :WS-OLD-NAME
+                    , :WS-OLD-SALARY
+                    , :WS-OLD-ID-DEPT
+                    , :WS-OLD-ADMISSION
+                    , :WS-OLD-AGE
+                    , :WS-OLD-EMAIL
+                 FROM EAD625.EMPLOYEE
+                WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN +100
+               DISPLAY 'EMPLOYEE NOT FOUND.'
+               DISPLAY SPACES
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0207-00-SELECT-OLD-VALUES.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0207-00-EXIT.
+           EXIT.
+
+       0208-00-BATCH-PROCESSING.
+
+           OPEN INPUT TRANSACTIONS.
+
+           EVALUATE WS-FS-TRANSACTIONS
+             WHEN '00'
+               CONTINUE
+             WHEN '35'
+               DISPLAY ' TRANSACTIONS FILE NOT FOUND'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+             WHEN OTHER
+               DISPLAY ' ERROR FOUND IN 0208-00-BATCH-PROCESSING'
+                                    ' FILE STATUS: ' WS-FS-TRANSACTIONS
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+           PERFORM UNTIL WS-FS-TRANSACTIONS EQUAL '10'
+               READ TRANSACTIONS
+
+               EVALUATE WS-FS-TRANSACTIONS
+                 WHEN '00'
+                   MOVE FD-FUNCTION    TO WS-FUNCTION
+                   MOVE FD-ID-EMPLOYEE TO WS-ID-EMPLOYEE
+                   MOVE FD-NAME        TO WS-NAME
+                   MOVE FD-SALARY      TO WS-SALARY
+                   MOVE FD-ID-DEPT     TO WS-ID-DEPT
+                   MOVE FD-ADMISSION   TO WS-ADMISSION
+                   MOVE FD-AGE         TO WS-AGE
+                   MOVE FD-EMAIL       TO WS-EMAIL
+                   PERFORM 0201-00-CENTRAL-PROCESSING
+                 WHEN '10'
+                   CONTINUE
+                 WHEN OTHER
+                   DISPLAY ' ERROR FOUND IN 0208-00-BATCH-PROCESSING'
+                                    ' FILE STATUS: ' WS-FS-TRANSACTIONS
+                   MOVE 12         TO RETURN-CODE
+                   STOP RUN
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE TRANSACTIONS.
+
+       0208-00-EXIT.
+           EXIT.
+
+       0209-00-VALIDATE-DEPARTMENT.
+
+           MOVE 'N'                TO WS-DEPT-IND.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-DEPT-COUNT
+                 FROM EAD625.DEPARTMENT
+                WHERE ID_DEPT = :EADD0002.ID-DEPT
+                  AND STATUS = 'A'
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               IF  WS-DEPT-COUNT   GREATER ZEROS
+                   SET WS-DEPT-FOUND
+                                   TO TRUE
+               END-IF
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0209-00-VALIDATE-DEPARTMENT.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0209-00-EXIT.
+           EXIT.
+
+       0210-00-DO-INSERT.
+
+           EXEC SQL
+               INSERT INTO EAD625.EMPLOYEE
+               VALUES (:EADD0002.ID-EMPLOYEE
+                     , :EADD0002.NAME
+                     , :EADD0002.SALARY
+                     , :EADD0002.ID-DEPT
+                     , :EADD0002.ADMISSION
+                     , :EADD0002.AGE
+                     , :EADD0002.EMAIL INDICATOR :WS-NULL-EMAIL)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               MOVE 'ALL'          TO WS-HIST-FIELD
+               MOVE SPACES         TO WS-HIST-OLD-VALUE
+               MOVE WS-ID-EMPLOYEE TO WS-HIST-NEW-VALUE
+               PERFORM 0501-00-WRITE-HISTORY
+             WHEN -530
+               DISPLAY 'THE EMPLOYEE DEPARTMENT DOES NOT EXIST.'
+               DISPLAY SPACES
+             WHEN -803
+               DISPLAY 'EMPLOYEE HAS ALREADY BEEN INCLUDED.'
+               DISPLAY SPACES
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0210-00-DO-INSERT.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0210-00-EXIT.
+           EXIT.
+
+       0211-00-DO-UPDATE-DEPT.
+
+           EXEC SQL
+               UPDATE EAD625.EMPLOYEE
+                  SET ID_DEPT = :EADD0002.ID-DEPT
+                WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               MOVE 'ID-DEPT'      TO WS-HIST-FIELD
+               MOVE WS-OLD-ID-DEPT TO WS-HIST-OLD-VALUE
+               MOVE WS-ID-DEPT     TO WS-HIST-NEW-VALUE
+               PERFORM 0501-00-WRITE-HISTORY
+             WHEN +100
+               DISPLAY 'EMPLOYEE NOT FOUND.'
+               DISPLAY SPACES
+             WHEN -530
+               DISPLAY 'THE EMPLOYEE DEPARTMENT DOES NOT EXIST.'
+               DISPLAY SPACES
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0211-00-DO-UPDATE-DEPT.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0211-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0300-00-EADD0002            SECTION.
       *----------------------------------------------------------------*
@@ -414,7 +668,10 @@
 
            EVALUATE SQLCODE
              WHEN ZEROS
-               CONTINUE
+               MOVE 'NAME'         TO WS-HIST-FIELD
+               MOVE WS-OLD-NAME    TO WS-HIST-OLD-VALUE
+               MOVE WS-NAME        TO WS-HIST-NEW-VALUE
+               PERFORM 0501-00-WRITE-HISTORY
              WHEN +100
                DISPLAY 'EMPLOYEE NOT FOUND.'
                DISPLAY SPACES
@@ -441,7 +698,10 @@
 
            EVALUATE SQLCODE
              WHEN ZEROS
-               CONTINUE
+               MOVE 'SALARY'       TO WS-HIST-FIELD
+               MOVE WS-OLD-SALARY  TO WS-HIST-OLD-VALUE
+               MOVE WS-SALARY      TO WS-HIST-NEW-VALUE
+               PERFORM 0501-00-WRITE-HISTORY
              WHEN +100
                DISPLAY 'EMPLOYEE NOT FOUND.'
                DISPLAY SPACES
@@ -460,28 +720,16 @@
 
            MOVE WS-ID-DEPT         TO ID-DEPT     OF EADD0002.
 
-           EXEC SQL
-               UPDATE EAD625.EMPLOYEE
-                  SET ID_DEPT = :EADD0002.ID-DEPT
-                WHERE ID_EMPLOYEE = :EADD0002.ID-EMPLOYEE
-           END-EXEC.
+           PERFORM 0209-00-VALIDATE-DEPARTMENT.
 
-           EVALUATE SQLCODE
-             WHEN ZEROS
-               CONTINUE
-             WHEN +100
-               DISPLAY 'EMPLOYEE NOT FOUND.'
-               DISPLAY SPACES
-             WHEN -530
-               DISPLAY 'THE EMPLOYEE DEPARTMENT DOES NOT EXIST.'
+           IF  WS-DEPT-FOUND
+               PERFORM 0211-00-DO-UPDATE-DEPT
+           ELSE
+               DISPLAY 'DEPARTMENT ' WS-ID-DEPT ' DOES NOT EXIST.'
                DISPLAY SPACES
-             WHEN OTHER
-               MOVE SQLCODE        TO WS-FMT-SQLCODE
-               DISPLAY ' ERROR FOUND IN 0403-00-UPDATE-DEPT.'
-                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
-               MOVE 12             TO RETURN-CODE
-               STOP RUN
-           END-EVALUATE.
+               MOVE -530               TO SQLCODE
+               SET WS-ANY-ERROR        TO TRUE
+           END-IF.
 
        0403-00-EXIT.
            EXIT.
@@ -498,7 +746,11 @@
 
            EVALUATE SQLCODE
              WHEN ZEROS
-               CONTINUE
+               MOVE 'ADMISSION'    TO WS-HIST-FIELD
+               MOVE WS-OLD-ADMISSION
+                                   TO WS-HIST-OLD-VALUE
+               MOVE WS-ADMISSION   TO WS-HIST-NEW-VALUE
+               PERFORM 0501-00-WRITE-HISTORY
              WHEN +100
                DISPLAY 'EMPLOYEE NOT FOUND.'
                DISPLAY SPACES
@@ -525,7 +777,10 @@
 
            EVALUATE SQLCODE
              WHEN ZEROS
-               CONTINUE
+               MOVE 'AGE'          TO WS-HIST-FIELD
+               MOVE WS-OLD-AGE     TO WS-HIST-OLD-VALUE
+               MOVE WS-AGE         TO WS-HIST-NEW-VALUE
+               PERFORM 0501-00-WRITE-HISTORY
              WHEN +100
                DISPLAY 'EMPLOYEE NOT FOUND.'
                DISPLAY SPACES
@@ -561,7 +816,10 @@
 
            EVALUATE SQLCODE
              WHEN ZEROS
-               CONTINUE
+               MOVE 'EMAIL'        TO WS-HIST-FIELD
+               MOVE WS-OLD-EMAIL   TO WS-HIST-OLD-VALUE
+               MOVE WS-EMAIL       TO WS-HIST-NEW-VALUE
+               PERFORM 0501-00-WRITE-HISTORY
              WHEN +100
                DISPLAY 'EMPLOYEE NOT FOUND.'
                DISPLAY SPACES
@@ -576,16 +834,57 @@
        0406-00-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       0500-00-HISTORY              SECTION.
+      *----------------------------------------------------------------*
+
+       0501-00-WRITE-HISTORY.
+
+           EXEC SQL
+               INSERT INTO EAD625.EMPLOYEE_HISTORY
+               VALUES (:EADD0002.ID-EMPLOYEE
+                     , :WS-HIST-FIELD
+                     , :WS-HIST-OLD-VALUE
+                     , :WS-HIST-NEW-VALUE
+                     , CURRENT TIMESTAMP
+                     , :WS-FUNCTION)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN ZEROS
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE        TO WS-FMT-SQLCODE
+               DISPLAY ' ERROR FOUND IN 0501-00-WRITE-HISTORY.'
+                       ' (SQLCODE: ' WS-FMT-SQLCODE ')'
+               MOVE 12             TO RETURN-CODE
+               STOP RUN
+           END-EVALUATE.
+
+       0501-00-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        0900-00-FINAL               SECTION.
       *----------------------------------------------------------------*
 
        0901-00-FINAL.
 
+           IF  WS-BATCH-YES
+               DISPLAY SPACES
+               DISPLAY '*---------------------------------------------*'
+               DISPLAY '* BATCH SUMMARY                               *'
+               DISPLAY '* INSERTS: ' WS-COUNT-INSERT
+                       '  UPDATES: ' WS-COUNT-UPDATE
+               DISPLAY '* DELETES: ' WS-COUNT-DELETE
+                       '  ERRORS.: ' WS-COUNT-ERROR
+               DISPLAY '*---------------------------------------------*'
+           END-IF.
+
            DISPLAY '*----------------------------------------------*'.
            DISPLAY '* ' WS-PROGRAM
                    ' PROGRAM SUCCESSFULLY EXECUTED       *'.
            DISPLAY '*----------------------------------------------*'.
 
        0901-00-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
